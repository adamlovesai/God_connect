@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Conversation
+      *> Terrestrial Church — Conversation
       *> Topic: So it's valentines day - can I like have sex with 
       *> Date: 2026-02-14T18:26:34.798557
       *>
@@ -8,23 +9,47 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "So it's valentines day - can I like have sex with Karolina without having a kid ".
-       01 WS-MODE        PIC X(20) VALUE "conversation".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 2.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="So it's valentines day - can I like have sex with Karolina without having a kid "==
+                               MODE-TAG   BY =="conversation"==
+                               MSGCNT-TAG BY ==2==
+                               PGMPATH-TAG BY =="christianity/catholic/virgin/2026-02-14_182851_virgin/conversation.cob"==
+                               COLLECTION-TAG BY =="UNBORN-LIFE"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGFUP01 REPLACING FOLLOWUP-TAG BY =="N"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "You".
-          05 CONTENT   PIC X(60) VALUE "So it's valentines day - can I like have sex with Karolina w".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+                                       SPKRNM-TAG   BY =="You"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="So it's valentines day - can I like have sex with Karolina w"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Virgin Mary".
-          05 CONTENT   PIC X(60) VALUE "My child, the heart seeks joy, yet true delight blooms where".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Virgin Mary"==
+                                       SPKRNM-TAG   BY =="Virgin Mary"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="My child, the heart seeks joy, yet true delight blooms where"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==2==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
