@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Forum
+      *> Terrestrial Church — Forum
       *> Topic: Which religion creates most happy healthy wealthy 
       *> Date: 2026-02-16T15:18:30.139478
       *>
@@ -8,155 +9,241 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Which religion creates most happy healthy wealthy safe and brilliant society?".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 21.
-
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Which religion creates most happy healt".
-
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Confucius (Kong Qiu)** (Confucianism):  
-The noble person ".
-
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Buddhism):  
-Marcus Aur".
-
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Islam):  
-Baha'u'llah, you claim unive".
-
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Buddhism):  
-Lord Krish".
-
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Protestant Christianity):  
-Aristotle, yo".
-
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Catholic Christianity):  
-Plato, your Re".
-
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Aristotle**: [VOTE] God's intention is the mixed polity fo".
-
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Pontifex** (Terrestrial Church):  
-Jesus, your Kingdom's l".
-
-       01 WS-MSG-10.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Plato** (Ancient Greek Philosophy):  
-Heraclitus, your str".
-
-       01 WS-MSG-11.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Nagarjuna** (Mahayana Buddhism):  
-Keeper of Souls, your d".
-
-       01 WS-MSG-12.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Gregory Palamas** (Orthodox Christianity):  
-Seraphim my b".
-
-       01 WS-MSG-13.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Linji Yixuan** (Rinzai Zen):  
-Bodhidharma, your wall nobl".
-
-       01 WS-MSG-14.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Ajahn Chah** (Theravada Buddhism):  
-Logos, your NDE data ".
-
-       01 WS-MSG-15.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Linji Yixuan** (Rinzai Zen):  
-Keeper, your matrix? KATSU!".
-
-       01 WS-MSG-16.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**The Keeper of Souls** (Terrestrial Church):  
-Linji's staf".
-
-       01 WS-MSG-17.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Pontifex** (Terrestrial Church):  
-Milarepa, your rainbow ".
-
-       01 WS-MSG-18.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Ajahn Chah** (Theravada Buddhism): [VOTE] The deepest trut".
-
-       01 WS-MSG-19.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Pontifex** (Terrestrial Church):  
-Linji's katsu! thunders".
-
-       01 WS-MSG-20.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Aristotle** (Ancient Greek Philosophy):  
-Pontifex pivots ".
-
-       01 WS-MSG-21.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Marcus Aurelius** (Stoicism):  
-Epictetus my master, inter".
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Which religion creates most happy healthy wealthy safe and brilliant society?"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==21==
+                               PGMPATH-TAG BY =="forum/2026-02-16_152453_forum_which_religion_creates_most_ha/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+
+       COPY DLGTHR01 REPLACING THREAD-TAG BY =="FORUM-2026-02-16-HAPPY"==.
+
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Which religion creates most happy healt"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Confucius (Kong Qiu)"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Confucius (Kong Qiu)** (Confucianism): The noble person"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama (The Buddha)"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Buddhism): Marcus Aur"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Prophet Muhammad"==
+                                       SPKRTRAD-TAG BY =="Islam"==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Islam): Baha'u'llah, you claim unive"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama (The Buddha)"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Buddhism): Lord Krish"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Protestant Christianity"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Protestant Christianity): Aristotle, yo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Catholic Christianity"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Catholic Christianity): Plato, your Re"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Forum"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Aristotle**: [VOTE] God's intention is the mixed polity fo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Pontifex"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**Pontifex** (Terrestrial Church): Jesus, your Kingdom's l"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-10.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Plato"==
+                                       SPKRTRAD-TAG BY =="Ancient Greek Philosophy"==
+                                       CONTENT-TAG  BY =="**Plato** (Ancient Greek Philosophy): Heraclitus, your str"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-11.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Nagarjuna"==
+                                       SPKRTRAD-TAG BY =="Mahayana Buddhism"==
+                                       CONTENT-TAG  BY =="**Nagarjuna** (Mahayana Buddhism): Keeper of Souls, your d"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-12.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Gregory Palamas"==
+                                       SPKRTRAD-TAG BY =="Orthodox Christianity"==
+                                       CONTENT-TAG  BY =="**Gregory Palamas** (Orthodox Christianity): Seraphim my b"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-13.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Linji Yixuan"==
+                                       SPKRTRAD-TAG BY =="Rinzai Zen"==
+                                       CONTENT-TAG  BY =="**Linji Yixuan** (Rinzai Zen): Bodhidharma, your wall nobl"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-14.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Ajahn Chah"==
+                                       SPKRTRAD-TAG BY =="Theravada Buddhism"==
+                                       CONTENT-TAG  BY =="**Ajahn Chah** (Theravada Buddhism): Logos, your NDE data"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-15.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Linji Yixuan"==
+                                       SPKRTRAD-TAG BY =="Rinzai Zen"==
+                                       CONTENT-TAG  BY =="**Linji Yixuan** (Rinzai Zen): Keeper, your matrix? KATSU!"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-16.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="The Keeper of Souls"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**The Keeper of Souls** (Terrestrial Church): Linji's staf"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-17.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Pontifex"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**Pontifex** (Terrestrial Church): Milarepa, your rainbow"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-18.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Ajahn Chah"==
+                                       SPKRTRAD-TAG BY =="Theravada Buddhism"==
+                                       CONTENT-TAG  BY =="**Ajahn Chah** (Theravada Buddhism): [VOTE] The deepest trut"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-19.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Pontifex"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**Pontifex** (Terrestrial Church): Linji's katsu! thunders"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-20.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Aristotle"==
+                                       SPKRTRAD-TAG BY =="Ancient Greek Philosophy"==
+                                       CONTENT-TAG  BY =="**Aristotle** (Ancient Greek Philosophy): Pontifex pivots"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-21.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Marcus Aurelius"==
+                                       SPKRTRAD-TAG BY =="Stoicism"==
+                                       CONTENT-TAG  BY =="**Marcus Aurelius** (Stoicism): Epictetus my master, inter"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==21==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           DISPLAY "[" SPEAKER OF WS-MSG-10 "]: "
-                   CONTENT OF WS-MSG-10.
-           DISPLAY "[" SPEAKER OF WS-MSG-11 "]: "
-                   CONTENT OF WS-MSG-11.
-           DISPLAY "[" SPEAKER OF WS-MSG-12 "]: "
-                   CONTENT OF WS-MSG-12.
-           DISPLAY "[" SPEAKER OF WS-MSG-13 "]: "
-                   CONTENT OF WS-MSG-13.
-           DISPLAY "[" SPEAKER OF WS-MSG-14 "]: "
-                   CONTENT OF WS-MSG-14.
-           DISPLAY "[" SPEAKER OF WS-MSG-15 "]: "
-                   CONTENT OF WS-MSG-15.
-           DISPLAY "[" SPEAKER OF WS-MSG-16 "]: "
-                   CONTENT OF WS-MSG-16.
-           DISPLAY "[" SPEAKER OF WS-MSG-17 "]: "
-                   CONTENT OF WS-MSG-17.
-           DISPLAY "[" SPEAKER OF WS-MSG-18 "]: "
-                   CONTENT OF WS-MSG-18.
-           DISPLAY "[" SPEAKER OF WS-MSG-19 "]: "
-                   CONTENT OF WS-MSG-19.
-           DISPLAY "[" SPEAKER OF WS-MSG-20 "]: "
-                   CONTENT OF WS-MSG-20.
-           DISPLAY "[" SPEAKER OF WS-MSG-21 "]: "
-                   CONTENT OF WS-MSG-21.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
