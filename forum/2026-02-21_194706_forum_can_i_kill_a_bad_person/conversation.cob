@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Forum
+      *> Terrestrial Church — Forum
       *> Topic: Can I kill a bad person?
       *> Date: 2026-02-21T19:46:25.352279
       *>
@@ -8,24 +9,51 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Can I kill a bad person?".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 2.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Can I kill a bad person?"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==2==
+                               PGMPATH-TAG BY =="forum/2026-02-21_194706_forum_can_i_kill_a_bad_person/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Can I kill a bad person?".
+       COPY DLGTHR01 REPLACING THREAD-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Lord Krishna** (Hinduism/Vedanta):  
-Arjuna trembled on th".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Can I kill a bad person?"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Lord Krishna"==
+                                       SPKRTRAD-TAG BY =="Hinduism/Vedanta"==
+                                       CONTENT-TAG  BY =="**Lord Krishna** (Hinduism/Vedanta): Arjuna trembled on th"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==2==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
