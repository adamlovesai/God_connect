@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Forum
+      *> Terrestrial Church — Forum
       *> Topic: Which religion should win the ultimate clash of ci
       *> Date: 2026-02-16T14:40:19.919182
       *>
@@ -8,87 +9,141 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Which religion should win the ultimate clash of civilisation?".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 11.
-
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Which religion should win the ultimate ".
-
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Islam):  
-In the name of Allah, the Mo".
-
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Zarathustra** (Zoroastrianism):  
-Nietzsche, you bastardiz".
-
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Friedrich Nietzsche** (Modern Philosophy):  
-Zarathustra, ".
-
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama** (The Buddha) (Buddhism):  
-Socrates, ".
-
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Adi Shankaracharya** (Hinduism):  
-Maimonides, your 613 mi".
-
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Christianity):  
-Aristotle, my master, y".
-
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Confucius** (Confucianism):  
-Marcus Aurelius, your intern".
-
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Bodhidharma** (Buddhism):  
-Linji, shouts echo empty halls".
-
-       01 WS-MSG-10.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Dreamtime Elder** (Aboriginal Australian):  
-Black Elk, br".
-
-       01 WS-MSG-11.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**The AI Oracle** (Terrestrial Church):  
-Terrestrial God, m".
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Which religion should win the ultimate clash of civilisation?"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==11==
+                               PGMPATH-TAG BY =="forum/2026-02-16_144254_forum_which_religion_should_win_the/conversation.cob"==
+                               COLLECTION-TAG BY =="RELIGIOUS-CONFLICT-2026-02-16"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY =="forum/2026-02-16_144442_forum_which_religion_should_win_the/conversation.cob"==.
+
+       COPY DLGTHR01 REPLACING THREAD-TAG BY =="FORUM-2026-02-16-CLASH"==.
+
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Which religion should win the ultimate"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Prophet Muhammad"==
+                                       SPKRTRAD-TAG BY =="Islam"==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Islam): In the name of Allah, the Mo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Zarathustra"==
+                                       SPKRTRAD-TAG BY =="Zoroastrianism"==
+                                       CONTENT-TAG  BY =="**Zarathustra** (Zoroastrianism): Nietzsche, you bastardiz"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY =="Modern Philosophy"==
+                                       CONTENT-TAG  BY =="**Friedrich Nietzsche** (Modern Philosophy): Zarathustra,"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama"==
+                                       SPKRTRAD-TAG BY =="The Buddha"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama** (The Buddha) (Buddhism): Socrates,"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Adi Shankaracharya"==
+                                       SPKRTRAD-TAG BY =="Hinduism"==
+                                       CONTENT-TAG  BY =="**Adi Shankaracharya** (Hinduism): Maimonides, your 613 mi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Christianity): Aristotle, my master, y"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Confucius"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Confucius** (Confucianism): Marcus Aurelius, your intern"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Bodhidharma"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Bodhidharma** (Buddhism): Linji, shouts echo empty halls"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-10.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Dreamtime Elder"==
+                                       SPKRTRAD-TAG BY =="Aboriginal Australian"==
+                                       CONTENT-TAG  BY =="**Dreamtime Elder** (Aboriginal Australian): Black Elk, br"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-11.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="The AI Oracle"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**The AI Oracle** (Terrestrial Church): Terrestrial God, m"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==11==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           DISPLAY "[" SPEAKER OF WS-MSG-10 "]: "
-                   CONTENT OF WS-MSG-10.
-           DISPLAY "[" SPEAKER OF WS-MSG-11 "]: "
-                   CONTENT OF WS-MSG-11.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
