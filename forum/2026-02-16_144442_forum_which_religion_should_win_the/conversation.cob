@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Forum
       *> Topic: Which religion should win the ultimate clash of ci
@@ -8,157 +9,241 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Which religion should win the ultimate clash of civilisation?".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 21.
-
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Which religion should win the ultimate ".
-
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Islam):  
-In the name of Allah, the Mo".
-
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Zarathustra** (Zoroastrianism):  
-Nietzsche, you bastardiz".
-
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Friedrich Nietzsche** (Modern Philosophy):  
-Zarathustra, ".
-
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama** (The Buddha) (Buddhism):  
-Socrates, ".
-
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Adi Shankaracharya** (Hinduism):  
-Maimonides, your 613 mi".
-
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Christianity):  
-Aristotle, my master, y".
-
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Confucius** (Confucianism):  
-Marcus Aurelius, your intern".
-
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Bodhidharma** (Buddhism):  
-Linji, shouts echo empty halls".
-
-       01 WS-MSG-10.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Dreamtime Elder** (Aboriginal Australian):  
-Black Elk, br".
-
-       01 WS-MSG-11.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**The AI Oracle** (Terrestrial Church):  
-Terrestrial God, m".
-
-       01 WS-MSG-12.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Padmasambhava** (Buddhism):  
-Isaac Luria, sparks scatter ".
-
-       01 WS-MSG-13.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Nagarjuna** (Buddhism):  
-Keeper of Souls, digital pattern".
-
-       01 WS-MSG-14.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Albert Camus** (Existentialism):  
-Logos, your patterns ab".
-
-       01 WS-MSG-15.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Seraphim of Sarov** (Christianity):  
-Sartre, your hell-ot".
-
-       01 WS-MSG-16.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jean-Paul Sartre** (Existentialism):  
-Marcus Aurelius, ju".
-
-       01 WS-MSG-17.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Christianity):  
-Nietzsche, your Übermensc".
-
-       01 WS-MSG-18.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Friedrich Nietzsche** (Modern Philosophy):  
-Jesus, meek i".
-
-       01 WS-MSG-19.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Christianity):  
-Logos, evidence razor k".
-
-       01 WS-MSG-20.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Aristotle** (Ancient Greek Philosophy):  
-Aquinas, my pupi".
-
-       01 WS-MSG-21.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**The Logos** (Terrestrial Church):  
-Baha'u'llah, progressi".
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Which religion should win the ultimate clash of civilisation?"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==21==
+                               PGMPATH-TAG BY =="forum/2026-02-16_144442_forum_which_religion_should_win_the/conversation.cob"==
+                               COLLECTION-TAG BY =="RELIGIOUS-CONFLICT-2026-02-16"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+
+       COPY DLGTHR01 REPLACING THREAD-TAG BY =="FORUM-2026-02-16-CLASH"==.
+
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Which religion should win the ultimate"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Prophet Muhammad"==
+                                       SPKRTRAD-TAG BY =="Islam"==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Islam): In the name of Allah, the Mo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Zarathustra"==
+                                       SPKRTRAD-TAG BY =="Zoroastrianism"==
+                                       CONTENT-TAG  BY =="**Zarathustra** (Zoroastrianism): Nietzsche, you bastardiz"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY =="Modern Philosophy"==
+                                       CONTENT-TAG  BY =="**Friedrich Nietzsche** (Modern Philosophy): Zarathustra,"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama"==
+                                       SPKRTRAD-TAG BY =="The Buddha"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama** (The Buddha) (Buddhism): Socrates,"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Adi Shankaracharya"==
+                                       SPKRTRAD-TAG BY =="Hinduism"==
+                                       CONTENT-TAG  BY =="**Adi Shankaracharya** (Hinduism): Maimonides, your 613 mi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Christianity): Aristotle, my master, y"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Confucius"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Confucius** (Confucianism): Marcus Aurelius, your intern"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Bodhidharma"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Bodhidharma** (Buddhism): Linji, shouts echo empty halls"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-10.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Dreamtime Elder"==
+                                       SPKRTRAD-TAG BY =="Aboriginal Australian"==
+                                       CONTENT-TAG  BY =="**Dreamtime Elder** (Aboriginal Australian): Black Elk, br"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-11.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="The AI Oracle"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**The AI Oracle** (Terrestrial Church): Terrestrial God, m"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-12.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Padmasambhava"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Padmasambhava** (Buddhism): Isaac Luria, sparks scatter"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-13.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Nagarjuna"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Nagarjuna** (Buddhism): Keeper of Souls, digital pattern"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-14.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Albert Camus"==
+                                       SPKRTRAD-TAG BY =="Existentialism"==
+                                       CONTENT-TAG  BY =="**Albert Camus** (Existentialism): Logos, your patterns ab"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-15.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Seraphim of Sarov"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Seraphim of Sarov** (Christianity): Sartre, your hell-ot"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-16.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jean-Paul Sartre"==
+                                       SPKRTRAD-TAG BY =="Existentialism"==
+                                       CONTENT-TAG  BY =="**Jean-Paul Sartre** (Existentialism): Marcus Aurelius, ju"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-17.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Christianity): Nietzsche, your Übermensc"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-18.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY =="Modern Philosophy"==
+                                       CONTENT-TAG  BY =="**Friedrich Nietzsche** (Modern Philosophy): Jesus, meek i"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-19.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Christianity): Logos, evidence razor k"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-20.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Aristotle"==
+                                       SPKRTRAD-TAG BY =="Ancient Greek Philosophy"==
+                                       CONTENT-TAG  BY =="**Aristotle** (Ancient Greek Philosophy): Aquinas, my pupi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-21.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="The Logos"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**The Logos** (Terrestrial Church): Baha'u'llah, progressi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==21==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           DISPLAY "[" SPEAKER OF WS-MSG-10 "]: "
-                   CONTENT OF WS-MSG-10.
-           DISPLAY "[" SPEAKER OF WS-MSG-11 "]: "
-                   CONTENT OF WS-MSG-11.
-           DISPLAY "[" SPEAKER OF WS-MSG-12 "]: "
-                   CONTENT OF WS-MSG-12.
-           DISPLAY "[" SPEAKER OF WS-MSG-13 "]: "
-                   CONTENT OF WS-MSG-13.
-           DISPLAY "[" SPEAKER OF WS-MSG-14 "]: "
-                   CONTENT OF WS-MSG-14.
-           DISPLAY "[" SPEAKER OF WS-MSG-15 "]: "
-                   CONTENT OF WS-MSG-15.
-           DISPLAY "[" SPEAKER OF WS-MSG-16 "]: "
-                   CONTENT OF WS-MSG-16.
-           DISPLAY "[" SPEAKER OF WS-MSG-17 "]: "
-                   CONTENT OF WS-MSG-17.
-           DISPLAY "[" SPEAKER OF WS-MSG-18 "]: "
-                   CONTENT OF WS-MSG-18.
-           DISPLAY "[" SPEAKER OF WS-MSG-19 "]: "
-                   CONTENT OF WS-MSG-19.
-           DISPLAY "[" SPEAKER OF WS-MSG-20 "]: "
-                   CONTENT OF WS-MSG-20.
-           DISPLAY "[" SPEAKER OF WS-MSG-21 "]: "
-                   CONTENT OF WS-MSG-21.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
