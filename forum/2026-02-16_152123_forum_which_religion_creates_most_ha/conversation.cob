@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Forum
+      *> Terrestrial Church — Forum
       *> Topic: Which religion creates most happy healthy wealthy 
       *> Date: 2026-02-16T15:18:30.139478
       *>
@@ -8,72 +9,121 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Which religion creates most happy healthy wealthy safe and brilliant society?".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 9.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Which religion creates most happy healthy wealthy safe and brilliant society?"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==9==
+                               PGMPATH-TAG BY =="forum/2026-02-16_152123_forum_which_religion_creates_most_ha/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY =="forum/2026-02-16_152453_forum_which_religion_creates_most_ha/conversation.cob"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Which religion creates most happy healt".
+       COPY DLGTHR01 REPLACING THREAD-TAG BY =="FORUM-2026-02-16-HAPPY"==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Confucius (Kong Qiu)** (Confucianism):  
-The noble person ".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Which religion creates most happy healt"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Buddhism):  
-Marcus Aur".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Confucius (Kong Qiu)"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Confucius (Kong Qiu)** (Confucianism): The noble person"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Islam):  
-Baha'u'llah, you claim unive".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama (The Buddha)"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Buddhism): Marcus Aur"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Buddhism):  
-Lord Krish".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Prophet Muhammad"==
+                                       SPKRTRAD-TAG BY =="Islam"==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Islam): Baha'u'llah, you claim unive"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Protestant Christianity):  
-Aristotle, yo".
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama (The Buddha)"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Buddhism): Lord Krish"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Catholic Christianity):  
-Plato, your Re".
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Protestant Christianity"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Protestant Christianity): Aristotle, yo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Aristotle**: [VOTE] God's intention is the mixed polity fo".
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Catholic Christianity"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Catholic Christianity): Plato, your Re"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Pontifex** (Terrestrial Church):  
-Jesus, your Kingdom's l".
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Forum"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Aristotle**: [VOTE] God's intention is the mixed polity fo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Pontifex"==
+                                       SPKRTRAD-TAG BY =="Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**Pontifex** (Terrestrial Church): Jesus, your Kingdom's l"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==9==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
