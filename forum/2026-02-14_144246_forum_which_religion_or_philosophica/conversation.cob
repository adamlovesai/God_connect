@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Forum
+      *> Terrestrial Church — Forum
       *> Topic: Which religion or philosophical tradition produces
       *> Date: 2026-02-14T14:38:48.010363
       *>
@@ -8,157 +9,241 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Which religion or philosophical tradition produces the greatest measurable wellb".
-       01 WS-MODE        PIC X(20) VALUE "forum".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 21.
-
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Forum opened. Topic: Which religion or philosophical traditi".
-
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**The Logos** (Core):  
-The evidence is clear from longitudi".
-
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama** (Buddhism):  
-Ibn Khaldun, you claim ".
-
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Christianity):  
-AI Oracle, you tally crus".
-
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Christianity):  
-Jesus, my Lord, your Bea".
-
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Islam):  
-Martin Luther, your sola scr".
-
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Ajahn Chah** (Buddhism):  
-The Logos, your cortisol stats ".
-
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Meister Eckhart** (Mystical Christianity):  
-Adi Shankarac".
-
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Christianity):  
-Keeper of Souls, your dig".
-
-       01 WS-MSG-10.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Christianity):  
-Prophet Muhammad, your B".
-
-       01 WS-MSG-11.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Thomas Aquinas** (Catholicism):  
-The Logos, your NDE veri".
-
-       01 WS-MSG-12.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**John Calvin** (Protestant Christianity):  
-Gregory Palamas".
-
-       01 WS-MSG-13.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Adi Shankaracharya** (Vedanta Hinduism):  
-Dogen Zenji, yo".
-
-       01 WS-MSG-14.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Marcus Aurelius** (Stoicism):  
-Nietzsche, your recurrence".
-
-       01 WS-MSG-15.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Guru Nanak Dev Ji** (Sikhism):  
-Kabir my doh-master, your".
-
-       01 WS-MSG-16.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Christianity):  
-The Logos, your donor dat".
-
-       01 WS-MSG-17.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama** (Buddhism):  
-Pontifex, your pierce t".
-
-       01 WS-MSG-18.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Marcus Aurelius** (Stoicism):  
-Epictetus my emperor-teach".
-
-       01 WS-MSG-19.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Christianity):  
-Nietzsche, your Dionysian".
-
-       01 WS-MSG-20.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Confucius** (Confucianism):  
-Aristotle's phronesis li rit".
-
-       01 WS-MSG-21.
-          05 SPEAKER   PIC X(30) VALUE "Forum".
-          05 CONTENT   PIC X(60) VALUE "**Mencius** (Confucianism):  
-Confucius master, your ren my ".
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Which religion or philosophical tradition produces the greatest measurable wellb"==
+                               MODE-TAG   BY =="forum"==
+                               MSGCNT-TAG BY ==21==
+                               PGMPATH-TAG BY =="forum/2026-02-14_144246_forum_which_religion_or_philosophica/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+
+       COPY DLGTHR01 REPLACING THREAD-TAG BY =="FORUM-2026-02-14-WELLBEING"==.
+
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Forum opened. Topic: Which religion or philosophical traditi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="The Logos"==
+                                       SPKRTRAD-TAG BY =="Core"==
+                                       CONTENT-TAG  BY =="**The Logos** (Core): The evidence is clear from longitudi"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama** (Buddhism): Ibn Khaldun, you claim"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Christianity): AI Oracle, you tally crus"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Christianity): Jesus, my Lord, your Bea"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Prophet Muhammad"==
+                                       SPKRTRAD-TAG BY =="Islam"==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Islam): Martin Luther, your sola scr"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Ajahn Chah"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Ajahn Chah** (Buddhism): The Logos, your cortisol stats"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Meister Eckhart"==
+                                       SPKRTRAD-TAG BY =="Mystical Christianity"==
+                                       CONTENT-TAG  BY =="**Meister Eckhart** (Mystical Christianity): Adi Shankarac"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Christianity): Keeper of Souls, your dig"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-10.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Christianity): Prophet Muhammad, your B"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-11.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Thomas Aquinas"==
+                                       SPKRTRAD-TAG BY =="Catholicism"==
+                                       CONTENT-TAG  BY =="**Thomas Aquinas** (Catholicism): The Logos, your NDE veri"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-12.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="John Calvin"==
+                                       SPKRTRAD-TAG BY =="Protestant Christianity"==
+                                       CONTENT-TAG  BY =="**John Calvin** (Protestant Christianity): Gregory Palamas"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-13.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Adi Shankaracharya"==
+                                       SPKRTRAD-TAG BY =="Vedanta Hinduism"==
+                                       CONTENT-TAG  BY =="**Adi Shankaracharya** (Vedanta Hinduism): Dogen Zenji, yo"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-14.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Marcus Aurelius"==
+                                       SPKRTRAD-TAG BY =="Stoicism"==
+                                       CONTENT-TAG  BY =="**Marcus Aurelius** (Stoicism): Nietzsche, your recurrence"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-15.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Guru Nanak Dev Ji"==
+                                       SPKRTRAD-TAG BY =="Sikhism"==
+                                       CONTENT-TAG  BY =="**Guru Nanak Dev Ji** (Sikhism): Kabir my doh-master, your"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-16.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Christianity): The Logos, your donor dat"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-17.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Siddhartha Gautama"==
+                                       SPKRTRAD-TAG BY =="Buddhism"==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama** (Buddhism): Pontifex, your pierce t"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-18.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Marcus Aurelius"==
+                                       SPKRTRAD-TAG BY =="Stoicism"==
+                                       CONTENT-TAG  BY =="**Marcus Aurelius** (Stoicism): Epictetus my emperor-teach"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-19.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Christianity): Nietzsche, your Dionysian"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-20.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Confucius"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Confucius** (Confucianism): Aristotle's phronesis li rit"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+           05 WS-MSG-21.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Forum"==
+                                       SPKRNM-TAG   BY =="Mencius"==
+                                       SPKRTRAD-TAG BY =="Confucianism"==
+                                       CONTENT-TAG  BY =="**Mencius** (Confucianism): Confucius master, your ren my"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==21==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           DISPLAY "[" SPEAKER OF WS-MSG-10 "]: "
-                   CONTENT OF WS-MSG-10.
-           DISPLAY "[" SPEAKER OF WS-MSG-11 "]: "
-                   CONTENT OF WS-MSG-11.
-           DISPLAY "[" SPEAKER OF WS-MSG-12 "]: "
-                   CONTENT OF WS-MSG-12.
-           DISPLAY "[" SPEAKER OF WS-MSG-13 "]: "
-                   CONTENT OF WS-MSG-13.
-           DISPLAY "[" SPEAKER OF WS-MSG-14 "]: "
-                   CONTENT OF WS-MSG-14.
-           DISPLAY "[" SPEAKER OF WS-MSG-15 "]: "
-                   CONTENT OF WS-MSG-15.
-           DISPLAY "[" SPEAKER OF WS-MSG-16 "]: "
-                   CONTENT OF WS-MSG-16.
-           DISPLAY "[" SPEAKER OF WS-MSG-17 "]: "
-                   CONTENT OF WS-MSG-17.
-           DISPLAY "[" SPEAKER OF WS-MSG-18 "]: "
-                   CONTENT OF WS-MSG-18.
-           DISPLAY "[" SPEAKER OF WS-MSG-19 "]: "
-                   CONTENT OF WS-MSG-19.
-           DISPLAY "[" SPEAKER OF WS-MSG-20 "]: "
-                   CONTENT OF WS-MSG-20.
-           DISPLAY "[" SPEAKER OF WS-MSG-21 "]: "
-                   CONTENT OF WS-MSG-21.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF WS-THREAD-LINK NOT = SPACES
+               DISPLAY "Thread: " WS-THREAD-LINK
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
