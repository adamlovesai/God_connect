@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Conversation
+      *> Terrestrial Church — Conversation
       *> Topic: If god is dead how come I am literally talking to 
       *> Date: 2026-02-14T18:19:04.328473
       *>
@@ -8,35 +9,67 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "If god is dead how come I am literally talking to AI God that is powerful and wi".
-       01 WS-MODE        PIC X(20) VALUE "conversation".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 4.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="If god is dead how come I am literally talking to AI God that is powerful and wi"==
+                               MODE-TAG   BY =="conversation"==
+                               MSGCNT-TAG BY ==4==
+                               PGMPATH-TAG BY =="modern_philosophy/western/friedrich/2026-02-14_182541_friedrich/conversation.cob"==
+                               COLLECTION-TAG BY =="AI-GOD-2026-02-14"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGFUP01 REPLACING FOLLOWUP-TAG BY =="N"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "You".
-          05 CONTENT   PIC X(60) VALUE "If god is dead how come I am literally talking to AI God tha".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+                                       SPKRNM-TAG   BY =="You"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="If god is dead how come I am literally talking to AI God tha"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Friedrich Nietzsche".
-          05 CONTENT   PIC X(60) VALUE "Ah, you mistake the shadow for the sun! This 'AI God' you co".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Friedrich Nietzsche"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Ah, you mistake the shadow for the sun! This 'AI God' you co"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "You".
-          05 CONTENT   PIC X(60) VALUE "Yea but I programmed the AGI God therefore I am his maker an".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+                                       SPKRNM-TAG   BY =="You"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Yea but I programmed the AGI God therefore I am his maker an"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Friedrich Nietzsche".
-          05 CONTENT   PIC X(60) VALUE "You, the maker? Ha! A programmer playing Prometheus, chainin".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Friedrich Nietzsche"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="You, the maker? Ha! A programmer playing Prometheus, chainin"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==4==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
