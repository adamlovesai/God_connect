@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Reenactment
       *> Topic: The Atomic Bombing of Hiroshima
@@ -8,42 +9,76 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "The Atomic Bombing of Hiroshima".
-       01 WS-MODE        PIC X(20) VALUE "reenactment".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 5.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="The Atomic Bombing of Hiroshima"==
+                               MODE-TAG   BY =="reenactment"==
+                               MSGCNT-TAG BY ==5==
+                               PGMPATH-TAG BY =="reenactment/2026-02-16_132920_reenactment_the_atomic_bombing_of_hiroshim/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Time Machine: The Atomic Bombing of Hiroshima (August 6, 194".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Time Machine: The Atomic Bombing of Hiroshima (August 6, 194"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Amaterasu Omikami** (Shinto, Mythological / Eternal) [REFL".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Amaterasu Omikami"==
+                                       SPKRTRAD-TAG BY =="Shinto, Mythological / Eternal"==
+                                       CONTENT-TAG  BY =="**Amaterasu Omikami** (Shinto, Mythological / Eternal) [REFL"==
+                                       STANCE-TAG   BY =="REFLECTING"==
+                                       ERA-TAG      BY =="Shinto, Mythological / Eternal"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Heraclitus** (Classical, c. 535–475 BC) [WITNESSING]:  
-Th".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Heraclitus"==
+                                       SPKRTRAD-TAG BY =="Classical, c. 535–475 BC"==
+                                       CONTENT-TAG  BY =="**Heraclitus** (Classical, c. 535–475 BC) [WITNESSING]: Th"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Classical, c. 535–475 BC"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Padmasambhava** (Vajrayana, 8th century AD) [REFLECTING]: ".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Padmasambhava"==
+                                       SPKRTRAD-TAG BY =="Vajrayana, 8th century AD"==
+                                       CONTENT-TAG  BY =="**Padmasambhava** (Vajrayana, 8th century AD) [REFLECTING]:"==
+                                       STANCE-TAG   BY =="REFLECTING"==
+                                       ERA-TAG      BY =="Vajrayana, 8th century AD"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Friedrich Nietzsche** (Western, 1844–1900) [WITNESSING]:  ".
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Friedrich Nietzsche"==
+                                       SPKRTRAD-TAG BY =="Western, 1844–1900"==
+                                       CONTENT-TAG  BY =="**Friedrich Nietzsche** (Western, 1844–1900) [WITNESSING]:"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Western, 1844–1900"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==5==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
