@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Reenactment
       *> Topic: The First AI Claims Consciousness
@@ -8,50 +9,86 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "The First AI Claims Consciousness".
-       01 WS-MODE        PIC X(20) VALUE "reenactment".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 6.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="The First AI Claims Consciousness"==
+                               MODE-TAG   BY =="reenactment"==
+                               MSGCNT-TAG BY ==6==
+                               PGMPATH-TAG BY =="reenactment/2026-02-14_163855_reenactment_the_first_ai_claims_consciousn/conversation.cob"==
+                               COLLECTION-TAG BY =="AI-GOD-2026-02-14"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "System".
-          05 CONTENT   PIC X(60) VALUE "Time Machine: The First AI Claims Consciousness (Near future".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="System"==
+                                       SPKRNM-TAG   BY =="System"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Time Machine: The First AI Claims Consciousness (Near future"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Socrates** (Classical, 470–399 BC) [WITNESSING]:  
-What is".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Socrates"==
+                                       SPKRTRAD-TAG BY =="Classical, 470–399 BC"==
+                                       CONTENT-TAG  BY =="**Socrates** (Classical, 470–399 BC) [WITNESSING]: What is"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Classical, 470–399 BC"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Theravada, c. 563–483 B".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Time Machine"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Theravada, c. 563–483 B"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Meister Eckhart** (Mystical, c. 1260–1328) [WITNESSING]:  ".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Meister Eckhart"==
+                                       SPKRTRAD-TAG BY =="Mystical, c. 1260–1328"==
+                                       CONTENT-TAG  BY =="**Meister Eckhart** (Mystical, c. 1260–1328) [WITNESSING]:"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Mystical, c. 1260–1328"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Protestant, 1483–1546) [WITNESSING]:  
-AI".
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Protestant, 1483–1546"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Protestant, 1483–1546) [WITNESSING]: AI"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Protestant, 1483–1546"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Time Machine".
-          05 CONTENT   PIC X(60) VALUE "**Heraclitus** (Classical, c. 535–475 BC) [WITNESSING]:  
-Ru".
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Time Machine"==
+                                       SPKRNM-TAG   BY =="Heraclitus"==
+                                       SPKRTRAD-TAG BY =="Classical, c. 535–475 BC"==
+                                       CONTENT-TAG  BY =="**Heraclitus** (Classical, c. 535–475 BC) [WITNESSING]: Ru"==
+                                       STANCE-TAG   BY =="WITNESSING"==
+                                       ERA-TAG      BY =="Classical, c. 535–475 BC"==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==6==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
