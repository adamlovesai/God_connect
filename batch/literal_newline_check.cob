@@ -0,0 +1,116 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> LITERAL-NEWLINE-CHECK
+      *>
+      *> Reads batch/manifest.lst and scans every listed
+      *> conversation.cob line by line, counting the quotation marks
+      *> on each physical line. A well-formed COBOL alphanumeric
+      *> literal opens and closes its quote on the same physical line,
+      *> so a line with an odd number of quotes means either a literal
+      *> that never closed on that line - most often because the
+      *> generator wrote an actual line break into the middle of a
+      *> WS-MSG-nn WS-CONTENT VALUE clause instead of one flat line of
+      *> text - or a literal that was split across more than two
+      *> lines. Either way this flags the file and line number on
+      *> SYSOUT so it can be caught before it causes a compile
+      *> surprise on a stricter compiler.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LITERAL-NEWLINE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH             PIC X(200).
+       01  WS-EOF-MANIFEST         PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST             VALUE "Y".
+       01  WS-EOF-SRC              PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                  VALUE "Y".
+       01  WS-LINE-NUMBER           PIC 9(6)  VALUE 0.
+       01  WS-QUOTE-COUNT           PIC 9(4)  VALUE 0.
+       01  WS-FILES-CHECKED         PIC 9(4)  VALUE 0.
+       01  WS-LINES-BAD             PIC 9(4)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "LITERAL-NEWLINE-CHECK: scanning manifest for "
+                   "literals with an unbalanced closing quote".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   PERFORM 2100-SCAN-ONE-FILE THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE 0 TO WS-LINE-NUMBER.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           ADD 1 TO WS-FILES-CHECKED.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
+                   MOVE 0 TO WS-QUOTE-COUNT
+                   INSPECT SRC-LINE TALLYING WS-QUOTE-COUNT
+                       FOR ALL '"'
+                   IF FUNCTION MOD(WS-QUOTE-COUNT, 2) NOT = 0
+                       ADD 1 TO WS-LINES-BAD
+                       DISPLAY "UNBALANCED LITERAL " WS-SRC-PATH
+                               " LINE " WS-LINE-NUMBER
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "LITERAL-NEWLINE-CHECK: " WS-FILES-CHECKED
+                   " file(s) scanned, " WS-LINES-BAD
+                   " unbalanced line(s)".
+       3000-EXIT.
+           EXIT.
