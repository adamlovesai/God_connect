@@ -0,0 +1,127 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> KEYWORD-SEARCH
+      *>
+      *> Reads batch/catalog.dat and prints the topic, mode, tradition
+      *> folder and generation date of every dialogue whose WS-TOPIC
+      *> contains a keyword supplied on the command line, so finding
+      *> every past conversation about a subject no longer means
+      *> grepping raw COBOL source by hand. The match is a plain
+      *> case-sensitive substring search, the same INSPECT TALLYING
+      *> technique the rest of this shop's batch jobs already use to
+      *> detect a tag inside a line.
+      *>
+      *> Usage:
+      *>     cobc -x -std=ibm -I COPYLIB -o keyword_search keyword_search.cob
+      *>     ./keyword_search wellbeing
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KEYWORD-SEARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-KEYWORD               PIC X(40).
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TRADITION         PIC X(40).
+       01  WS-PART-2                PIC X(200).
+       01  WS-PART-3                PIC X(200).
+       01  WS-PART-4                PIC X(200).
+       01  WS-PART-5                PIC X(200).
+
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-KEYWORD NOT = SPACES
+               PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+                   UNTIL NO-MORE-CATALOG
+           END-IF.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-KEYWORD.
+           ACCEPT WS-KEYWORD FROM COMMAND-LINE.
+           IF WS-KEYWORD = SPACES
+               DISPLAY "KEYWORD-SEARCH: no keyword supplied"
+           ELSE
+               DISPLAY "KEYWORD-SEARCH: """
+                       FUNCTION TRIM(WS-KEYWORD) """"
+               DISPLAY "------------------------------------------------"
+           END-IF.
+           OPEN INPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   MOVE 0 TO WS-HITS
+                   INSPECT WS-CUR-TOPIC TALLYING WS-HITS
+                       FOR ALL FUNCTION TRIM(WS-KEYWORD)
+                   IF WS-HITS > 0
+                       PERFORM 2200-SHOW-ENTRY THRU 2200-EXIT
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           MOVE SPACES TO WS-CUR-TRADITION.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           UNSTRING WS-CUR-PATH DELIMITED BY "/"
+               INTO WS-CUR-TRADITION WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SHOW-ENTRY.
+           DISPLAY "TOPIC: "     FUNCTION TRIM(WS-CUR-TOPIC).
+           DISPLAY "  MODE:      " WS-CUR-MODE.
+           DISPLAY "  TRADITION: " WS-CUR-TRADITION.
+           DISPLAY "  GENERATED: " WS-CUR-DATE.
+           DISPLAY " ".
+       2200-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "KEYWORD-SEARCH: " WS-MATCH-COUNT
+                   " match(es) found".
+       3000-EXIT.
+           EXIT.
