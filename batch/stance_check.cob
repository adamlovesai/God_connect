@@ -0,0 +1,160 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> STANCE-CHECK
+      *>
+      *> Reads batch/catalog.dat for every reenactment record, opens
+      *> each listed conversation.cob and pulls the WS-STANCE value
+      *> out of every COPY DLGMSG01 REPLACING clause's STANCE-TAG,
+      *> then compares each non-blank value against the known set of
+      *> reenactment stances - WITNESSING, PARTICIPATING and
+      *> OBJECTING. Anything else (including a message with no
+      *> stance at all, which is expected for narrator-only "Time
+      *> Machine:" framing messages) is reported so a new stance
+      *> value introduced upstream gets reviewed instead of silently
+      *> riding along unrecognized.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANCE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-KNOWN-STANCES.
+           05  FILLER               PIC X(15) VALUE "WITNESSING".
+           05  FILLER               PIC X(15) VALUE "PARTICIPATING".
+           05  FILLER               PIC X(15) VALUE "OBJECTING".
+       01  WS-KNOWN-STANCE-TABLE REDEFINES WS-KNOWN-STANCES.
+           05  WS-KNOWN-STANCE      PIC X(15) OCCURS 3 TIMES
+                   INDEXED BY WS-STANCE-IDX.
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-CUR-STANCE            PIC X(15).
+       01  WS-STANCE-FOUND          PIC X(01).
+           88  STANCE-IS-KNOWN               VALUE "Y".
+       01  WS-MSGS-CHECKED          PIC 9(04) VALUE 0.
+       01  WS-STANCES-BAD           PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "STANCE-CHECK: validating WS-STANCE across "
+                   "reenactment records".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "reenactment"
+                       MOVE WS-CUR-PATH TO WS-SRC-PATH
+                       PERFORM 2200-SCAN-ONE-FILE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2300-SCAN-SRC-LINE THRU 2300-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2300-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "STANCE-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-CUR-STANCE
+                       END-UNSTRING
+                       PERFORM 2400-CHECK-ONE-STANCE THRU 2400-EXIT
+                   END-IF
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+       2400-CHECK-ONE-STANCE.
+           ADD 1 TO WS-MSGS-CHECKED.
+           IF WS-CUR-STANCE = SPACE
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-STANCE-FOUND
+               SET WS-STANCE-IDX TO 1
+               SEARCH WS-KNOWN-STANCE
+                   AT END
+                       MOVE "N" TO WS-STANCE-FOUND
+                   WHEN WS-KNOWN-STANCE (WS-STANCE-IDX) = WS-CUR-STANCE
+                       MOVE "Y" TO WS-STANCE-FOUND
+               END-SEARCH
+               IF NOT STANCE-IS-KNOWN
+                   ADD 1 TO WS-STANCES-BAD
+                   DISPLAY "UNKNOWN STANCE " WS-CUR-STANCE
+                           " IN " WS-SRC-PATH
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "STANCE-CHECK: " WS-MSGS-CHECKED
+                   " message(s) checked, " WS-STANCES-BAD
+                   " unexpected stance value(s)".
+       3000-EXIT.
+           EXIT.
