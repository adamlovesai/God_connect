@@ -0,0 +1,159 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TONE-ROLLUP
+      *>
+      *> Forum and judgment exchanges get adversarial fast - cross-
+      *> examinations, accusations, rebuttals - and nobody could tell
+      *> civil from hostile at a glance without rereading the whole
+      *> transcript. New COPY DLGMSG01's WS-TONE flags each forum or
+      *> judgment message CONCILIATORY, POINTED or HOSTILE at
+      *> generation time; this reads
+      *> batch/dialogue_data.dat message records and rolls the count up
+      *> by path and tone, so a debate that has drifted hostile shows
+      *> up in one report instead of a reread.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TONE-ROLLUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-RECORD-TYPE            PIC X(01).
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-SEQ                PIC 9(04).
+       01  WS-CUR-SPKR               PIC X(40).
+       01  WS-CUR-SPKRNM             PIC X(40).
+       01  WS-CUR-SPKRTRAD           PIC X(60).
+       01  WS-CUR-CONTENT            PIC X(240).
+       01  WS-CUR-STANCE             PIC X(15).
+       01  WS-CUR-ERA                PIC X(60).
+       01  WS-CUR-TONE               PIC X(15).
+
+       01  WS-PATH-MAX               PIC 9(04) VALUE 20.
+       01  WS-PATH-COUNT             PIC 9(04) VALUE 0.
+       01  WS-PATH-TABLE.
+           05  WS-PATH-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-PATH-IDX.
+               10  WS-PATH-NAME          PIC X(200).
+               10  WS-PATH-CONCILIATORY  PIC 9(04).
+               10  WS-PATH-POINTED       PIC 9(04).
+               10  WS-PATH-HOSTILE       PIC 9(04).
+       01  WS-FOUND-IDX              PIC 9(04).
+
+       01  WS-TOTAL-CONCILIATORY     PIC 9(06) VALUE 0.
+       01  WS-TOTAL-POINTED          PIC 9(06) VALUE 0.
+       01  WS-TOTAL-HOSTILE          PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           PERFORM 3000-RENDER-REPORT THRU 3000-EXIT.
+           CLOSE DATA-FILE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   IF WS-RECORD-TYPE = "M"
+                       PERFORM 2100-TALLY-MESSAGE THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-TALLY-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-SEQ
+                    WS-CUR-SPKR WS-CUR-SPKRNM WS-CUR-SPKRTRAD
+                    WS-CUR-CONTENT WS-CUR-STANCE WS-CUR-ERA
+                    WS-CUR-TONE
+           END-UNSTRING.
+           IF FUNCTION TRIM(WS-CUR-TONE) NOT = SPACES
+               PERFORM 2200-FIND-OR-ADD-PATH THRU 2200-EXIT
+               EVALUATE FUNCTION TRIM(WS-CUR-TONE)
+                   WHEN "CONCILIATORY"
+                       ADD 1 TO WS-PATH-CONCILIATORY (WS-FOUND-IDX)
+                       ADD 1 TO WS-TOTAL-CONCILIATORY
+                   WHEN "POINTED"
+                       ADD 1 TO WS-PATH-POINTED (WS-FOUND-IDX)
+                       ADD 1 TO WS-TOTAL-POINTED
+                   WHEN "HOSTILE"
+                       ADD 1 TO WS-PATH-HOSTILE (WS-FOUND-IDX)
+                       ADD 1 TO WS-TOTAL-HOSTILE
+               END-EVALUATE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-FIND-OR-ADD-PATH.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-PATH-IDX TO 1.
+           SEARCH WS-PATH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PATH-NAME (WS-PATH-IDX) = WS-CUR-PATH
+                   MOVE WS-PATH-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-PATH-COUNT < WS-PATH-MAX
+                   ADD 1 TO WS-PATH-COUNT
+                   MOVE WS-PATH-COUNT TO WS-FOUND-IDX
+                   MOVE WS-CUR-PATH TO WS-PATH-NAME (WS-FOUND-IDX)
+                   MOVE 0 TO WS-PATH-CONCILIATORY (WS-FOUND-IDX)
+                            WS-PATH-POINTED (WS-FOUND-IDX)
+                            WS-PATH-HOSTILE (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       3000-RENDER-REPORT.
+           DISPLAY "TONE-ROLLUP: forum/judgment tone by debate".
+           DISPLAY "CONCILIATORY   POINTED     HOSTILE    PATH".
+           PERFORM 3100-RENDER-PATH-LINE
+               VARYING WS-PATH-IDX FROM 1 BY 1
+               UNTIL WS-PATH-IDX > WS-PATH-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "TOTAL  CONCILIATORY " WS-TOTAL-CONCILIATORY
+                   "  POINTED "           WS-TOTAL-POINTED
+                   "  HOSTILE "           WS-TOTAL-HOSTILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-RENDER-PATH-LINE.
+           DISPLAY WS-PATH-CONCILIATORY (WS-PATH-IDX)
+                   "           " WS-PATH-POINTED (WS-PATH-IDX)
+                   "        "    WS-PATH-HOSTILE (WS-PATH-IDX)
+                   "       "     WS-PATH-NAME (WS-PATH-IDX).
+       3100-EXIT.
+           EXIT.
