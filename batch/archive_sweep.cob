@@ -0,0 +1,231 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> ARCHIVE-SWEEP
+      *>
+      *> Reads batch/catalog.dat and relocates every conversation
+      *> whose GEN-DATE is older than a CUTOFF-DATE supplied on the
+      *> command line out of the working tree and into a mirror of
+      *> the same tradition/branch/persona path under batch/archive,
+      *> so the nightly driver and day-to-day browsing don't keep
+      *> slowing down as nine top-level directories of history pile
+      *> up. Each conversation.cob is copied line-for-line into its
+      *> archive location, the original file is then removed, and the
+      *> now-empty timestamped source directory is removed with it
+      *> (every such directory holds exactly that one file and
+      *> nothing else, so removing it loses nothing). With no
+      *> CUTOFF-DATE argument nothing is archived - an accidental bare
+      *> invocation from the nightly driver should not sweep anything.
+      *>
+      *> Usage:
+      *>     cobc -x -std=ibm -I COPYLIB -o archive_sweep archive_sweep.cob
+      *>     ./archive_sweep 2026-01-01
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-SWEEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-CUR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN DYNAMIC WS-ARC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       FD  ARC-FILE.
+       01  ARC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-CMD-LINE              PIC X(80).
+       01  WS-CUTOFF-DATE           PIC X(10).
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+
+       01  WS-ARC-PATH              PIC X(220).
+       01  WS-ARC-DIR               PIC X(220).
+       01  WS-PATH-LEN              PIC 9(04).
+       01  WS-DIR-LEN               PIC 9(04).
+
+       01  WS-DIR-BUILD             PIC X(220).
+       01  WS-DIR-FULL              PIC X(220).
+       01  WS-DIR-SEG               PIC X(60).
+       01  WS-DIR-PTR               PIC 9(04).
+       01  WS-DIR-DONE              PIC X(01).
+           88  NO-MORE-DIR-SEGS              VALUE "Y".
+
+       01  WS-CHECKED               PIC 9(04) VALUE 0.
+       01  WS-ARCHIVED              PIC 9(04) VALUE 0.
+
+      *> "/conversation.cob" (17 characters, including the leading
+      *> slash) is what every catalog path ends with, so the directory
+      *> portion of a path is always its length less 17.
+       01  WS-FILENAME-LEN          PIC 9(04) VALUE 17.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-CUTOFF-DATE NOT = SPACES
+               PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+                   UNTIL NO-MORE-CATALOG
+           END-IF.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-CMD-LINE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           MOVE SPACES TO WS-CUTOFF-DATE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-CUTOFF-DATE
+           END-UNSTRING.
+           IF WS-CUTOFF-DATE = SPACES
+               DISPLAY "ARCHIVE-SWEEP: no CUTOFF-DATE supplied, "
+                       "nothing will be archived"
+           ELSE
+               DISPLAY "ARCHIVE-SWEEP: archiving dialogues generated "
+                       "before " WS-CUTOFF-DATE
+               CALL "CBL_CREATE_DIR" USING "batch/archive"
+           END-IF.
+           OPEN INPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   ADD 1 TO WS-CHECKED
+                   IF WS-CUR-DATE (1:10) < WS-CUTOFF-DATE
+                       PERFORM 2200-ARCHIVE-ONE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-ARCHIVE-ONE.
+           COMPUTE WS-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CUR-PATH)).
+           COMPUTE WS-DIR-LEN = WS-PATH-LEN - WS-FILENAME-LEN.
+           MOVE SPACES TO WS-ARC-PATH.
+           STRING "batch/archive/"          DELIMITED BY SIZE
+                  WS-CUR-PATH (1:WS-PATH-LEN) DELIMITED BY SIZE
+                  INTO WS-ARC-PATH
+           END-STRING.
+           COMPUTE WS-DIR-LEN = WS-DIR-LEN + 14.
+           MOVE SPACES TO WS-ARC-DIR.
+           MOVE WS-ARC-PATH (1:WS-DIR-LEN) TO WS-ARC-DIR.
+           PERFORM 2300-MAKE-DIR-TREE THRU 2300-EXIT.
+           PERFORM 2400-COPY-ONE-FILE THRU 2400-EXIT.
+           CALL "CBL_DELETE_FILE" USING WS-CUR-PATH.
+           CALL "CBL_DELETE_DIR" USING
+               WS-CUR-PATH (1:WS-PATH-LEN - WS-FILENAME-LEN).
+           ADD 1 TO WS-ARCHIVED.
+       2200-EXIT.
+           EXIT.
+
+      *> CBL_CREATE_DIR only creates one level at a time, so the
+      *> archive mirror path is built up one "/"-delimited segment at
+      *> a time, creating each successive prefix as it goes. A
+      *> segment that already exists simply fails silently and the
+      *> sweep moves on, the same light-touch error handling the rest
+      *> of this shop's batch jobs use. The segment walk uses a single
+      *> POINTER-driven UNSTRING rather than multiple INTO targets,
+      *> the same way 2300-SPLIT-NEXT-WORD in privacy_check.cob splits
+      *> a topic into words - UNSTRING's extra INTO targets each take
+      *> the NEXT delimited token, not "first token plus remainder".
+       2300-MAKE-DIR-TREE.
+           MOVE FUNCTION TRIM(WS-ARC-DIR) TO WS-DIR-FULL.
+           MOVE 1 TO WS-DIR-PTR.
+           MOVE SPACES TO WS-DIR-BUILD.
+           MOVE "N" TO WS-DIR-DONE.
+           PERFORM 2310-MAKE-ONE-LEVEL THRU 2310-EXIT
+               UNTIL NO-MORE-DIR-SEGS.
+       2300-EXIT.
+           EXIT.
+
+       2310-MAKE-ONE-LEVEL.
+           MOVE SPACES TO WS-DIR-SEG.
+           UNSTRING WS-DIR-FULL DELIMITED BY "/"
+               INTO WS-DIR-SEG
+               WITH POINTER WS-DIR-PTR
+           END-UNSTRING.
+           IF WS-DIR-SEG = SPACES
+               SET NO-MORE-DIR-SEGS TO TRUE
+           ELSE
+               IF WS-DIR-BUILD = SPACES
+                   MOVE FUNCTION TRIM(WS-DIR-SEG) TO WS-DIR-BUILD
+               ELSE
+                   STRING FUNCTION TRIM(WS-DIR-BUILD) DELIMITED BY SIZE
+                          "/"                          DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-DIR-SEG)     DELIMITED BY SIZE
+                          INTO WS-DIR-BUILD
+                   END-STRING
+               END-IF
+               CALL "CBL_CREATE_DIR" USING FUNCTION TRIM(WS-DIR-BUILD)
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       2400-COPY-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           OPEN OUTPUT ARC-FILE.
+           PERFORM 2410-COPY-ONE-LINE THRU 2410-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           CLOSE ARC-FILE.
+       2400-EXIT.
+           EXIT.
+
+       2410-COPY-ONE-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE SRC-LINE TO ARC-LINE
+                   WRITE ARC-LINE
+           END-READ.
+       2410-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "ARCHIVE-SWEEP: " WS-CHECKED
+                   " dialogue(s) checked, " WS-ARCHIVED
+                   " archived".
+       3000-EXIT.
+           EXIT.
