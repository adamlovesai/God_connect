@@ -0,0 +1,176 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> RECENT-DIALOGUES
+      *>
+      *> The daily standup routine was opening individual
+      *> conversation.cob files newest-first by hand, paging through
+      *> directory timestamps across nine top-level folders. This
+      *> reads batch/catalog.dat (built by build_catalog.cob), loads
+      *> every record into a table, ranks it newest-first by GEN-DATE
+      *> and lists just the topic, mode and date of the top N - a
+      *> command-line argument, defaulting to 5 with none supplied -
+      *> so the daily review is one command instead of a manual
+      *> directory crawl.
+      *>
+      *> Usage:
+      *>     cobc -x -std=ibm -I COPYLIB -o recent_dialogues
+      *>         recent_dialogues.cob
+      *>     ./recent_dialogues 10
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECENT-DIALOGUES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE             PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG           PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG                VALUE "Y".
+
+       01  WS-CMD-LINE              PIC X(20).
+       01  WS-SHOW-COUNT            PIC 9(04) VALUE 5.
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+
+       01  WS-ENTRY-MAX             PIC 9(04) VALUE 200.
+       01  WS-ENTRY-COUNT           PIC 9(04) VALUE 0.
+       01  WS-ENTRY-TABLE.
+           05  WS-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-E-IDX.
+               10  WS-E-TOPIC       PIC X(80).
+               10  WS-E-MODE        PIC X(20).
+               10  WS-E-DATE        PIC X(30).
+
+       01  WS-TEMP-TOPIC            PIC X(80).
+       01  WS-TEMP-MODE             PIC X(20).
+       01  WS-TEMP-DATE             PIC X(30).
+       01  WS-SWAPPED               PIC X(01) VALUE "N".
+           88  A-SWAP-HAPPENED                VALUE "Y".
+
+       01  WS-RANK                  PIC 9(04).
+       01  WS-LIMIT                 PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-RANK-ENTRIES THRU 3000-EXIT.
+           PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE NOT = SPACES
+               AND FUNCTION TRIM(WS-CMD-LINE) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-SHOW-COUNT
+           END-IF.
+           OPEN INPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   PERFORM 2200-ADD-ENTRY THRU 2200-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-ADD-ENTRY.
+           IF WS-ENTRY-COUNT < WS-ENTRY-MAX
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE WS-CUR-TOPIC TO WS-E-TOPIC (WS-ENTRY-COUNT)
+               MOVE WS-CUR-MODE  TO WS-E-MODE  (WS-ENTRY-COUNT)
+               MOVE WS-CUR-DATE  TO WS-E-DATE  (WS-ENTRY-COUNT)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *> Simple bubble sort, descending by GEN-DATE - the ISO-8601
+      *> timestamp text sorts correctly as a plain alphanumeric
+      *> comparison, and the catalog is small enough (well under a
+      *> few hundred entries) that a straightforward repeated-pass
+      *> sort is clearer here than a faster algorithm would be.
+       3000-RANK-ENTRIES.
+           MOVE "Y" TO WS-SWAPPED.
+           PERFORM 3100-ONE-SORT-PASS
+               UNTIL NOT A-SWAP-HAPPENED.
+       3000-EXIT.
+           EXIT.
+
+       3100-ONE-SORT-PASS.
+           MOVE "N" TO WS-SWAPPED.
+           PERFORM 3200-COMPARE-ADJACENT
+               VARYING WS-E-IDX FROM 1 BY 1
+               UNTIL WS-E-IDX > WS-ENTRY-COUNT - 1.
+       3100-EXIT.
+           EXIT.
+
+       3200-COMPARE-ADJACENT.
+           IF WS-E-DATE (WS-E-IDX) < WS-E-DATE (WS-E-IDX + 1)
+               MOVE WS-E-TOPIC (WS-E-IDX)     TO WS-TEMP-TOPIC
+               MOVE WS-E-MODE  (WS-E-IDX)     TO WS-TEMP-MODE
+               MOVE WS-E-DATE  (WS-E-IDX)     TO WS-TEMP-DATE
+               MOVE WS-E-TOPIC (WS-E-IDX + 1) TO WS-E-TOPIC (WS-E-IDX)
+               MOVE WS-E-MODE  (WS-E-IDX + 1) TO WS-E-MODE  (WS-E-IDX)
+               MOVE WS-E-DATE  (WS-E-IDX + 1) TO WS-E-DATE  (WS-E-IDX)
+               MOVE WS-TEMP-TOPIC TO WS-E-TOPIC (WS-E-IDX + 1)
+               MOVE WS-TEMP-MODE  TO WS-E-MODE  (WS-E-IDX + 1)
+               MOVE WS-TEMP-DATE  TO WS-E-DATE  (WS-E-IDX + 1)
+               MOVE "Y" TO WS-SWAPPED
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       4000-PRINT-REPORT.
+           MOVE WS-SHOW-COUNT TO WS-LIMIT.
+           IF WS-LIMIT > WS-ENTRY-COUNT
+               MOVE WS-ENTRY-COUNT TO WS-LIMIT
+           END-IF.
+           DISPLAY "RECENT-DIALOGUES: most recent " WS-LIMIT
+                   " of " WS-ENTRY-COUNT " dialogue(s)".
+           DISPLAY "DATE                MODE         TOPIC".
+           DISPLAY "------------------------------------------------".
+           PERFORM 4100-PRINT-ONE-ENTRY
+               VARYING WS-E-IDX FROM 1 BY 1
+               UNTIL WS-E-IDX > WS-LIMIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ENTRY.
+           DISPLAY WS-E-DATE (WS-E-IDX) (1:19) " "
+                   WS-E-MODE (WS-E-IDX) (1:12) " "
+                   WS-E-TOPIC (WS-E-IDX) (1:40).
+       4100-EXIT.
+           EXIT.
