@@ -0,0 +1,177 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TRADITION-ENGAGEMENT
+      *>
+      *> Reads batch/catalog.dat and tallies conversation-mode
+      *> dialogues per top-level tradition directory (the leading path
+      *> segment - ancient_egyptian_religion, buddhism, christianity,
+      *> modern_philosophy, western_esotericism, terrestrial_church,
+      *> etc.) and per calendar week (Monday through Sunday, derived
+      *> from GEN-DATE via FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER),
+      *> so leadership can see which traditions people are actually
+      *> asking the system about and when. Only MODE = "conversation"
+      *> records are counted; forum/judgment/reenactment dialogues
+      *> aren't filed under a tradition folder.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRADITION-ENGAGEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TRADITION         PIC X(40).
+       01  WS-PART-2                PIC X(200).
+       01  WS-PART-3                PIC X(200).
+       01  WS-PART-4                PIC X(200).
+       01  WS-PART-5                PIC X(200).
+
+       01  WS-DATE-NUM              PIC 9(08).
+       01  WS-DATE-INT              PIC 9(08).
+       01  WS-DOW-REMAINDER         PIC 9(01).
+       01  WS-MON-OFFSET            PIC 9(01).
+       01  WS-MON-INT               PIC 9(08).
+       01  WS-WEEK-START            PIC 9(08).
+
+       01  WS-BUCKET-MAX            PIC 9(04) VALUE 100.
+       01  WS-BUCKET-COUNT          PIC 9(04) VALUE 0.
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET OCCURS 100 TIMES INDEXED BY WS-B-IDX.
+               10  WS-B-TRADITION       PIC X(40).
+               10  WS-B-WEEK-START      PIC 9(08).
+               10  WS-B-COUNT           PIC 9(04).
+       01  WS-FOUND                 PIC X(01).
+           88  BUCKET-FOUND                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 4000-FINISH THRU 4000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "TRADITION-ENGAGEMENT: tallying conversation-mode "
+                   "dialogues by tradition and week".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "conversation"
+                       PERFORM 2200-COMPUTE-WEEK-START THRU 2200-EXIT
+                       PERFORM 2300-TALLY-BUCKET THRU 2300-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           MOVE SPACES TO WS-CUR-TRADITION.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           UNSTRING WS-CUR-PATH DELIMITED BY "/"
+               INTO WS-CUR-TRADITION WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-COMPUTE-WEEK-START.
+           MOVE WS-CUR-DATE(1:4)  TO WS-DATE-NUM(1:4).
+           MOVE WS-CUR-DATE(6:2)  TO WS-DATE-NUM(5:2).
+           MOVE WS-CUR-DATE(9:2)  TO WS-DATE-NUM(7:2).
+           COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+           COMPUTE WS-DOW-REMAINDER = FUNCTION MOD(WS-DATE-INT, 7).
+           IF WS-DOW-REMAINDER = 0
+               MOVE 6 TO WS-MON-OFFSET
+           ELSE
+               COMPUTE WS-MON-OFFSET = WS-DOW-REMAINDER - 1
+           END-IF.
+           COMPUTE WS-MON-INT = WS-DATE-INT - WS-MON-OFFSET.
+           COMPUTE WS-WEEK-START = FUNCTION DATE-OF-INTEGER(WS-MON-INT).
+       2200-EXIT.
+           EXIT.
+
+       2300-TALLY-BUCKET.
+           MOVE "N" TO WS-FOUND.
+           PERFORM 2310-FIND-BUCKET
+               VARYING WS-B-IDX FROM 1 BY 1
+               UNTIL WS-B-IDX > WS-BUCKET-COUNT
+               OR BUCKET-FOUND.
+           IF NOT BUCKET-FOUND
+               IF WS-BUCKET-COUNT < WS-BUCKET-MAX
+                   ADD 1 TO WS-BUCKET-COUNT
+                   SET WS-B-IDX TO WS-BUCKET-COUNT
+                   MOVE WS-CUR-TRADITION TO WS-B-TRADITION (WS-B-IDX)
+                   MOVE WS-WEEK-START    TO WS-B-WEEK-START (WS-B-IDX)
+                   MOVE 1                TO WS-B-COUNT (WS-B-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-B-COUNT (WS-B-IDX)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-FIND-BUCKET.
+           IF WS-B-TRADITION (WS-B-IDX) = WS-CUR-TRADITION
+               AND WS-B-WEEK-START (WS-B-IDX) = WS-WEEK-START
+               MOVE "Y" TO WS-FOUND
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       3000-PRINT-REPORT.
+           DISPLAY "TRADITION            WEEK-OF     COUNT".
+           DISPLAY "--------------------------------------".
+           PERFORM 3100-PRINT-ONE-BUCKET
+               VARYING WS-B-IDX FROM 1 BY 1
+               UNTIL WS-B-IDX > WS-BUCKET-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-BUCKET.
+           DISPLAY WS-B-TRADITION (WS-B-IDX) (1:20) " "
+                   WS-B-WEEK-START (WS-B-IDX) "  "
+                   WS-B-COUNT (WS-B-IDX).
+       3100-EXIT.
+           EXIT.
+
+       4000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "--------------------------------------".
+           DISPLAY "TRADITION-ENGAGEMENT: " WS-BUCKET-COUNT
+                   " tradition/week bucket(s)".
+       4000-EXIT.
+           EXIT.
