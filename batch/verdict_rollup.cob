@@ -0,0 +1,141 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> VERDICT-ROLLUP
+      *>
+      *> Reads batch/catalog.dat for every judgment-mode record,
+      *> opens each listed conversation.cob and pulls its WS-VERDICT
+      *> literal straight out of the COPY DLGVRD01 REPLACING clause
+      *> (the structured verdict field added alongside the record, see
+      *> COPYLIB/DLGVRD01.cpy), and prints one topic/verdict line per
+      *> case so a ruling can be read without reconstructing it from
+      *> the courtroom dialogue.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERDICT-ROLLUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-CUR-VERDICT           PIC X(240).
+       01  WS-CASES-SEEN            PIC 9(04) VALUE 0.
+       01  WS-CASES-RULED           PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "VERDICT-ROLLUP: rulings across judgment-mode cases".
+           DISPLAY "-----------------------------------------------".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "judgment"
+                       MOVE WS-CUR-PATH TO WS-SRC-PATH
+                       PERFORM 2200-FETCH-VERDICT THRU 2200-EXIT
+                       PERFORM 2300-SHOW-CASE THRU 2300-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-FETCH-VERDICT.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE SPACES TO WS-CUR-VERDICT.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2210-SCAN-SRC-LINE THRU 2210-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2210-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "VERDICT-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-CUR-VERDICT
+                       END-UNSTRING
+                   END-IF
+           END-READ.
+       2210-EXIT.
+           EXIT.
+
+       2300-SHOW-CASE.
+           ADD 1 TO WS-CASES-SEEN.
+           DISPLAY "TOPIC:   " FUNCTION TRIM(WS-CUR-TOPIC).
+           IF WS-CUR-VERDICT = SPACES
+               OR WS-CUR-VERDICT = "(no ruling issued)"
+               DISPLAY "VERDICT: (no ruling issued)"
+           ELSE
+               DISPLAY "VERDICT: " FUNCTION TRIM(WS-CUR-VERDICT)
+               ADD 1 TO WS-CASES-RULED
+           END-IF.
+           DISPLAY " ".
+       2300-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "VERDICT-ROLLUP: " WS-CASES-SEEN " case(s), "
+                   WS-CASES-RULED " with a ruling recorded".
+       3000-EXIT.
+           EXIT.
