@@ -0,0 +1,133 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DAILY-DIGEST
+      *>
+      *> Reads batch/catalog.dat (built by build_catalog.cob) and
+      *> prints the topic, mode and tradition of every dialogue whose
+      *> GEN-DATE falls within an operational-day window, so a daily
+      *> review does not mean opening files and eyeballing header
+      *> comments by hand. The window is two YYYY-MM-DD dates supplied
+      *> on the command line (start end, inclusive); with no arguments
+      *> the window defaults to today's date only.
+      *>
+      *> Usage:
+      *>     cobc -x -std=ibm -I COPYLIB -o daily_digest daily_digest.cob
+      *>     ./daily_digest 2026-02-14 2026-02-16
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-DIGEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-CMD-LINE             PIC X(80).
+       01  WS-START-DATE           PIC X(10).
+       01  WS-END-DATE             PIC X(10).
+       01  WS-TODAY                PIC X(10).
+       01  WS-DATE-TODAY           PIC 9(08).
+       01  WS-PART-1               PIC X(400).
+       01  WS-PART-2               PIC X(400).
+       01  WS-PART-3               PIC X(400).
+       01  WS-PART-4               PIC X(400).
+       01  WS-PART-5               PIC X(400).
+       01  WS-CUR-PATH             PIC X(200).
+       01  WS-CUR-TOPIC            PIC X(80).
+       01  WS-CUR-MODE             PIC X(20).
+       01  WS-CUR-DATE             PIC X(30).
+       01  WS-CUR-MSGCOUNT         PIC X(04).
+       01  WS-CUR-TRADITION        PIC X(40).
+       01  WS-HITS                 PIC 9(04) VALUE 0.
+       01  WS-MATCH-COUNT          PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY(1:4) TO WS-DATE-TODAY(1:4).
+           STRING WS-TODAY(1:4) "-" WS-TODAY(5:2) "-" WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-TODAY
+           END-STRING.
+           MOVE WS-TODAY TO WS-START-DATE WS-END-DATE.
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-START-DATE WS-END-DATE
+               IF WS-END-DATE = SPACES
+                   MOVE WS-START-DATE TO WS-END-DATE
+               END-IF
+           END-IF.
+           DISPLAY "DAILY DIGEST: " WS-START-DATE " through "
+                   WS-END-DATE.
+           DISPLAY "------------------------------------------------".
+           OPEN INPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   IF WS-CUR-DATE(1:10) >= WS-START-DATE
+                       AND WS-CUR-DATE(1:10) <= WS-END-DATE
+                       PERFORM 2200-SHOW-ENTRY THRU 2200-EXIT
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           MOVE SPACES TO WS-CUR-TRADITION.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           UNSTRING WS-CUR-PATH DELIMITED BY "/"
+               INTO WS-CUR-TRADITION WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SHOW-ENTRY.
+           DISPLAY "TOPIC: "     FUNCTION TRIM(WS-CUR-TOPIC).
+           DISPLAY "  MODE:      " WS-CUR-MODE.
+           DISPLAY "  TRADITION: " WS-CUR-TRADITION.
+           DISPLAY "  GENERATED: " WS-CUR-DATE.
+           DISPLAY " ".
+       2200-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "DAILY-DIGEST: " WS-MATCH-COUNT
+                   " dialogue(s) in window".
+       3000-EXIT.
+           EXIT.
