@@ -0,0 +1,146 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DUP-TOPIC-CHECK
+      *>
+      *> Reads batch/catalog.dat and compares WS-TOPIC values across
+      *> the forum, judgment and reenactment records generated on the
+      *> same operational day, flagging any pair whose topic text
+      *> agrees on its first 40 characters (case-insensitive) as a
+      *> likely re-run of the same prompt - e.g. the two 2026-02-14
+      *> forum directories (144027 and 144246) both asking which
+      *> tradition produces the greatest measurable wellbeing. This
+      *> catches accidental double-counting before any usage report
+      *> reads the catalog.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUP-TOPIC-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+
+       01  WS-CANDIDATE-COUNT       PIC 9(04) VALUE 0.
+       01  WS-CANDIDATE-TABLE.
+           05  WS-CANDIDATE OCCURS 50 TIMES INDEXED BY WS-CAND-IDX.
+               10  WS-CAND-PATH         PIC X(200).
+               10  WS-CAND-TOPIC        PIC X(80).
+               10  WS-CAND-DAY          PIC X(10).
+
+       01  WS-I                     PIC 9(04).
+       01  WS-J                     PIC 9(04).
+       01  WS-TOPIC-I               PIC X(40).
+       01  WS-TOPIC-J               PIC X(40).
+       01  WS-PAIR-COUNT            PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-LOAD-CANDIDATES THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 4000-COMPARE-CANDIDATES THRU 4000-EXIT.
+           PERFORM 5000-FINISH THRU 5000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "DUP-TOPIC-CHECK: scanning forum/judgment/"
+                   "reenactment topics for same-day duplicates".
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-CANDIDATES.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF (WS-CUR-MODE = "forum"
+                           OR WS-CUR-MODE = "judgment"
+                           OR WS-CUR-MODE = "reenactment")
+                       AND WS-CANDIDATE-COUNT < 50
+                       PERFORM 2200-ADD-CANDIDATE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-ADD-CANDIDATE.
+           ADD 1 TO WS-CANDIDATE-COUNT.
+           SET WS-CAND-IDX TO WS-CANDIDATE-COUNT.
+           MOVE WS-CUR-PATH  TO WS-CAND-PATH (WS-CAND-IDX).
+           MOVE WS-CUR-TOPIC TO WS-CAND-TOPIC (WS-CAND-IDX).
+           MOVE WS-CUR-DATE(1:10) TO WS-CAND-DAY (WS-CAND-IDX).
+       2200-EXIT.
+           EXIT.
+
+       4000-COMPARE-CANDIDATES.
+           PERFORM 4100-COMPARE-ONE-I
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CANDIDATE-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-COMPARE-ONE-I.
+           COMPUTE WS-J = WS-I + 1.
+           PERFORM 4200-COMPARE-PAIR
+               VARYING WS-J FROM WS-J BY 1
+               UNTIL WS-J > WS-CANDIDATE-COUNT.
+       4100-EXIT.
+           EXIT.
+
+       4200-COMPARE-PAIR.
+           SET WS-CAND-IDX TO WS-I.
+           IF WS-CAND-DAY (WS-I) = WS-CAND-DAY (WS-J)
+               MOVE FUNCTION UPPER-CASE (WS-CAND-TOPIC (WS-I) (1:40))
+                   TO WS-TOPIC-I
+               MOVE FUNCTION UPPER-CASE (WS-CAND-TOPIC (WS-J) (1:40))
+                   TO WS-TOPIC-J
+               IF WS-TOPIC-I = WS-TOPIC-J
+                   ADD 1 TO WS-PAIR-COUNT
+                   DISPLAY "LIKELY DUPLICATE TOPIC, "
+                           WS-CAND-DAY (WS-I) ":"
+                   DISPLAY "  " WS-CAND-PATH (WS-I)
+                   DISPLAY "  " WS-CAND-PATH (WS-J)
+               END-IF
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+       5000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "DUP-TOPIC-CHECK: " WS-CANDIDATE-COUNT
+                   " candidate(s) examined, " WS-PAIR-COUNT
+                   " likely duplicate pair(s)".
+       5000-EXIT.
+           EXIT.
