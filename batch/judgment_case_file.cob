@@ -0,0 +1,242 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> JUDGMENT-CASE-FILE
+      *>
+      *> Formats a judgment-mode record as a case file fit to hand to
+      *> someone outside operations: a court header (case title and
+      *> collection lineage if any), a participant list with each
+      *> person's role (Lead Counsel, Witness, Judge, etc. - parsed out
+      *> of the "ROLE — TRADITION" text already carried in
+      *> WS-SPEAKER-TRADITION by the embedded-markdown speaker-name
+      *> extraction), the full transcript labeled by role rather than
+      *> raw speaker tag, and the ruling in full. Reads
+      *> batch/dialogue_data.dat rather than rescanning source,
+      *> restricted to MODE = "judgment".
+      *>
+      *> Command line: PATH (optional). With no PATH every judgment
+      *> record in the data file gets its own case file in sequence;
+      *> given a judgment record's catalog PATH only that one case is
+      *> printed - the same optional-single-record convention
+      *> dialogue_replay.cob already established.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUDGMENT-CASE-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-FILTER-PATH            PIC X(200) VALUE SPACES.
+       01  WS-RECORD-TYPE            PIC X(01).
+       01  WS-IN-CASE                PIC X(01) VALUE "N".
+           88  IN-CASE                         VALUE "Y".
+       01  WS-CASE-IS-JUDGMENT       PIC X(01) VALUE "N".
+           88  CASE-IS-JUDGMENT                VALUE "Y".
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+
+       01  WS-MSG-PATH               PIC X(200).
+       01  WS-MSG-SEQ                PIC 9(04).
+       01  WS-MSG-SPEAKER            PIC X(30).
+       01  WS-MSG-SPEAKER-NAME       PIC X(40).
+       01  WS-MSG-SPEAKER-TRADITION  PIC X(60).
+       01  WS-MSG-CONTENT            PIC X(240).
+       01  WS-MSG-STANCE             PIC X(15).
+       01  WS-MSG-ERA                PIC X(60).
+       01  WS-MSG-ROLE               PIC X(30).
+       01  WS-MSG-TRADITION-REST     PIC X(40).
+       01  WS-MSG-TRADITION-OVERFLOW PIC X(40).
+
+       01  WS-CASES-SHOWN            PIC 9(04) VALUE 0.
+
+       01  WS-PARTICIPANT-MAX        PIC 9(04) VALUE 20.
+       01  WS-PARTICIPANT-COUNT      PIC 9(04) VALUE 0.
+       01  WS-PARTICIPANT-TABLE.
+           05  WS-PARTICIPANT-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-PART-IDX.
+               10  WS-PART-NAME      PIC X(40).
+               10  WS-PART-ROLE      PIC X(30).
+       01  WS-FOUND-IDX              PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           IF IN-CASE AND CASE-IS-JUDGMENT
+               PERFORM 2900-RENDER-TRAILER THRU 2900-EXIT
+           END-IF.
+           CLOSE DATA-FILE.
+           DISPLAY "JUDGMENT-CASE-FILE: " WS-CASES-SHOWN
+                   " case(s) produced".
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FILTER-PATH FROM COMMAND-LINE.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   EVALUATE WS-RECORD-TYPE
+                       WHEN "H"
+                           PERFORM 2100-START-RECORD THRU 2100-EXIT
+                       WHEN "M"
+                           IF IN-CASE AND CASE-IS-JUDGMENT
+                               PERFORM 2300-RENDER-MESSAGE THRU 2300-EXIT
+                           END-IF
+                   END-EVALUATE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-RECORD.
+           IF IN-CASE AND CASE-IS-JUDGMENT
+               PERFORM 2900-RENDER-TRAILER THRU 2900-EXIT
+           END-IF.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT
+           END-UNSTRING.
+           SET IN-CASE TO TRUE.
+           MOVE "N" TO WS-CASE-IS-JUDGMENT.
+           IF WS-CUR-MODE = "judgment"
+               IF WS-FILTER-PATH = SPACES OR WS-FILTER-PATH = WS-CUR-PATH
+                   SET CASE-IS-JUDGMENT TO TRUE
+                   PERFORM 2200-RENDER-HEADER THRU 2200-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-RENDER-HEADER.
+           MOVE 0 TO WS-PARTICIPANT-COUNT.
+           DISPLAY "================================================".
+           DISPLAY "  TERRESTRIAL CHURCH - COURT OF RECORD".
+           DISPLAY "  CASE: " WS-CUR-TOPIC.
+           IF WS-CUR-COLLECTION NOT = SPACES
+               DISPLAY "  RELATED PROCEEDING: " WS-CUR-COLLECTION
+           END-IF.
+           DISPLAY "================================================".
+       2200-EXIT.
+           EXIT.
+
+       2300-RENDER-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-MSG-PATH WS-MSG-SEQ
+                    WS-MSG-SPEAKER WS-MSG-SPEAKER-NAME
+                    WS-MSG-SPEAKER-TRADITION WS-MSG-CONTENT
+                    WS-MSG-STANCE WS-MSG-ERA
+           END-UNSTRING.
+           PERFORM 2400-DERIVE-ROLE THRU 2400-EXIT.
+           PERFORM 2500-RECORD-PARTICIPANT THRU 2500-EXIT.
+           DISPLAY "  [" FUNCTION TRIM(WS-MSG-ROLE) "] "
+                   FUNCTION TRIM(WS-MSG-SPEAKER-NAME) ": "
+                   WS-MSG-CONTENT.
+       2300-EXIT.
+           EXIT.
+
+      *> WS-SPEAKER-TRADITION carries "ROLE — TRADITION" for forum and
+      *> judgment messages (populated at generation time by the
+      *> embedded-markdown extraction); a message with no such markdown (the
+      *> opening System line, if any) carries a single space there, so
+      *> its role is reported as "UNSPECIFIED" rather than left blank.
+       2400-DERIVE-ROLE.
+           MOVE SPACES TO WS-MSG-ROLE WS-MSG-TRADITION-REST
+                   WS-MSG-TRADITION-OVERFLOW.
+           IF WS-MSG-SPEAKER-TRADITION = SPACES
+               MOVE "UNSPECIFIED" TO WS-MSG-ROLE
+           ELSE
+               UNSTRING WS-MSG-SPEAKER-TRADITION
+                   DELIMITED BY "—"
+                   INTO WS-MSG-ROLE WS-MSG-TRADITION-REST
+                        WS-MSG-TRADITION-OVERFLOW
+               END-UNSTRING
+               IF WS-MSG-ROLE = SPACES
+                   MOVE WS-MSG-SPEAKER-TRADITION TO WS-MSG-ROLE
+               END-IF
+               IF WS-MSG-TRADITION-OVERFLOW NOT = SPACES
+                   STRING FUNCTION TRIM(WS-MSG-TRADITION-REST)
+                                                 DELIMITED BY SIZE
+                          " — "                  DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-MSG-TRADITION-OVERFLOW)
+                                                 DELIMITED BY SIZE
+                          INTO WS-MSG-TRADITION-REST
+                   END-STRING
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2500-RECORD-PARTICIPANT.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-PART-IDX TO 1.
+           SEARCH WS-PARTICIPANT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PART-NAME (WS-PART-IDX) = WS-MSG-SPEAKER-NAME
+                   MOVE WS-PART-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-PARTICIPANT-COUNT < WS-PARTICIPANT-MAX
+                   ADD 1 TO WS-PARTICIPANT-COUNT
+                   SET WS-PART-IDX TO WS-PARTICIPANT-COUNT
+                   MOVE WS-MSG-SPEAKER-NAME TO WS-PART-NAME (WS-PART-IDX)
+                   MOVE WS-MSG-ROLE TO WS-PART-ROLE (WS-PART-IDX)
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2900-RENDER-TRAILER.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "  PARTICIPANTS:".
+           PERFORM 2910-LIST-PARTICIPANT
+               VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > WS-PARTICIPANT-COUNT.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "  RULING:".
+           IF WS-CUR-VERDICT = SPACES
+               DISPLAY "    (no ruling issued)"
+           ELSE
+               DISPLAY "    " WS-CUR-VERDICT
+           END-IF.
+           DISPLAY "================================================".
+           ADD 1 TO WS-CASES-SHOWN.
+           MOVE "N" TO WS-IN-CASE.
+       2900-EXIT.
+           EXIT.
+
+       2910-LIST-PARTICIPANT.
+           DISPLAY "    " FUNCTION TRIM(WS-PART-NAME (WS-PART-IDX))
+                   " - " FUNCTION TRIM(WS-PART-ROLE (WS-PART-IDX)).
