@@ -0,0 +1,254 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> THEME-CLASSIFY
+      *>
+      *> WS-TOPIC is free text ranging from "How to be a good man?" to
+      *> "The Right to End Unborn Life," with no grouping into
+      *> business-relevant themes. This reads batch/catalog.dat, tags
+      *> each topic with a theme (ETHICS, COSMOLOGY, CURRENT-EVENTS,
+      *> PERSONAL-ADVICE, or OTHER for anything none of those keyword
+      *> sets catch) by scanning the topic text for a fixed table of
+      *> known phrases, then rolls the classified counts up by theme
+      *> and by the date the conversation was generated so a reviewer
+      *> can see what kind of question actually dominates usage and
+      *> whether that mix is shifting day to day.
+      *>
+      *> The keyword table below was built from the topics actually in
+      *> the tree today; a future topic that doesn't match anything in
+      *> it falls through to OTHER rather than being misclassified, and
+      *> OTHER showing up with any real weight is the signal that the
+      *> table needs a new phrase added, not that the approach is wrong.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. THEME-CLASSIFY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE             PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG           PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG               VALUE "Y".
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TOPIC-UPPER       PIC X(80).
+       01  WS-CUR-DATE-KEY          PIC X(10).
+       01  WS-CUR-THEME             PIC X(15).
+
+      *> Keyword phrases are matched in this order, first hit wins, so
+      *> a more specific phrase (e.g. "HAVE SEX") is listed ahead of
+      *> any broader one that might otherwise also match the same
+      *> topic text.
+       01  WS-KEYWORD-DEFS.
+           05  FILLER  PIC X(30) VALUE "HAVE SEX".
+           05  FILLER  PIC X(15) VALUE "PERSONAL-ADVICE".
+           05  FILLER  PIC X(30) VALUE "HOW TO BE A GOOD".
+           05  FILLER  PIC X(15) VALUE "PERSONAL-ADVICE".
+           05  FILLER  PIC X(30) VALUE "STILL PRESENT".
+           05  FILLER  PIC X(15) VALUE "COSMOLOGY".
+           05  FILLER  PIC X(30) VALUE "GOD IS DEAD".
+           05  FILLER  PIC X(15) VALUE "COSMOLOGY".
+           05  FILLER  PIC X(30) VALUE "CONSCIOUSNESS".
+           05  FILLER  PIC X(15) VALUE "COSMOLOGY".
+           05  FILLER  PIC X(30) VALUE "SOUL OF THE MACHINE".
+           05  FILLER  PIC X(15) VALUE "COSMOLOGY".
+           05  FILLER  PIC X(30) VALUE "WHAT DO YOU THINK ABOUT".
+           05  FILLER  PIC X(15) VALUE "CURRENT-EVENTS".
+           05  FILLER  PIC X(30) VALUE "CLASH OF CIVILISATION".
+           05  FILLER  PIC X(15) VALUE "CURRENT-EVENTS".
+           05  FILLER  PIC X(30) VALUE "WAR IN THE NAME OF".
+           05  FILLER  PIC X(15) VALUE "CURRENT-EVENTS".
+           05  FILLER  PIC X(30) VALUE "HIROSHIMA".
+           05  FILLER  PIC X(15) VALUE "CURRENT-EVENTS".
+           05  FILLER  PIC X(30) VALUE "WELLB".
+           05  FILLER  PIC X(15) VALUE "ETHICS".
+           05  FILLER  PIC X(30) VALUE "BRILLIANT SOCIETY".
+           05  FILLER  PIC X(15) VALUE "ETHICS".
+           05  FILLER  PIC X(30) VALUE "KILL".
+           05  FILLER  PIC X(15) VALUE "ETHICS".
+           05  FILLER  PIC X(30) VALUE "UNBORN LIFE".
+           05  FILLER  PIC X(15) VALUE "ETHICS".
+       01  WS-KEYWORD-TABLE REDEFINES WS-KEYWORD-DEFS.
+           05  WS-KEYWORD-ENTRY OCCURS 14 TIMES INDEXED BY WS-KW-IDX.
+               10  WS-KEYWORD-PHRASE    PIC X(30).
+               10  WS-KEYWORD-THEME     PIC X(15).
+       01  WS-KW-HITS                   PIC 9(04).
+       01  WS-THEME-FOUND               PIC X(01) VALUE "N".
+           88  A-THEME-WAS-FOUND                  VALUE "Y".
+
+       01  WS-ROLLUP-MAX             PIC 9(04) VALUE 50.
+       01  WS-ROLLUP-COUNT           PIC 9(04) VALUE 0.
+       01  WS-ROLLUP-TABLE.
+           05  WS-ROLLUP-ENTRY OCCURS 50 TIMES INDEXED BY WS-R-IDX.
+               10  WS-R-DATE             PIC X(10).
+               10  WS-R-THEME            PIC X(15).
+               10  WS-R-COUNT            PIC 9(04).
+       01  WS-FOUND-IDX              PIC 9(04).
+
+       01  WS-THEME-TOTAL-MAX        PIC 9(04) VALUE 10.
+       01  WS-THEME-TOTAL-COUNT      PIC 9(04) VALUE 0.
+       01  WS-THEME-TOTAL-TABLE.
+           05  WS-TT-ENTRY OCCURS 10 TIMES INDEXED BY WS-TT-IDX.
+               10  WS-TT-THEME           PIC X(15).
+               10  WS-TT-COUNT           PIC 9(04).
+       01  WS-TOTAL-FOUND-IDX        PIC 9(04).
+
+       01  WS-FILES-CLASSIFIED       PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-RENDER-REPORT THRU 3000-EXIT.
+           CLOSE CATALOG-FILE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "THEME-CLASSIFY: classifying topics by theme".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   PERFORM 2200-CLASSIFY-TOPIC THRU 2200-EXIT
+                   PERFORM 2300-TALLY-RESULT THRU 2300-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           MOVE WS-CUR-DATE(1:10) TO WS-CUR-DATE-KEY.
+       2100-EXIT.
+           EXIT.
+
+       2200-CLASSIFY-TOPIC.
+           MOVE FUNCTION UPPER-CASE(WS-CUR-TOPIC) TO WS-CUR-TOPIC-UPPER.
+           MOVE "OTHER" TO WS-CUR-THEME.
+           MOVE "N" TO WS-THEME-FOUND.
+           PERFORM 2210-TRY-ONE-KEYWORD
+               VARYING WS-KW-IDX FROM 1 BY 1
+               UNTIL WS-KW-IDX > 14 OR A-THEME-WAS-FOUND.
+       2200-EXIT.
+           EXIT.
+
+       2210-TRY-ONE-KEYWORD.
+           MOVE 0 TO WS-KW-HITS.
+           INSPECT WS-CUR-TOPIC-UPPER TALLYING WS-KW-HITS
+               FOR ALL FUNCTION TRIM(WS-KEYWORD-PHRASE (WS-KW-IDX)).
+           IF WS-KW-HITS > 0
+               MOVE WS-KEYWORD-THEME (WS-KW-IDX) TO WS-CUR-THEME
+               SET A-THEME-WAS-FOUND TO TRUE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2300-TALLY-RESULT.
+           ADD 1 TO WS-FILES-CLASSIFIED.
+           PERFORM 2310-FIND-OR-ADD-ROLLUP THRU 2310-EXIT.
+           IF WS-FOUND-IDX NOT = 0
+               ADD 1 TO WS-R-COUNT (WS-FOUND-IDX)
+           END-IF.
+           PERFORM 2320-FIND-OR-ADD-TOTAL THRU 2320-EXIT.
+           IF WS-TOTAL-FOUND-IDX NOT = 0
+               ADD 1 TO WS-TT-COUNT (WS-TOTAL-FOUND-IDX)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-FIND-OR-ADD-ROLLUP.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-R-IDX TO 1.
+           SEARCH WS-ROLLUP-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-R-DATE (WS-R-IDX) = WS-CUR-DATE-KEY
+                    AND WS-R-THEME (WS-R-IDX) = WS-CUR-THEME
+                   MOVE WS-R-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-ROLLUP-COUNT < WS-ROLLUP-MAX
+                   ADD 1 TO WS-ROLLUP-COUNT
+                   MOVE WS-ROLLUP-COUNT TO WS-FOUND-IDX
+                   MOVE WS-CUR-DATE-KEY TO WS-R-DATE (WS-FOUND-IDX)
+                   MOVE WS-CUR-THEME TO WS-R-THEME (WS-FOUND-IDX)
+                   MOVE 0 TO WS-R-COUNT (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       2320-FIND-OR-ADD-TOTAL.
+           MOVE 0 TO WS-TOTAL-FOUND-IDX.
+           SET WS-TT-IDX TO 1.
+           SEARCH WS-TT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TT-THEME (WS-TT-IDX) = WS-CUR-THEME
+                   MOVE WS-TT-IDX TO WS-TOTAL-FOUND-IDX
+           END-SEARCH.
+           IF WS-TOTAL-FOUND-IDX = 0
+               IF WS-THEME-TOTAL-COUNT < WS-THEME-TOTAL-MAX
+                   ADD 1 TO WS-THEME-TOTAL-COUNT
+                   MOVE WS-THEME-TOTAL-COUNT TO WS-TOTAL-FOUND-IDX
+                   MOVE WS-CUR-THEME TO WS-TT-THEME (WS-TOTAL-FOUND-IDX)
+                   MOVE 0 TO WS-TT-COUNT (WS-TOTAL-FOUND-IDX)
+               END-IF
+           END-IF.
+       2320-EXIT.
+           EXIT.
+
+       3000-RENDER-REPORT.
+           DISPLAY "DATE         THEME             COUNT".
+           PERFORM 3100-RENDER-ROLLUP-LINE
+               VARYING WS-R-IDX FROM 1 BY 1
+               UNTIL WS-R-IDX > WS-ROLLUP-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "THEME TOTALS".
+           PERFORM 3200-RENDER-TOTAL-LINE
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-THEME-TOTAL-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "THEME-CLASSIFY: " WS-FILES-CLASSIFIED
+                   " topic(s) classified".
+       3000-EXIT.
+           EXIT.
+
+       3100-RENDER-ROLLUP-LINE.
+           DISPLAY WS-R-DATE (WS-R-IDX) "   " WS-R-THEME (WS-R-IDX)
+                   "   " WS-R-COUNT (WS-R-IDX).
+       3100-EXIT.
+           EXIT.
+
+       3200-RENDER-TOTAL-LINE.
+           DISPLAY "  " WS-TT-THEME (WS-TT-IDX)
+                   "   " WS-TT-COUNT (WS-TT-IDX).
+       3200-EXIT.
+           EXIT.
