@@ -0,0 +1,228 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> BUILD-PERSONA-ROSTER
+      *>
+      *> Reads batch/manifest.lst and opens every listed
+      *> conversation.cob, pulling each SPKRNM-TAG value out of its
+      *> COPY DLGMSG01 REPLACING clauses the same way
+      *> persona_leaderboard.cob does. Generic labels ("You", "System",
+      *> "Forum", "Court", "Time Machine") are not personas and are
+      *> excluded. Forum/judgment/reenactment messages carry a real
+      *> tradition/role string in SPKRTRAD-TAG already; a plain
+      *> conversation-mode persona has no such markdown (the tradition
+      *> is only implicit in its directory), so that case falls back
+      *> to the leading path segment the way tradition_engagement.cob
+      *> already derives tradition from a catalog path. Each distinct
+      *> persona name is written once to batch/persona_roster.dat as
+      *> NAME|TRADITION, so a validation or reporting job can check a
+      *> parsed speaker name against an authoritative list instead of
+      *> trusting the generator got the spelling right every time.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-PERSONA-ROSTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO "batch/persona_roster.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE            PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                 PIC X(400).
+
+       FD  ROSTER-FILE.
+       01  ROSTER-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-MANIFEST          PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-CUR-DIR-TRADITION     PIC X(80).
+       01  WS-CUR-TRADITION         PIC X(80).
+       01  WS-PART-2                PIC X(80).
+       01  WS-PART-3                PIC X(80).
+       01  WS-PART-4                PIC X(80).
+       01  WS-PART-5                PIC X(80).
+
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-PERSONA-NAME          PIC X(40).
+       01  WS-TRAD-VALUE            PIC X(80).
+
+       01  WS-PERSONA-COUNT         PIC 9(04) VALUE 0.
+       01  WS-PERSONA-TABLE.
+           05  WS-PERSONA OCCURS 100 TIMES INDEXED BY WS-P-IDX.
+               10  WS-P-NAME            PIC X(40).
+               10  WS-P-TRADITION       PIC X(80).
+       01  WS-FOUND                 PIC X(01).
+           88  PERSONA-FOUND                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 4000-WRITE-ROSTER THRU 4000-EXIT.
+           PERFORM 5000-FINISH THRU 5000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "BUILD-PERSONA-ROSTER: collecting distinct "
+                   "persona names across the tree".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   IF MANIFEST-LINE NOT = SPACES
+                       MOVE MANIFEST-LINE TO WS-SRC-PATH
+                       PERFORM 2100-DERIVE-TRADITION THRU 2100-EXIT
+                       PERFORM 2200-SCAN-ONE-FILE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-DERIVE-TRADITION.
+           MOVE SPACES TO WS-CUR-DIR-TRADITION.
+           UNSTRING WS-SRC-PATH DELIMITED BY "/"
+               INTO WS-CUR-DIR-TRADITION WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2300-SCAN-SRC-LINE THRU 2300-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2300-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "SPKRNM-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-PERSONA-NAME
+                       END-UNSTRING
+                       IF WS-PERSONA-NAME NOT = "System"
+                           AND WS-PERSONA-NAME NOT = "You"
+                           AND WS-PERSONA-NAME NOT = "Forum"
+                           AND WS-PERSONA-NAME NOT = "Court"
+                           AND WS-PERSONA-NAME NOT = "Time Machine"
+                           MOVE WS-CUR-DIR-TRADITION TO WS-CUR-TRADITION
+                           PERFORM 2400-SCAN-TRADITION THRU 2400-EXIT
+                           PERFORM 2500-ADD-PERSONA THRU 2500-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *> A persona's real role/tradition markdown sits on the line
+      *> immediately following SPKRNM-TAG's own line (the SPKRTRAD-TAG
+      *> REPLACING clause) in forum, judgment and reenactment records;
+      *> a plain conversation-mode record has nothing there, so the
+      *> directory-derived tradition from 2100-DERIVE-TRADITION is
+      *> kept instead.
+       2400-SCAN-TRADITION.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "SPKRTRAD-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-TRAD-VALUE
+                       END-UNSTRING
+                       IF WS-TRAD-VALUE NOT = SPACE
+                           MOVE WS-TRAD-VALUE TO WS-CUR-TRADITION
+                       END-IF
+                   END-IF
+           END-READ.
+       2400-EXIT.
+           EXIT.
+
+       2500-ADD-PERSONA.
+           MOVE "N" TO WS-FOUND.
+           PERFORM 2510-FIND-PERSONA
+               VARYING WS-P-IDX FROM 1 BY 1
+               UNTIL WS-P-IDX > WS-PERSONA-COUNT
+               OR PERSONA-FOUND.
+           IF NOT PERSONA-FOUND
+               IF WS-PERSONA-COUNT < 100
+                   ADD 1 TO WS-PERSONA-COUNT
+                   SET WS-P-IDX TO WS-PERSONA-COUNT
+                   MOVE WS-PERSONA-NAME  TO WS-P-NAME (WS-P-IDX)
+                   MOVE WS-CUR-TRADITION TO WS-P-TRADITION (WS-P-IDX)
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2510-FIND-PERSONA.
+           IF WS-P-NAME (WS-P-IDX) = WS-PERSONA-NAME
+               MOVE "Y" TO WS-FOUND
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+       4000-WRITE-ROSTER.
+           OPEN OUTPUT ROSTER-FILE.
+           PERFORM 4100-WRITE-ONE-PERSONA
+               VARYING WS-P-IDX FROM 1 BY 1
+               UNTIL WS-P-IDX > WS-PERSONA-COUNT.
+           CLOSE ROSTER-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4100-WRITE-ONE-PERSONA.
+           MOVE SPACES TO ROSTER-LINE.
+           STRING WS-P-NAME (WS-P-IDX)      DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  WS-P-TRADITION (WS-P-IDX) DELIMITED BY SIZE
+                  INTO ROSTER-LINE
+           END-STRING.
+           WRITE ROSTER-LINE.
+       4100-EXIT.
+           EXIT.
+
+       5000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "BUILD-PERSONA-ROSTER: " WS-PERSONA-COUNT
+                   " distinct persona(s) written to "
+                   "batch/persona_roster.dat".
+       5000-EXIT.
+           EXIT.
