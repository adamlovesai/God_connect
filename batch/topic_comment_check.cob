@@ -0,0 +1,171 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TOPIC-COMMENT-CHECK
+      *>
+      *> Every conversation.cob carries the topic twice: once as the
+      *> human-readable "*> Topic: ..." header comment, and once as
+      *> the TOPIC-TAG literal fed into COPY DLGHDR01 that becomes
+      *> WS-TOPIC. Both are written by the same generation step from
+      *> the same source string, but the header comment is cut to a
+      *> fixed 50 characters of topic text while WS-TOPIC can run up
+      *> to the full 80-character field width, so the two routinely
+      *> disagree about where the topic was cut off - a discrepancy
+      *> that reads like corruption (christianity/catholic/virgin's
+      *> comment stops at "...have sex with " while WS-TOPIC continues
+      *> "...with Karolina without having a kid ") unless you know the
+      *> 50-character rule. Checked across every file in the tree: the
+      *> comment text always equals the first 50 characters of the
+      *> TOPIC-TAG literal, so that equality is the invariant this
+      *> enforces. A file where the two were edited independently - a
+      *> hand patch to one and not the other - would break it, and
+      *> that is exactly the silent drift this is meant to catch
+      *> before it reaches a report that trusts the header comment.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOPIC-COMMENT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-EOF-MANIFEST          PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST               VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                    VALUE "Y".
+
+       01  WS-COMMENT-TOPIC         PIC X(100).
+       01  WS-HAVE-COMMENT          PIC X(01) VALUE "N".
+           88  HAVE-COMMENT                   VALUE "Y".
+       01  WS-FIELD-TOPIC           PIC X(100).
+       01  WS-HAVE-FIELD            PIC X(01) VALUE "N".
+           88  HAVE-FIELD                     VALUE "Y".
+       01  WS-TAG-HIT-COUNT         PIC 9(04) VALUE 0.
+
+       01  WS-COMMENT-PREFIX-LEN    PIC 9(04) VALUE 50.
+       01  WS-COMMENT-FIRST-50      PIC X(50).
+       01  WS-FIELD-FIRST-50        PIC X(50).
+
+       01  WS-PART-1                PIC X(400).
+       01  WS-PART-2                PIC X(400).
+       01  WS-PART-3                PIC X(400).
+
+       01  WS-FILES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-FILES-BAD             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "TOPIC-COMMENT-CHECK: comparing header-comment "
+                   "topic text against the WS-TOPIC field".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   PERFORM 2100-SCAN-ONE-FILE THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE "N" TO WS-HAVE-COMMENT.
+           MOVE "N" TO WS-HAVE-FIELD.
+           MOVE SPACES TO WS-COMMENT-TOPIC WS-FIELD-TOPIC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           ADD 1 TO WS-FILES-CHECKED.
+           IF HAVE-COMMENT AND HAVE-FIELD
+               MOVE WS-COMMENT-TOPIC (1:50) TO WS-COMMENT-FIRST-50
+               MOVE WS-FIELD-TOPIC (1:50) TO WS-FIELD-FIRST-50
+               IF WS-COMMENT-FIRST-50 NOT = WS-FIELD-FIRST-50
+                   ADD 1 TO WS-FILES-BAD
+                   DISPLAY "TOPIC MISMATCH: " WS-SRC-PATH
+                   DISPLAY "    comment: " WS-COMMENT-FIRST-50
+                   DISPLAY "    field:   " WS-FIELD-FIRST-50
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   PERFORM 2210-CHECK-COMMENT-LINE THRU 2210-EXIT
+                   PERFORM 2220-CHECK-FIELD-LINE THRU 2220-EXIT
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2210-CHECK-COMMENT-LINE.
+           MOVE 0 TO WS-TAG-HIT-COUNT.
+           INSPECT SRC-LINE TALLYING WS-TAG-HIT-COUNT
+               FOR ALL "*> Topic: ".
+           IF WS-TAG-HIT-COUNT > 0 AND NOT HAVE-COMMENT
+               UNSTRING SRC-LINE DELIMITED BY "*> Topic: "
+                   INTO WS-PART-1 WS-COMMENT-TOPIC
+               END-UNSTRING
+               MOVE "Y" TO WS-HAVE-COMMENT
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2220-CHECK-FIELD-LINE.
+           MOVE 0 TO WS-TAG-HIT-COUNT.
+           INSPECT SRC-LINE TALLYING WS-TAG-HIT-COUNT
+               FOR ALL "TOPIC-TAG".
+           IF WS-TAG-HIT-COUNT > 0 AND NOT HAVE-FIELD
+               UNSTRING SRC-LINE DELIMITED BY 'BY =="'
+                   INTO WS-PART-1 WS-PART-2
+               END-UNSTRING
+               UNSTRING WS-PART-2 DELIMITED BY '"=='
+                   INTO WS-FIELD-TOPIC WS-PART-3
+               END-UNSTRING
+               MOVE "Y" TO WS-HAVE-FIELD
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "TOPIC-COMMENT-CHECK: " WS-FILES-CHECKED
+                   " file(s) scanned, " WS-FILES-BAD
+                   " with a topic mismatch".
+       3000-EXIT.
+           EXIT.
