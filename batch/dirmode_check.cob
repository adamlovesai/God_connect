@@ -0,0 +1,139 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DIRMODE-CHECK
+      *>
+      *> Reads batch/catalog.dat (built by build_catalog.cob) and
+      *> reconciles each record's top-level directory against its
+      *> MODE value. Files under judgment/, forum/, and reenactment/
+      *> are expected to carry the matching WS-MODE value, and
+      *> conversation-mode files are expected to live nested under a
+      *> tradition folder rather than those three, so this pass flags
+      *> anything misfiled before it skews a mode-based report.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRMODE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+
+       01  WS-MODE-DIRS.
+           05  FILLER               PIC X(20) VALUE "forum".
+           05  FILLER               PIC X(20) VALUE "judgment".
+           05  FILLER               PIC X(20) VALUE "reenactment".
+       01  WS-MODE-DIR-TABLE REDEFINES WS-MODE-DIRS.
+           05  WS-MODE-DIR          PIC X(20) OCCURS 3 TIMES
+                   INDEXED BY WS-MODE-DIR-IDX.
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TOPDIR            PIC X(40).
+       01  WS-PART-2                PIC X(200).
+       01  WS-PART-3                PIC X(200).
+       01  WS-PART-4                PIC X(200).
+       01  WS-PART-5                PIC X(200).
+
+       01  WS-TOPDIR-IS-MODE-DIR    PIC X(01) VALUE "N".
+           88  TOPDIR-IS-MODE-DIR             VALUE "Y".
+
+       01  WS-FILES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-FILES-BAD             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY
+               "DIRMODE-CHECK: reconciling directory against WS-MODE".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-CHECK-ONE-RECORD THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-ONE-RECORD.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           UNSTRING WS-CUR-PATH DELIMITED BY "/"
+               INTO WS-CUR-TOPDIR WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+           ADD 1 TO WS-FILES-CHECKED.
+           PERFORM 2110-LOOK-UP-TOPDIR THRU 2110-EXIT.
+           IF TOPDIR-IS-MODE-DIR
+               IF WS-CUR-TOPDIR NOT = WS-CUR-MODE
+                   ADD 1 TO WS-FILES-BAD
+                   DISPLAY "MISFILED " WS-CUR-PATH
+                           ": DIRECTORY """
+                           FUNCTION TRIM(WS-CUR-TOPDIR)
+                           """ DOES NOT MATCH MODE """
+                           FUNCTION TRIM(WS-CUR-MODE) """"
+               END-IF
+           ELSE
+               IF WS-CUR-MODE NOT = "conversation"
+                   ADD 1 TO WS-FILES-BAD
+                   DISPLAY "MISFILED " WS-CUR-PATH
+                           ": MODE """
+                           FUNCTION TRIM(WS-CUR-MODE)
+                           """ NOT EXPECTED UNDER TRADITION FOLDER """
+                           FUNCTION TRIM(WS-CUR-TOPDIR) """"
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-LOOK-UP-TOPDIR.
+           MOVE "N" TO WS-TOPDIR-IS-MODE-DIR.
+           SET WS-MODE-DIR-IDX TO 1.
+           SEARCH WS-MODE-DIR
+               AT END
+                   MOVE "N" TO WS-TOPDIR-IS-MODE-DIR
+               WHEN WS-MODE-DIR (WS-MODE-DIR-IDX) = WS-CUR-TOPDIR
+                   MOVE "Y" TO WS-TOPDIR-IS-MODE-DIR
+           END-SEARCH.
+       2110-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "DIRMODE-CHECK: " WS-FILES-CHECKED
+                   " file(s) checked, " WS-FILES-BAD
+                   " misfiled record(s)".
+       3000-EXIT.
+           EXIT.
