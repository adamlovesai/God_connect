@@ -0,0 +1,102 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> FOLLOWUP-QUEUE
+      *>
+      *> Conversation-mode topics are often phrased as direct,
+      *> personal questions to a persona ("Are you still present,
+      *> even though not many followers anymore?") that warrant a
+      *> human follow-up rather than just the AI's answer. New
+      *> COPY DLGFUP01's WS-FOLLOWUP-NEEDED flag marks those at
+      *> generation time; this reads
+      *> batch/dialogue_data.dat header records and lists every one
+      *> still flagged "Y", so nothing asked in earnest gets lost once
+      *> it's filed away in a tradition folder.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLLOWUP-QUEUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-RECORD-TYPE            PIC X(01).
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+       01  WS-CUR-FOLLOWUP           PIC X(01).
+
+       01  WS-HEADERS-SEEN           PIC 9(04) VALUE 0.
+       01  WS-QUEUE-COUNT            PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DATA-FILE.
+           DISPLAY "FOLLOWUP-QUEUE: open conversation follow-ups".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   IF WS-RECORD-TYPE = "H"
+                       PERFORM 2100-CHECK-HEADER THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-HEADER.
+           ADD 1 TO WS-HEADERS-SEEN.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT WS-CUR-FOLLOWUP
+           END-UNSTRING.
+           IF WS-CUR-FOLLOWUP = "Y"
+               ADD 1 TO WS-QUEUE-COUNT
+               DISPLAY "OPEN: " WS-CUR-TOPIC
+               DISPLAY "      " WS-CUR-PATH
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE DATA-FILE.
+           DISPLAY "FOLLOWUP-QUEUE: " WS-QUEUE-COUNT
+                   " of " WS-HEADERS-SEEN " record(s) still need "
+                   "a human follow-up".
+       3000-EXIT.
+           EXIT.
