@@ -0,0 +1,219 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PERSONA-LEADERBOARD
+      *>
+      *> Reads batch/catalog.dat for every forum, judgment and
+      *> reenactment record, opens each listed conversation.cob and
+      *> pulls the persona name out of every COPY DLGMSG01 REPLACING
+      *> clause's SPKRNM-TAG value (the same embedded-markdown
+      *> speaker-name extraction MAIN-LOGIC already performs to
+      *> populate WS-SPEAKER-NAME),
+      *> then ranks how many times each persona appears across those
+      *> three modes. The generic "System" speaker is not a persona
+      *> and is excluded from the tally.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSONA-LEADERBOARD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-PERSONA-NAME          PIC X(40).
+
+       01  WS-PERSONA-COUNT         PIC 9(04) VALUE 0.
+       01  WS-PERSONA-TABLE.
+           05  WS-PERSONA OCCURS 100 TIMES INDEXED BY WS-P-IDX.
+               10  WS-P-NAME            PIC X(40).
+               10  WS-P-TALLY           PIC 9(04).
+       01  WS-FOUND                 PIC X(01).
+           88  PERSONA-FOUND                 VALUE "Y".
+       01  WS-SWAPPED                PIC X(01).
+           88  A-SWAP-HAPPENED               VALUE "Y".
+       01  WS-TEMP-NAME              PIC X(40).
+       01  WS-TEMP-TALLY             PIC 9(04).
+       01  WS-RANK                   PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-RANK-PERSONAS THRU 3000-EXIT.
+           PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+           PERFORM 5000-FINISH THRU 5000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "PERSONA-LEADERBOARD: tallying embedded persona "
+                   "names across forum/judgment/reenactment".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "forum"
+                       OR WS-CUR-MODE = "judgment"
+                       OR WS-CUR-MODE = "reenactment"
+                       MOVE WS-CUR-PATH TO WS-SRC-PATH
+                       PERFORM 2200-SCAN-ONE-FILE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2300-SCAN-SRC-LINE THRU 2300-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2300-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "SPKRNM-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-PERSONA-NAME
+                       END-UNSTRING
+                       IF WS-PERSONA-NAME NOT = "System"
+                           PERFORM 2400-TALLY-PERSONA THRU 2400-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+       2400-TALLY-PERSONA.
+           MOVE "N" TO WS-FOUND.
+           PERFORM 2410-FIND-PERSONA
+               VARYING WS-P-IDX FROM 1 BY 1
+               UNTIL WS-P-IDX > WS-PERSONA-COUNT
+               OR PERSONA-FOUND.
+           IF NOT PERSONA-FOUND
+               IF WS-PERSONA-COUNT < 100
+                   ADD 1 TO WS-PERSONA-COUNT
+                   SET WS-P-IDX TO WS-PERSONA-COUNT
+                   MOVE WS-PERSONA-NAME TO WS-P-NAME (WS-P-IDX)
+                   MOVE 1                TO WS-P-TALLY (WS-P-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-P-TALLY (WS-P-IDX)
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2410-FIND-PERSONA.
+           IF WS-P-NAME (WS-P-IDX) = WS-PERSONA-NAME
+               MOVE "Y" TO WS-FOUND
+           END-IF.
+       2410-EXIT.
+           EXIT.
+
+      *> Simple bubble sort, descending by tally - the table is small
+      *> (one entry per distinct persona, well under a hundred), so a
+      *> straightforward repeated-pass sort is clearer here than a
+      *> faster algorithm would be.
+       3000-RANK-PERSONAS.
+           MOVE "Y" TO WS-SWAPPED.
+           PERFORM 3100-ONE-SORT-PASS
+               UNTIL NOT A-SWAP-HAPPENED.
+       3000-EXIT.
+           EXIT.
+
+       3100-ONE-SORT-PASS.
+           MOVE "N" TO WS-SWAPPED.
+           PERFORM 3200-COMPARE-ADJACENT
+               VARYING WS-P-IDX FROM 1 BY 1
+               UNTIL WS-P-IDX > WS-PERSONA-COUNT - 1.
+       3100-EXIT.
+           EXIT.
+
+       3200-COMPARE-ADJACENT.
+           IF WS-P-TALLY (WS-P-IDX) < WS-P-TALLY (WS-P-IDX + 1)
+               MOVE WS-P-NAME (WS-P-IDX)  TO WS-TEMP-NAME
+               MOVE WS-P-TALLY (WS-P-IDX) TO WS-TEMP-TALLY
+               MOVE WS-P-NAME (WS-P-IDX + 1)  TO WS-P-NAME (WS-P-IDX)
+               MOVE WS-P-TALLY (WS-P-IDX + 1) TO WS-P-TALLY (WS-P-IDX)
+               MOVE WS-TEMP-NAME  TO WS-P-NAME (WS-P-IDX + 1)
+               MOVE WS-TEMP-TALLY TO WS-P-TALLY (WS-P-IDX + 1)
+               MOVE "Y" TO WS-SWAPPED
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       4000-PRINT-REPORT.
+           DISPLAY "RANK  PERSONA                  APPEARANCES".
+           DISPLAY "-------------------------------------------".
+           PERFORM 4100-PRINT-ONE-PERSONA
+               VARYING WS-P-IDX FROM 1 BY 1
+               UNTIL WS-P-IDX > WS-PERSONA-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-PERSONA.
+           COMPUTE WS-RANK = WS-P-IDX.
+           DISPLAY WS-RANK "    " WS-P-NAME (WS-P-IDX) (1:25) " "
+                   WS-P-TALLY (WS-P-IDX).
+       4100-EXIT.
+           EXIT.
+
+       5000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "PERSONA-LEADERBOARD: " WS-PERSONA-COUNT
+                   " distinct persona(s) ranked".
+       5000-EXIT.
+           EXIT.
