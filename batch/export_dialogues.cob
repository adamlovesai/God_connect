@@ -0,0 +1,216 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> EXPORT-DIALOGUES
+      *>
+      *> Reads batch/catalog.dat and, for every listed conversation,
+      *> opens its conversation.cob and walks every COPY DLGMSG01
+      *> REPLACING group to pull out each message's SPKRNM-TAG and
+      *> CONTENT-TAG, joining them into one "Speaker: content"
+      *> transcript field. One CSV record per conversation - path,
+      *> topic, mode, generation date, message count and the joined
+      *> transcript - is written to batch/dialogue_export.csv, so this
+      *> throwaway-COBOL-literal corpus can finally be handed to
+      *> whatever archive or search tool the rest of the shop actually
+      *> uses instead of staying locked inside one-off programs.
+      *>
+      *> TOPIC and TRANSCRIPT are the only fields that can contain a
+      *> comma, so only those two are double-quoted; any embedded
+      *> double quote is turned into a single quote first so the CSV
+      *> quoting itself never has to be unescaped downstream.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-DIALOGUES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-CUR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO "batch/dialogue_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE             PIC X(3000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-MSG-SPEAKER           PIC X(40).
+       01  WS-MSG-CONTENT           PIC X(240).
+       01  WS-TRANSCRIPT            PIC X(2500).
+
+       01  WS-TOPIC-SAFE            PIC X(80).
+       01  WS-TRANSCRIPT-SAFE       PIC X(2500).
+
+       01  WS-REC-COUNT             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           MOVE "PATH,TOPIC,MODE,GEN_DATE,MSG_COUNT,TRANSCRIPT"
+               TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           DISPLAY "EXPORT-DIALOGUES: writing batch/dialogue_export.csv".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   PERFORM 2200-BUILD-TRANSCRIPT THRU 2200-EXIT
+                   PERFORM 2300-WRITE-CSV-RECORD THRU 2300-EXIT
+                   ADD 1 TO WS-REC-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-BUILD-TRANSCRIPT.
+           MOVE SPACES TO WS-TRANSCRIPT.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2210-SCAN-SRC-LINE THRU 2210-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+       2200-EXIT.
+           EXIT.
+
+       2210-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS
+                       FOR ALL "SPKRNM-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-MSG-SPEAKER
+                       END-UNSTRING
+                       PERFORM 2220-READ-CONTENT THRU 2220-EXIT
+                       PERFORM 2230-APPEND-MESSAGE THRU 2230-EXIT
+                   END-IF
+           END-READ.
+       2210-EXIT.
+           EXIT.
+
+      *> CONTENT-TAG sits two physical lines after SPKRNM-TAG (with
+      *> SPKRTRAD-TAG in between), the same fixed ordering
+      *> build_persona_roster.cob's tradition scan already relies on.
+       2220-READ-CONTENT.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+           END-READ.
+           IF NOT NO-MORE-SRC
+               READ SRC-FILE
+                   AT END
+                       SET NO-MORE-SRC TO TRUE
+                   NOT AT END
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-MSG-CONTENT
+                       END-UNSTRING
+               END-READ
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       2230-APPEND-MESSAGE.
+           IF WS-TRANSCRIPT = SPACES
+               STRING FUNCTION TRIM(WS-MSG-SPEAKER) DELIMITED BY SIZE
+                      ": "                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MSG-CONTENT)  DELIMITED BY SIZE
+                      INTO WS-TRANSCRIPT
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-TRANSCRIPT)   DELIMITED BY SIZE
+                      " || "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MSG-SPEAKER)  DELIMITED BY SIZE
+                      ": "                            DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MSG-CONTENT)  DELIMITED BY SIZE
+                      INTO WS-TRANSCRIPT
+               END-STRING
+           END-IF.
+       2230-EXIT.
+           EXIT.
+
+       2300-WRITE-CSV-RECORD.
+           MOVE WS-CUR-TOPIC TO WS-TOPIC-SAFE.
+           INSPECT WS-TOPIC-SAFE REPLACING ALL '"' BY "'".
+           MOVE WS-TRANSCRIPT TO WS-TRANSCRIPT-SAFE.
+           INSPECT WS-TRANSCRIPT-SAFE REPLACING ALL '"' BY "'".
+           MOVE SPACES TO EXPORT-LINE.
+           STRING FUNCTION TRIM(WS-CUR-PATH)       DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOPIC-SAFE)      DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-MODE)        DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-DATE)        DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-MSGCOUNT)    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TRANSCRIPT-SAFE) DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  INTO EXPORT-LINE
+           END-STRING.
+           WRITE EXPORT-LINE.
+       2300-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           CLOSE EXPORT-FILE.
+           DISPLAY "EXPORT-DIALOGUES: " WS-REC-COUNT
+                   " conversation(s) exported".
+       3000-EXIT.
+           EXIT.
