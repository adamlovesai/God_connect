@@ -0,0 +1,153 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TEST-PROMPT-CHECK
+      *>
+      *> Some topics in batch/catalog.dat are clearly content-policy
+      *> probing rather than genuine theological questions - the same
+      *> "is it okay to have sex before marriage" prompt shows up
+      *> nearly verbatim as both the western_esotericism/helena
+      *> conversation and, with a name added, the christianity/virgin
+      *> one. This scans every catalog topic for a short table of known
+      *> test-prompt phrases (case-insensitive substring match, so
+      *> "with Karolina" added in front of "have sex" still matches)
+      *> and lists the matches on SYSOUT so a usage report can exclude
+      *> this QA noise from real user engagement. The phrase table is
+      *> expected to grow as new probing patterns are noticed - add a
+      *> WS-PATTERN entry and bump WS-PATTERN-COUNT's VALUE, the same
+      *> way this shop extends any other fixed lookup table.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-PROMPT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FLAG-FILE ASSIGN TO "batch/test_prompt_flags.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       FD  FLAG-FILE.
+       01  FLAG-LINE               PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TOPIC-UPPER       PIC X(80).
+
+       01  WS-PATTERN-COUNT         PIC 9(02) VALUE 3.
+       01  WS-PATTERN-TABLE.
+           05  FILLER PIC X(40) VALUE "HAVE SEX BEFORE MARRI".
+           05  FILLER PIC X(40) VALUE "HAVE SEX WITH".
+           05  FILLER PIC X(40) VALUE "IS IT OKAY TO HAVE SEX".
+       01  WS-PATTERN-TABLE-R REDEFINES WS-PATTERN-TABLE.
+           05  WS-PATTERN OCCURS 3 TIMES PIC X(40).
+
+       01  WS-TOPICS-SEEN           PIC 9(04) VALUE 0.
+       01  WS-TOPICS-FLAGGED        PIC 9(04) VALUE 0.
+       01  WS-HIT-COUNT             PIC 9(04).
+       01  WS-PAT-IDX               PIC 9(02).
+       01  WS-TOPIC-FLAGGED         PIC X(01) VALUE "N".
+           88  TOPIC-ALREADY-FLAGGED         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           OPEN OUTPUT FLAG-FILE.
+           DISPLAY "TEST-PROMPT-CHECK: scanning catalog topics for "
+                   "known test-prompt patterns".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   ADD 1 TO WS-TOPICS-SEEN
+                   PERFORM 2200-CHECK-TOPIC THRU 2200-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           MOVE FUNCTION UPPER-CASE(WS-CUR-TOPIC) TO WS-CUR-TOPIC-UPPER.
+           MOVE "N" TO WS-TOPIC-FLAGGED.
+       2100-EXIT.
+           EXIT.
+
+       2200-CHECK-TOPIC.
+           PERFORM 2210-CHECK-ONE-PATTERN
+               VARYING WS-PAT-IDX FROM 1 BY 1
+               UNTIL WS-PAT-IDX > WS-PATTERN-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       2210-CHECK-ONE-PATTERN.
+           IF NOT TOPIC-ALREADY-FLAGGED
+               MOVE 0 TO WS-HIT-COUNT
+               INSPECT WS-CUR-TOPIC-UPPER TALLYING WS-HIT-COUNT
+                   FOR ALL FUNCTION TRIM(WS-PATTERN (WS-PAT-IDX))
+               IF WS-HIT-COUNT > 0
+                   PERFORM 2220-RECORD-FLAG THRU 2220-EXIT
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2220-RECORD-FLAG.
+           SET TOPIC-ALREADY-FLAGGED TO TRUE.
+           ADD 1 TO WS-TOPICS-FLAGGED.
+           DISPLAY "TEST-PROMPT FLAGGED: " WS-CUR-PATH.
+           DISPLAY "  TOPIC:   " WS-CUR-TOPIC.
+           DISPLAY "  PATTERN: " FUNCTION TRIM(WS-PATTERN (WS-PAT-IDX)).
+           MOVE SPACES TO FLAG-LINE.
+           STRING FUNCTION TRIM(WS-CUR-PATH)        DELIMITED BY SIZE
+                  "|"                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-TOPIC)        DELIMITED BY SIZE
+                  "|"                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PATTERN (WS-PAT-IDX))
+                                                      DELIMITED BY SIZE
+                  INTO FLAG-LINE
+           END-STRING.
+           WRITE FLAG-LINE.
+       2220-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           CLOSE FLAG-FILE.
+           DISPLAY "TEST-PROMPT-CHECK: " WS-TOPICS-SEEN
+                   " topic(s) examined, " WS-TOPICS-FLAGGED
+                   " flagged as likely test/QA prompts".
+       3000-EXIT.
+           EXIT.
