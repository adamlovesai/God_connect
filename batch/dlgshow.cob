@@ -0,0 +1,175 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DLGSHOW
+      *>
+      *> Displays a SACRED-DIALOGUE record's topic line and its full
+      *> message list - the "[speaker]: content" pair MAIN-LOGIC used
+      *> to retype by hand in every generated conversation.cob. A
+      *> formatting fix (spacing, a new label, a width change) now
+      *> only has to be made here instead of regenerated into every
+      *> historical file.
+      *>
+      *> Every conversation.cob is compiled standalone by
+      *> batch/nightly_run.sh with no link step, so this cannot be a
+      *> COPY member executed inline - it is built once as a
+      *> dynamically-loadable module (cobc -m), the same approach
+      *> DLGAUDIT already uses, and CALLed by path from MAIN-LOGIC;
+      *> GnuCOBOL resolves the CALL against the compiled DLGSHOW.so at
+      *> run time with no change needed to how each conversation.cob
+      *> itself is compiled.
+      *>
+      *> The caller's WS-MSG-TABLE (COPY DLGTBL01) is passed by
+      *> reference as LK-MSG-TABLE below; LK-MSG-COUNT tells this
+      *> program how many of the table's entries actually belong to
+      *> this record; no bounds beyond that count are ever touched, so
+      *> LK-MSG-TABLE's own OCCURS ceiling only needs to be large
+      *> enough to cover every record in the tree, not to match the
+      *> caller's own (smaller) OCCURS exactly.
+      *>
+      *> Mode-specific lines (Collection, Thread, Verdict) stay in each
+      *> conversation.cob's own MAIN-LOGIC, since which of those apply
+      *> differs by mode; only the universal topic-plus-messages
+      *> sequence moved here. MAIN-LOGIC now displays those
+      *> mode-specific lines after this call returns rather than
+      *> between the topic line and the message list, which is the one
+      *> visible change a side-by-side console comparison would show.
+      *>
+      *> Usage:
+      *>     cobc -m -std=ibm -I COPYLIB -o DLGSHOW.so batch/dlgshow.cob
+      *>     CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE
+      *>             WS-DISPLAY-WIDTH.
+      *>
+      *> LK-DISPLAY-WIDTH (COPY DLGWID01's WS-DISPLAY-WIDTH) caps how
+      *> many columns of CONTENT 1000-DISPLAY-MESSAGE prints per line;
+      *> longer messages are word-wrapped onto as many continuation
+      *> lines as needed instead of running past it, so a future
+      *> widening of CONTENT does not just turn one truncation problem
+      *> into an unreadable-wall-of-text one. Wrapping never splits a
+      *> word: a single word longer than the width is printed whole on
+      *> its own line rather than cut off.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>     2026-08-09  DO   Added LK-PARTICIPANT-ROLE to LK-MSG-ENTRY
+      *>                      to keep this table in step with DLGTBL01
+      *>                      after its own PARTICIPANT-ROLE addition.
+      *>     2026-08-09  DO   Added LK-DISPLAY-WIDTH and word-wrapped
+      *>                      CONTENT display.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLGSHOW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX                   PIC 9(04) VALUE 0.
+
+       01  WS-WRAP-CONTENT          PIC X(240).
+       01  WS-WRAP-PTR              PIC 9(04).
+       01  WS-WRAP-WORD             PIC X(240).
+       01  WS-WRAP-WORD-LEN         PIC 9(04).
+       01  WS-WRAP-LINE             PIC X(240).
+       01  WS-WRAP-LINE-LEN         PIC 9(04).
+       01  WS-WRAP-CAND-LEN         PIC 9(04).
+       01  WS-WRAP-FIRST-LINE       PIC X(01).
+           88  WRAP-IS-FIRST-LINE            VALUE "Y".
+       01  WS-WRAP-DONE             PIC X(01).
+           88  NO-MORE-WRAP-WORDS             VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-TOPIC                 PIC X(80).
+       01  LK-MSG-COUNT             PIC 9(04).
+       01  LK-MSG-TABLE.
+           05  LK-MSG-ENTRY OCCURS 30 TIMES INDEXED BY LK-MSG-IDX.
+               10  LK-SPEAKER           PIC X(30).
+               10  LK-SPEAKER-NAME      PIC X(40).
+               10  LK-SPEAKER-TRADITION PIC X(60).
+               10  LK-CONTENT           PIC X(240).
+               10  LK-STANCE            PIC X(15).
+               10  LK-ERA               PIC X(60).
+               10  LK-TONE              PIC X(15).
+               10  LK-PARTICIPANT-ROLE  PIC X(30).
+       01  LK-DISPLAY-WIDTH         PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-TOPIC LK-MSG-COUNT LK-MSG-TABLE
+               LK-DISPLAY-WIDTH.
+       0000-MAINLINE.
+           DISPLAY "Topic: " LK-TOPIC.
+           PERFORM 1000-DISPLAY-MESSAGE VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > LK-MSG-COUNT.
+           GOBACK.
+
+       1000-DISPLAY-MESSAGE.
+           MOVE LK-CONTENT (WS-IDX) TO WS-WRAP-CONTENT.
+           MOVE SPACES TO WS-WRAP-LINE.
+           MOVE 0 TO WS-WRAP-LINE-LEN.
+           MOVE 1 TO WS-WRAP-PTR.
+           MOVE "N" TO WS-WRAP-DONE.
+           MOVE "Y" TO WS-WRAP-FIRST-LINE.
+           PERFORM 1100-WRAP-NEXT-WORD THRU 1100-EXIT
+               UNTIL NO-MORE-WRAP-WORDS OR WS-WRAP-PTR > 240.
+           IF WS-WRAP-LINE-LEN > 0
+               PERFORM 1200-FLUSH-LINE THRU 1200-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-WRAP-NEXT-WORD.
+           MOVE SPACES TO WS-WRAP-WORD.
+           UNSTRING WS-WRAP-CONTENT DELIMITED BY SPACE
+               INTO WS-WRAP-WORD
+               WITH POINTER WS-WRAP-PTR
+           END-UNSTRING.
+           IF WS-WRAP-PTR > 240
+               SET NO-MORE-WRAP-WORDS TO TRUE
+           END-IF.
+           IF WS-WRAP-WORD NOT = SPACES
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-WRAP-WORD))
+                   TO WS-WRAP-WORD-LEN
+               PERFORM 1150-ADD-WORD-TO-LINE THRU 1150-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1150-ADD-WORD-TO-LINE.
+           IF WS-WRAP-LINE-LEN = 0
+               COMPUTE WS-WRAP-CAND-LEN = WS-WRAP-WORD-LEN
+           ELSE
+               COMPUTE WS-WRAP-CAND-LEN =
+                   WS-WRAP-LINE-LEN + 1 + WS-WRAP-WORD-LEN
+           END-IF.
+           IF WS-WRAP-CAND-LEN > LK-DISPLAY-WIDTH
+                   AND WS-WRAP-LINE-LEN > 0
+               PERFORM 1200-FLUSH-LINE THRU 1200-EXIT
+           END-IF.
+           IF WS-WRAP-LINE-LEN = 0
+               MOVE FUNCTION TRIM(WS-WRAP-WORD) TO WS-WRAP-LINE
+               MOVE WS-WRAP-WORD-LEN TO WS-WRAP-LINE-LEN
+           ELSE
+               STRING WS-WRAP-LINE (1:WS-WRAP-LINE-LEN) DELIMITED BY
+                       SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-WRAP-WORD) DELIMITED BY SIZE
+                   INTO WS-WRAP-LINE
+               END-STRING
+               COMPUTE WS-WRAP-LINE-LEN =
+                   WS-WRAP-LINE-LEN + 1 + WS-WRAP-WORD-LEN
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+       1200-FLUSH-LINE.
+           IF WRAP-IS-FIRST-LINE
+               DISPLAY "[" LK-SPEAKER-NAME (WS-IDX) "]: "
+                       WS-WRAP-LINE (1:WS-WRAP-LINE-LEN)
+               MOVE "N" TO WS-WRAP-FIRST-LINE
+           ELSE
+               DISPLAY "    " WS-WRAP-LINE (1:WS-WRAP-LINE-LEN)
+           END-IF.
+           MOVE SPACES TO WS-WRAP-LINE.
+           MOVE 0 TO WS-WRAP-LINE-LEN.
+       1200-EXIT.
+           EXIT.
