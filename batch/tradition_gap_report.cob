@@ -0,0 +1,196 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TRADITION-GAP-REPORT
+      *>
+      *> Companion to TRADITION-ENGAGEMENT: that report shows
+      *> activity where it happened, this one shows the absence of it.
+      *> Reads batch/catalog.dat and, for each of the six top-level
+      *> tradition directories (ancient_egyptian_religion, buddhism,
+      *> christianity, modern_philosophy, western_esotericism,
+      *> terrestrial_church - forum/judgment/reenactment are cross-
+      *> tradition modes, not tradition folders, so they are not
+      *> checked here), counts how many conversation-mode dialogues
+      *> were generated in the trailing seven-day window ending on the
+      *> as-of date. Any tradition with a zero count is listed as a
+      *> coverage gap, so a tradition going quiet shows up on its own
+      *> instead of being lost in a busy week's aggregate numbers.
+      *>
+      *> The as-of date defaults to today (like DAILY-DIGEST) but can
+      *> be supplied on the command line as YYYY-MM-DD, since the real
+      *> wall-clock date is long past every conversation.cob currently
+      *> in the tree and a fixed as-of date is what lets this be
+      *> exercised against that historical data.
+      *>
+      *> Usage:
+      *>     cobc -x -std=ibm -I COPYLIB -o tradition_gap_report
+      *>         tradition_gap_report.cob
+      *>     ./tradition_gap_report [YYYY-MM-DD]
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRADITION-GAP-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+
+       01  WS-TRADITION-DIRS.
+           05  FILLER               PIC X(40) VALUE
+                   "ancient_egyptian_religion".
+           05  FILLER               PIC X(40) VALUE "buddhism".
+           05  FILLER               PIC X(40) VALUE "christianity".
+           05  FILLER               PIC X(40) VALUE "modern_philosophy".
+           05  FILLER               PIC X(40) VALUE
+                   "western_esotericism".
+           05  FILLER               PIC X(40) VALUE
+                   "terrestrial_church".
+       01  WS-TRADITION-DIR-TABLE REDEFINES WS-TRADITION-DIRS.
+           05  WS-TRADITION-DIR     PIC X(40) OCCURS 6 TIMES
+                   INDEXED BY WS-T-IDX.
+       01  WS-TRADITION-COUNT-TABLE.
+           05  WS-TRADITION-COUNT   PIC 9(04) OCCURS 6 TIMES.
+
+       01  WS-CMD-LINE              PIC X(80).
+       01  WS-TODAY                 PIC X(10).
+       01  WS-AS-OF-DATE            PIC X(10).
+       01  WS-AS-OF-NUM             PIC 9(08).
+       01  WS-AS-OF-INT             PIC 9(08).
+       01  WS-WINDOW-START-INT      PIC 9(08).
+       01  WS-WINDOW-START-NUM      PIC 9(08).
+       01  WS-WINDOW-START-DATE     PIC X(10).
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-TRADITION         PIC X(40).
+       01  WS-PART-2                PIC X(200).
+       01  WS-PART-3                PIC X(200).
+       01  WS-PART-4                PIC X(200).
+       01  WS-PART-5                PIC X(200).
+
+       01  WS-GAP-COUNT             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 4000-FINISH THRU 4000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 0 TO WS-TRADITION-COUNT (1) WS-TRADITION-COUNT (2)
+                     WS-TRADITION-COUNT (3) WS-TRADITION-COUNT (4)
+                     WS-TRADITION-COUNT (5) WS-TRADITION-COUNT (6).
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           STRING WS-TODAY(1:4) "-" WS-TODAY(5:2) "-" WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-AS-OF-DATE
+           END-STRING.
+           IF WS-CMD-LINE NOT = SPACES
+               MOVE WS-CMD-LINE(1:10) TO WS-AS-OF-DATE
+           END-IF.
+           MOVE WS-AS-OF-DATE(1:4) TO WS-AS-OF-NUM(1:4).
+           MOVE WS-AS-OF-DATE(6:2) TO WS-AS-OF-NUM(5:2).
+           MOVE WS-AS-OF-DATE(9:2) TO WS-AS-OF-NUM(7:2).
+           COMPUTE WS-AS-OF-INT = FUNCTION INTEGER-OF-DATE(WS-AS-OF-NUM).
+           COMPUTE WS-WINDOW-START-INT = WS-AS-OF-INT - 7.
+           COMPUTE WS-WINDOW-START-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-WINDOW-START-INT).
+           STRING WS-WINDOW-START-NUM(1:4) "-" WS-WINDOW-START-NUM(5:2)
+                   "-" WS-WINDOW-START-NUM(7:2)
+               DELIMITED BY SIZE INTO WS-WINDOW-START-DATE
+           END-STRING.
+           DISPLAY "TRADITION-GAP-REPORT: coverage window "
+                   WS-WINDOW-START-DATE " through " WS-AS-OF-DATE.
+           OPEN INPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "conversation"
+                       AND WS-CUR-DATE(1:10) >= WS-WINDOW-START-DATE
+                       AND WS-CUR-DATE(1:10) <= WS-AS-OF-DATE
+                       PERFORM 2200-TALLY-TRADITION THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           MOVE SPACES TO WS-CUR-TRADITION.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           UNSTRING WS-CUR-PATH DELIMITED BY "/"
+               INTO WS-CUR-TRADITION WS-PART-2 WS-PART-3
+                    WS-PART-4 WS-PART-5
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-TALLY-TRADITION.
+           SET WS-T-IDX TO 1.
+           SEARCH WS-TRADITION-DIR
+               AT END
+                   CONTINUE
+               WHEN WS-TRADITION-DIR (WS-T-IDX) = WS-CUR-TRADITION
+                   ADD 1 TO WS-TRADITION-COUNT (WS-T-IDX)
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
+
+       3000-PRINT-REPORT.
+           DISPLAY "TRADITION                  COUNT  STATUS".
+           DISPLAY "-------------------------------------------".
+           PERFORM 3100-PRINT-ONE-TRADITION
+               VARYING WS-T-IDX FROM 1 BY 1 UNTIL WS-T-IDX > 6.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-TRADITION.
+           IF WS-TRADITION-COUNT (WS-T-IDX) = 0
+               ADD 1 TO WS-GAP-COUNT
+               DISPLAY WS-TRADITION-DIR (WS-T-IDX) (1:26) " "
+                       WS-TRADITION-COUNT (WS-T-IDX) "  GAP"
+           ELSE
+               DISPLAY WS-TRADITION-DIR (WS-T-IDX) (1:26) " "
+                       WS-TRADITION-COUNT (WS-T-IDX) "  ok"
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       4000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "TRADITION-GAP-REPORT: " WS-GAP-COUNT
+                   " tradition(s) with zero new conversation-mode "
+                   "file(s) in the window".
+       4000-EXIT.
+           EXIT.
