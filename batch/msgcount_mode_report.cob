@@ -0,0 +1,145 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> MSGCOUNT-MODE-REPORT
+      *>
+      *> Message counts vary a lot across modes (conversation sits at
+      *> 2, forums run 8-11, reenactments and judgments go higher), but
+      *> nobody had pulled that into one place. This reads
+      *> batch/dialogue_data.dat header records, accumulates
+      *> WS-CUR-MSGCOUNT by WS-CUR-MODE into a small mode table, and
+      *> reports the average and maximum message count per mode so
+      *> batch-window time can be planned as volume in each mode grows.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGCOUNT-MODE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-RECORD-TYPE            PIC X(01).
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+
+       01  WS-MODE-MAX               PIC 9(04) VALUE 10.
+       01  WS-MODE-COUNT             PIC 9(04) VALUE 0.
+       01  WS-MODE-TABLE.
+           05  WS-MODE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-MODE-IDX.
+               10  WS-MODE-NAME      PIC X(20).
+               10  WS-MODE-RECORDS   PIC 9(04).
+               10  WS-MODE-TOTAL     PIC 9(08).
+               10  WS-MODE-HIGH      PIC 9(04).
+       01  WS-FOUND-IDX              PIC 9(04).
+       01  WS-MODE-AVG               PIC 9(04)V9(02).
+       01  WS-MODE-AVG-DISP          PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           PERFORM 3000-RENDER-REPORT THRU 3000-EXIT.
+           CLOSE DATA-FILE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   IF WS-RECORD-TYPE = "H"
+                       PERFORM 2100-TALLY-HEADER THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-TALLY-HEADER.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT
+           END-UNSTRING.
+           PERFORM 2200-FIND-OR-ADD-MODE THRU 2200-EXIT.
+           ADD 1 TO WS-MODE-RECORDS (WS-FOUND-IDX).
+           ADD WS-CUR-MSGCOUNT TO WS-MODE-TOTAL (WS-FOUND-IDX).
+           IF WS-CUR-MSGCOUNT > WS-MODE-HIGH (WS-FOUND-IDX)
+               MOVE WS-CUR-MSGCOUNT TO WS-MODE-HIGH (WS-FOUND-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-FIND-OR-ADD-MODE.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-MODE-IDX TO 1.
+           SEARCH WS-MODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-MODE-NAME (WS-MODE-IDX) = WS-CUR-MODE
+                   MOVE WS-MODE-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-MODE-COUNT < WS-MODE-MAX
+                   ADD 1 TO WS-MODE-COUNT
+                   MOVE WS-MODE-COUNT TO WS-FOUND-IDX
+                   MOVE WS-CUR-MODE TO WS-MODE-NAME (WS-FOUND-IDX)
+                   MOVE 0 TO WS-MODE-RECORDS (WS-FOUND-IDX)
+                            WS-MODE-TOTAL (WS-FOUND-IDX)
+                            WS-MODE-HIGH (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       3000-RENDER-REPORT.
+           DISPLAY "MSGCOUNT-MODE-REPORT".
+           DISPLAY "MODE                  RECORDS   AVG    MAX".
+           PERFORM 3100-RENDER-MODE-LINE
+               VARYING WS-MODE-IDX FROM 1 BY 1
+               UNTIL WS-MODE-IDX > WS-MODE-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-RENDER-MODE-LINE.
+           MOVE 0 TO WS-MODE-AVG.
+           IF WS-MODE-RECORDS (WS-MODE-IDX) > 0
+               COMPUTE WS-MODE-AVG ROUNDED =
+                   WS-MODE-TOTAL (WS-MODE-IDX) /
+                   WS-MODE-RECORDS (WS-MODE-IDX)
+           END-IF.
+           MOVE WS-MODE-AVG TO WS-MODE-AVG-DISP.
+           DISPLAY WS-MODE-NAME (WS-MODE-IDX)
+                   WS-MODE-RECORDS (WS-MODE-IDX)
+                   "    " WS-MODE-AVG-DISP
+                   "   " WS-MODE-HIGH (WS-MODE-IDX).
