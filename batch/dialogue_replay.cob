@@ -0,0 +1,225 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DIALOGUE-REPLAY
+      *>
+      *> Renders one already-recorded conversation in whichever of
+      *> three formats suits who is actually going to read it: PLAIN
+      *> (the same quick console lines MAIN-LOGIC itself prints, for a
+      *> reviewer doing a fast spot check), HTML (a self-contained
+      *> fragment suitable for pasting into a browser or an email), or
+      *> TRANSCRIPT (a formatted, bordered document suitable for
+      *> attaching to a judgment-mode case file). Reads the same
+      *> batch/dialogue_data.dat extract DIALOGUE-PLAYER reads (built
+      *> by build_dialogue_data.cob) rather than rescanning the source
+      *> conversation.cob a second time, since that file already
+      *> carries every field a replay needs in one normalized place.
+      *>
+      *> Command line: PATH [FORMAT], e.g.
+      *>     dialogue_replay "judgment/.../conversation.cob" HTML
+      *> PATH is the conversation's catalog PATH value. FORMAT is one of
+      *> PLAIN, HTML, TRANSCRIPT (case-insensitive); omitted or
+      *> unrecognized defaults to PLAIN.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIALOGUE-REPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-CMD-LINE               PIC X(260) VALUE SPACES.
+       01  WS-TARGET-PATH            PIC X(200) VALUE SPACES.
+       01  WS-FORMAT                 PIC X(10)  VALUE "PLAIN".
+       01  WS-FOUND-TARGET           PIC X(01)  VALUE "N".
+           88  TARGET-WAS-FOUND                VALUE "Y".
+
+       01  WS-RECORD-TYPE            PIC X(01).
+       01  WS-IN-TARGET              PIC X(01)  VALUE "N".
+           88  IN-TARGET-CONV                  VALUE "Y".
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+
+       01  WS-MSG-PATH               PIC X(200).
+       01  WS-MSG-SEQ                PIC 9(04).
+       01  WS-MSG-SPEAKER            PIC X(30).
+       01  WS-MSG-SPEAKER-NAME       PIC X(40).
+       01  WS-MSG-SPEAKER-TRADITION  PIC X(60).
+       01  WS-MSG-CONTENT            PIC X(240).
+       01  WS-MSG-STANCE             PIC X(15).
+       01  WS-MSG-ERA                PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           IF NOT TARGET-WAS-FOUND
+               DISPLAY "DIALOGUE-REPLAY: no record found for "
+                       FUNCTION TRIM(WS-TARGET-PATH)
+           END-IF.
+           CLOSE DATA-FILE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-TARGET-PATH WS-FORMAT
+           END-UNSTRING.
+           MOVE FUNCTION UPPER-CASE(WS-FORMAT) TO WS-FORMAT.
+           IF WS-FORMAT NOT = "PLAIN" AND WS-FORMAT NOT = "HTML"
+                   AND WS-FORMAT NOT = "TRANSCRIPT"
+               MOVE "PLAIN" TO WS-FORMAT
+           END-IF.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   EVALUATE WS-RECORD-TYPE
+                       WHEN "H"
+                           PERFORM 2100-CHECK-HEADER THRU 2100-EXIT
+                       WHEN "M"
+                           IF IN-TARGET-CONV
+                               PERFORM 2200-RENDER-MESSAGE THRU 2200-EXIT
+                           END-IF
+                   END-EVALUATE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-HEADER.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT
+           END-UNSTRING.
+           IF WS-CUR-PATH = WS-TARGET-PATH
+               SET TARGET-WAS-FOUND TO TRUE
+               SET IN-TARGET-CONV TO TRUE
+               PERFORM 2300-RENDER-HEADER THRU 2300-EXIT
+           ELSE
+               MOVE "N" TO WS-IN-TARGET
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2300-RENDER-HEADER.
+           EVALUATE WS-FORMAT
+               WHEN "HTML"
+                   DISPLAY "<article>"
+                   DISPLAY "<h1>" FUNCTION TRIM(WS-CUR-TOPIC) "</h1>"
+                   DISPLAY "<p><em>Mode: " FUNCTION TRIM(WS-CUR-MODE)
+                           "</em></p>"
+                   IF WS-CUR-COLLECTION NOT = SPACES
+                       DISPLAY "<p>Collection: "
+                               FUNCTION TRIM(WS-CUR-COLLECTION) "</p>"
+                   END-IF
+                   IF WS-CUR-THREAD NOT = SPACES
+                       DISPLAY "<p>Thread: "
+                               FUNCTION TRIM(WS-CUR-THREAD) "</p>"
+                   END-IF
+               WHEN "TRANSCRIPT"
+                   DISPLAY "================================================"
+                   DISPLAY "  TOPIC:      " WS-CUR-TOPIC
+                   DISPLAY "  MODE:       " WS-CUR-MODE
+                   IF WS-CUR-COLLECTION NOT = SPACES
+                       DISPLAY "  COLLECTION: " WS-CUR-COLLECTION
+                   END-IF
+                   IF WS-CUR-THREAD NOT = SPACES
+                       DISPLAY "  THREAD:     " WS-CUR-THREAD
+                   END-IF
+                   DISPLAY "================================================"
+               WHEN OTHER
+                   DISPLAY "Topic: " WS-CUR-TOPIC
+                   IF WS-CUR-COLLECTION NOT = SPACES
+                       DISPLAY "Collection: " WS-CUR-COLLECTION
+                   END-IF
+                   IF WS-CUR-THREAD NOT = SPACES
+                       DISPLAY "Thread: " WS-CUR-THREAD
+                   END-IF
+           END-EVALUATE.
+       2300-EXIT.
+           EXIT.
+
+       2200-RENDER-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-MSG-PATH WS-MSG-SEQ
+                    WS-MSG-SPEAKER WS-MSG-SPEAKER-NAME
+                    WS-MSG-SPEAKER-TRADITION WS-MSG-CONTENT
+                    WS-MSG-STANCE WS-MSG-ERA
+           END-UNSTRING.
+           EVALUATE WS-FORMAT
+               WHEN "HTML"
+                   DISPLAY "<p><strong>"
+                           FUNCTION TRIM(WS-MSG-SPEAKER-NAME)
+                           "</strong>: " FUNCTION TRIM(WS-MSG-CONTENT)
+                           "</p>"
+               WHEN "TRANSCRIPT"
+                   DISPLAY "  " WS-MSG-SPEAKER-NAME ": " WS-MSG-CONTENT
+                   IF WS-MSG-STANCE NOT = SPACES
+                       DISPLAY "      (" FUNCTION TRIM(WS-MSG-STANCE)
+                               ")"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "[" WS-MSG-SPEAKER-NAME "]: " WS-MSG-CONTENT
+           END-EVALUATE.
+           IF WS-IN-TARGET = "Y" AND WS-MSG-SEQ = WS-CUR-MSGCOUNT
+               PERFORM 2400-RENDER-FOOTER THRU 2400-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2400-RENDER-FOOTER.
+           EVALUATE WS-FORMAT
+               WHEN "HTML"
+                   IF WS-CUR-VERDICT NOT = SPACES
+                       DISPLAY "<p><strong>Verdict:</strong> "
+                               FUNCTION TRIM(WS-CUR-VERDICT) "</p>"
+                   END-IF
+                   DISPLAY "</article>"
+               WHEN "TRANSCRIPT"
+                   IF WS-CUR-VERDICT NOT = SPACES
+                       DISPLAY "------------------------------------------------"
+                       DISPLAY "  VERDICT: " WS-CUR-VERDICT
+                   END-IF
+                   DISPLAY "================================================"
+               WHEN OTHER
+                   IF WS-CUR-VERDICT NOT = SPACES
+                       DISPLAY "Verdict: " WS-CUR-VERDICT
+                   END-IF
+                   DISPLAY "--- End " FUNCTION TRIM(WS-CUR-MODE) ": "
+                           WS-CUR-MSGCOUNT " message(s) - "
+                           WS-CUR-TOPIC " ---"
+           END-EVALUATE.
+           MOVE "N" TO WS-IN-TARGET.
+       2400-EXIT.
+           EXIT.
