@@ -0,0 +1,130 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> MSGCOUNT-CHECK
+      *>
+      *> Reads batch/manifest.lst (one conversation.cob path per
+      *> line, built by batch/build_manifest.sh) and, for every
+      *> dialogue program listed, compares the WS-MSG-COUNT value
+      *> declared in its COPY DLGHDR01 REPLACING clause against the
+      *> number of WS-MSG-nn groups actually present under
+      *> WS-MSG-INIT-AREA. Any file where the two disagree is listed
+      *> on SYSOUT so a generation bug cannot slip into a report
+      *> undetected.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGCOUNT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH             PIC X(200).
+       01  WS-EOF-MANIFEST         PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST             VALUE "Y".
+       01  WS-EOF-SRC              PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                  VALUE "Y".
+       01  WS-DECLARED-COUNT       PIC 9(4)  VALUE 0.
+       01  WS-ACTUAL-COUNT         PIC 9(4)  VALUE 0.
+       01  WS-FILES-CHECKED        PIC 9(4)  VALUE 0.
+       01  WS-FILES-BAD            PIC 9(4)  VALUE 0.
+       01  WS-MSG-HITS              PIC 9(4)  VALUE 0.
+       01  WS-CNT-HITS              PIC 9(4)  VALUE 0.
+       01  WS-CNT-PART-1            PIC X(80).
+       01  WS-CNT-PART-2            PIC X(10).
+       01  WS-CNT-PART-3            PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "MSGCOUNT-CHECK: validating WS-MSG-COUNT across "
+                   "manifest".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   PERFORM 2100-CHECK-ONE-FILE THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE 0 TO WS-DECLARED-COUNT.
+           MOVE 0 TO WS-ACTUAL-COUNT.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           ADD 1 TO WS-FILES-CHECKED.
+           IF WS-DECLARED-COUNT NOT = WS-ACTUAL-COUNT
+               ADD 1 TO WS-FILES-BAD
+               DISPLAY "MISMATCH " WS-SRC-PATH
+                       " DECLARED=" WS-DECLARED-COUNT
+                       " ACTUAL="   WS-ACTUAL-COUNT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-MSG-HITS
+                   INSPECT SRC-LINE TALLYING WS-MSG-HITS
+                       FOR ALL "05 WS-MSG-"
+                   IF WS-MSG-HITS > 0
+                       ADD 1 TO WS-ACTUAL-COUNT
+                   END-IF
+
+                   MOVE 0 TO WS-CNT-HITS
+                   INSPECT SRC-LINE TALLYING WS-CNT-HITS
+                       FOR ALL "MSGCNT-TAG"
+                   IF WS-CNT-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY "=="
+                           INTO WS-CNT-PART-1 WS-CNT-PART-2
+                                WS-CNT-PART-3
+                       MOVE WS-CNT-PART-2 TO WS-DECLARED-COUNT
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "MSGCOUNT-CHECK: " WS-FILES-CHECKED
+                   " file(s) checked, " WS-FILES-BAD " mismatch(es)".
+       3000-EXIT.
+           EXIT.
