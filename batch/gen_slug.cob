@@ -0,0 +1,127 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> GEN-SLUG
+      *>
+      *> Directory names are derived from the first word of a topic
+      *> or speaker, which is how the tree ended up with a folder
+      *> simply named "the" (terrestrial_church/core/the) and two
+      *> unrelated "friedrich" folders under modern_philosophy/western
+      *> with nothing but the full down-to-the-second timestamp to
+      *> tell them apart. This utility is what a directory-creation
+      *> step calls before making a new conversation directory: given
+      *> a parent path and a candidate slug, it checks
+      *> batch/manifest.lst for any existing directory already using
+      *> that slug immediately under the same parent, and if one is
+      *> found, appends "-2", "-3", and so on until it lands on a
+      *> slug nothing else under that parent is using yet. The
+      *> winning slug is written to SYSOUT so the caller can use it
+      *> verbatim in the new directory name.
+      *>
+      *> Command line: PARENT-PATH CANDIDATE-SLUG, e.g.
+      *>     modern_philosophy/western friedrich
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN-SLUG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-MANIFEST          PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST              VALUE "Y".
+       01  WS-COMMAND-LINE          PIC X(200).
+       01  WS-PARENT-PATH           PIC X(100).
+       01  WS-CANDIDATE-SLUG        PIC X(40).
+       01  WS-PARENT-LEN            PIC 9(04).
+       01  WS-PREFIX                PIC X(101).
+       01  WS-PREFIX-LEN            PIC 9(04).
+       01  WS-REMAINDER             PIC X(200).
+       01  WS-EXISTING-SLUG         PIC X(40).
+
+       01  WS-TRY-SUFFIX            PIC 9(04) VALUE 1.
+       01  WS-TRY-SLUG              PIC X(40).
+       01  WS-TRY-SLUG-N            PIC ZZZ9.
+       01  WS-COLLISION-FOUND       PIC X(01).
+           88  SLUG-COLLIDES                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-FIND-FREE-SLUG THRU 2000-EXIT
+               WITH TEST AFTER
+               UNTIL NOT SLUG-COLLIDES.
+           DISPLAY WS-TRY-SLUG.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-PARENT-PATH WS-CANDIDATE-SLUG
+           END-UNSTRING.
+           MOVE WS-CANDIDATE-SLUG TO WS-TRY-SLUG.
+           COMPUTE WS-PARENT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARENT-PATH)).
+           STRING FUNCTION TRIM(WS-PARENT-PATH) DELIMITED BY SIZE
+                  "/"                          DELIMITED BY SIZE
+                  INTO WS-PREFIX
+           END-STRING.
+           COMPUTE WS-PREFIX-LEN = WS-PARENT-LEN + 1.
+       1000-EXIT.
+           EXIT.
+
+       2000-FIND-FREE-SLUG.
+           MOVE "N" TO WS-COLLISION-FOUND.
+           OPEN INPUT MANIFEST-FILE.
+           PERFORM 2100-SCAN-ONE-LINE THRU 2100-EXIT
+               UNTIL NO-MORE-MANIFEST
+               OR SLUG-COLLIDES.
+           CLOSE MANIFEST-FILE.
+           MOVE "N" TO WS-EOF-MANIFEST.
+           IF SLUG-COLLIDES
+               ADD 1 TO WS-TRY-SUFFIX
+               MOVE WS-TRY-SUFFIX TO WS-TRY-SLUG-N
+               STRING WS-CANDIDATE-SLUG   DELIMITED BY SPACE
+                      "-"                 DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TRY-SLUG-N) DELIMITED BY SIZE
+                      INTO WS-TRY-SLUG
+               END-STRING
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE-LINE.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   IF MANIFEST-LINE (1:WS-PREFIX-LEN) =
+                           WS-PREFIX (1:WS-PREFIX-LEN)
+                       MOVE SPACES TO WS-REMAINDER
+                       MOVE MANIFEST-LINE (WS-PREFIX-LEN + 1:)
+                           TO WS-REMAINDER
+                       UNSTRING WS-REMAINDER DELIMITED BY "/"
+                           INTO WS-EXISTING-SLUG
+                       END-UNSTRING
+                       IF WS-EXISTING-SLUG = WS-TRY-SLUG
+                           MOVE "Y" TO WS-COLLISION-FOUND
+                       END-IF
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
