@@ -0,0 +1,107 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> MODE-CHECK
+      *>
+      *> Reads batch/catalog.dat (built by build_catalog.cob) and
+      *> compares each record's MODE field against the known set of
+      *> generator modes - conversation, forum, judgment and
+      *> reenactment. WS-MODE is a free-text PIC X(20) with nothing
+      *> stopping a typo or an unreviewed new mode string from
+      *> slipping in, so this pass lists any file with an unexpected
+      *> value on SYSOUT before it can reach a downstream report.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-KNOWN-MODES.
+           05  FILLER               PIC X(20) VALUE "conversation".
+           05  FILLER               PIC X(20) VALUE "forum".
+           05  FILLER               PIC X(20) VALUE "judgment".
+           05  FILLER               PIC X(20) VALUE "reenactment".
+       01  WS-KNOWN-MODE-TABLE REDEFINES WS-KNOWN-MODES.
+           05  WS-KNOWN-MODE        PIC X(20) OCCURS 4 TIMES
+                   INDEXED BY WS-MODE-IDX.
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-MODE-FOUND            PIC X(01) VALUE "N".
+           88  MODE-IS-KNOWN                 VALUE "Y".
+       01  WS-FILES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-FILES-BAD             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "MODE-CHECK: validating WS-MODE across catalog".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-CHECK-ONE-RECORD THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-ONE-RECORD.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+           ADD 1 TO WS-FILES-CHECKED.
+           MOVE "N" TO WS-MODE-FOUND.
+           SET WS-MODE-IDX TO 1.
+           SEARCH WS-KNOWN-MODE
+               AT END
+                   MOVE "N" TO WS-MODE-FOUND
+               WHEN WS-KNOWN-MODE (WS-MODE-IDX) = WS-CUR-MODE
+                   MOVE "Y" TO WS-MODE-FOUND
+           END-SEARCH.
+           IF NOT MODE-IS-KNOWN
+               ADD 1 TO WS-FILES-BAD
+               DISPLAY "UNKNOWN MODE " WS-CUR-MODE
+                       " IN " WS-CUR-PATH
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "MODE-CHECK: " WS-FILES-CHECKED
+                   " file(s) checked, " WS-FILES-BAD
+                   " unexpected mode value(s)".
+       3000-EXIT.
+           EXIT.
