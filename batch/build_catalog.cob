@@ -0,0 +1,149 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> BUILD-CATALOG
+      *>
+      *> Walks batch/manifest.lst (built by build_manifest.sh) and
+      *> writes one pipe-delimited record per conversation.cob to
+      *> batch/catalog.dat: PATH|TOPIC|MODE|GEN-DATE|MSGCOUNT. This is
+      *> the DIALOGUE-CATALOG extract - later reporting jobs read this
+      *> flat file instead of re-scanning every conversation.cob from
+      *> scratch. Rerun after the tree changes to refresh it.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-CATALOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(200).
+
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH             PIC X(200).
+       01  WS-EOF-MANIFEST         PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST             VALUE "Y".
+       01  WS-EOF-SRC              PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                  VALUE "Y".
+       01  WS-OUT-TOPIC            PIC X(80).
+       01  WS-OUT-MODE             PIC X(20).
+       01  WS-OUT-DATE             PIC X(30).
+       01  WS-OUT-MSGCOUNT         PIC 9(4)  VALUE 0.
+       01  WS-HITS                 PIC 9(4)  VALUE 0.
+       01  WS-PART-1               PIC X(200).
+       01  WS-PART-2               PIC X(200).
+       01  WS-PART-3               PIC X(200).
+       01  WS-FILES-CATALOGED      PIC 9(4)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           OPEN OUTPUT CATALOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   PERFORM 2100-CATALOG-ONE-FILE THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CATALOG-ONE-FILE.
+           MOVE "N"  TO WS-EOF-SRC.
+           MOVE SPACES TO WS-OUT-TOPIC WS-OUT-MODE WS-OUT-DATE.
+           MOVE 0 TO WS-OUT-MSGCOUNT.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           MOVE SPACES TO CATALOG-LINE.
+           STRING WS-SRC-PATH      DELIMITED BY SPACE "|"
+                  WS-OUT-TOPIC     DELIMITED BY SIZE   "|"
+                  WS-OUT-MODE      DELIMITED BY SPACE  "|"
+                  WS-OUT-DATE      DELIMITED BY SPACE  "|"
+                  WS-OUT-MSGCOUNT  DELIMITED BY SIZE
+               INTO CATALOG-LINE
+           END-STRING.
+           WRITE CATALOG-LINE.
+           ADD 1 TO WS-FILES-CATALOGED.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "Date:"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY "Date:"
+                           INTO WS-PART-1 WS-OUT-DATE
+                       MOVE FUNCTION TRIM(WS-OUT-DATE) TO WS-OUT-DATE
+                   END-IF
+
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "TOPIC-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-OUT-TOPIC WS-PART-3
+                   END-IF
+
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "MODE-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY '"'
+                           INTO WS-PART-1 WS-OUT-MODE WS-PART-3
+                   END-IF
+
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "MSGCNT-TAG"
+                   IF WS-HITS > 0
+                       UNSTRING SRC-LINE DELIMITED BY "=="
+                           INTO WS-PART-1 WS-PART-2 WS-PART-3
+                       MOVE WS-PART-2 TO WS-OUT-MSGCOUNT
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           CLOSE CATALOG-FILE.
+           DISPLAY "BUILD-CATALOG: " WS-FILES-CATALOGED
+                   " record(s) written to batch/catalog.dat".
+       3000-EXIT.
+           EXIT.
