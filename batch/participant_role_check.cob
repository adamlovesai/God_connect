@@ -0,0 +1,175 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PARTICIPANT-ROLE-CHECK
+      *>
+      *> Judgment records assign each speaker a courtroom role inline
+      *> in CONTENT's markdown - "Lead Counsel," "Witness," "Judge,"
+      *> "Prosecution Cross-Examination" - typed freehand with no
+      *> controlled vocabulary. COPY DLGMSG01's PARTROLE-TAG pulls that
+      *> role out as its own WS-PARTICIPANT-ROLE field so a role-based
+      *> report (how often each tradition gets cast as Lead Counsel
+      *> versus Witness) has something structured to read, but a typo
+      *> in the tag would just sit there unnoticed the same way a typo
+      *> in the free text would. This scans every judgment-mode file
+      *> on the manifest and flags any non-blank PARTROLE-TAG value
+      *> that is not one of the eight recognized courtroom roles -
+      *> the same fixed list enforced by DLGMSG01's own
+      *> ROLE-IS-RECOGNIZED 88-level, checked here independently
+      *> against the source text in case a hand edit to a
+      *> conversation.cob ever drifts from it.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTICIPANT-ROLE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-EOF-MANIFEST          PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST               VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                    VALUE "Y".
+
+       01  WS-ROLE-NAMES.
+           05  FILLER               PIC X(30) VALUE "JUDGE".
+           05  FILLER               PIC X(30) VALUE "LEAD COUNSEL".
+           05  FILLER               PIC X(30) VALUE "WITNESS".
+           05  FILLER               PIC X(30) VALUE
+                   "PROSECUTION CROSS-EXAM".
+           05  FILLER               PIC X(30) VALUE
+                   "DEFENSE CROSS-EXAM".
+           05  FILLER               PIC X(30) VALUE
+                   "PROSECUTION CLOSING".
+           05  FILLER               PIC X(30) VALUE "DEFENSE CLOSING".
+           05  FILLER               PIC X(30) VALUE
+                   "DISSENTING OPINION".
+       01  WS-ROLE-TABLE REDEFINES WS-ROLE-NAMES.
+           05  WS-ROLE-NAME         PIC X(30) OCCURS 8 TIMES
+                   INDEXED BY WS-R-IDX.
+
+       01  WS-CUR-ROLE              PIC X(30).
+       01  WS-ROLE-FOUND            PIC X(01).
+           88  ROLE-FOUND                     VALUE "Y".
+       01  WS-TAG-HIT-COUNT         PIC 9(04) VALUE 0.
+
+       01  WS-PART-1                PIC X(400).
+       01  WS-PART-3                PIC X(400).
+
+       01  WS-FILES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-ROLES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-ROLES-BAD             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "PARTICIPANT-ROLE-CHECK: validating judgment-mode "
+                   "PARTROLE-TAG values against the recognized role "
+                   "list".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   IF WS-SRC-PATH (1:9) = "judgment/"
+                       PERFORM 2100-SCAN-ONE-FILE THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           ADD 1 TO WS-FILES-CHECKED.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   PERFORM 2210-CHECK-ROLE-LINE THRU 2210-EXIT
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2210-CHECK-ROLE-LINE.
+           MOVE 0 TO WS-TAG-HIT-COUNT.
+           INSPECT SRC-LINE TALLYING WS-TAG-HIT-COUNT
+               FOR ALL "PARTROLE-TAG".
+           IF WS-TAG-HIT-COUNT > 0
+               MOVE SPACES TO WS-CUR-ROLE
+               UNSTRING SRC-LINE DELIMITED BY 'BY =="'
+                   INTO WS-PART-1 WS-PART-3
+               END-UNSTRING
+               UNSTRING WS-PART-3 DELIMITED BY '"=='
+                   INTO WS-CUR-ROLE WS-PART-1
+               END-UNSTRING
+               IF WS-CUR-ROLE NOT = SPACES
+                   ADD 1 TO WS-ROLES-CHECKED
+                   PERFORM 2220-VALIDATE-ROLE THRU 2220-EXIT
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2220-VALIDATE-ROLE.
+           MOVE "N" TO WS-ROLE-FOUND.
+           SET WS-R-IDX TO 1.
+           SEARCH WS-ROLE-NAME
+               AT END
+                   CONTINUE
+               WHEN WS-ROLE-NAME (WS-R-IDX) = WS-CUR-ROLE
+                   MOVE "Y" TO WS-ROLE-FOUND
+           END-SEARCH.
+           IF NOT ROLE-FOUND
+               ADD 1 TO WS-ROLES-BAD
+               DISPLAY "UNRECOGNIZED ROLE: " WS-SRC-PATH
+               DISPLAY "    role: " WS-CUR-ROLE
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "PARTICIPANT-ROLE-CHECK: " WS-FILES-CHECKED
+                   " file(s), " WS-ROLES-CHECKED " role(s) checked, "
+                   WS-ROLES-BAD " unrecognized".
+       3000-EXIT.
+           EXIT.
