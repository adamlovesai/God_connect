@@ -0,0 +1,380 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> BUILD-DIALOGUE-DATA
+      *>
+      *> One-time/rerunnable migration that extracts every field
+      *> DIALOGUE-PLAYER needs to render a conversation - header
+      *> (topic, mode, message count, collection ID, thread link,
+      *> verdict) and every message (speaker, name, tradition,
+      *> content, stance, era) - out of the existing generated
+      *> conversation.cob sources and writes them as flat records to
+      *> batch/dialogue_data.dat. This is what turns "add a new
+      *> conversation" from "write and compile a new program" into "add
+      *> a record to this file": DIALOGUE-PLAYER never looks at a
+      *> conversation.cob again once its data has been extracted here.
+      *>
+      *> Record layout (pipe-delimited, tagged by the first field):
+      *>     H|path|topic|mode|msgcount|collection|thread|verdict|followup|supersededby|language|sourcethread
+      *>     M|path|seq|speaker|name|tradition|content|stance|era|tone
+      *> Optional header fields (collection, thread, verdict) carry a
+      *> single space when the source conversation has none. followup
+      *> carries "Y" or "N" for a conversation-mode record (COPY
+      *> DLGFUP01's WS-FOLLOWUP-NEEDED) and "N" for every other mode,
+      *> which carries no such field. tone carries CONCILIATORY,
+      *> POINTED or HOSTILE for a forum/judgment message (COPY
+      *> DLGMSG01's WS-TONE) and a single space for every other mode.
+      *> supersededby carries the path of the newer record that
+      *> replaces this one (COPY DLGSUP01's WS-SUPERSEDED-BY) and a
+      *> single space for a record that is still the current take on
+      *> its topic. language carries the two-letter working-language
+      *> code every conversation.cob now declares (COPY DLGLNG01's
+      *> WS-LANGUAGE-CODE) - "EN" for every record today. sourcethread
+      *> carries the originating forum debate's thread ID for a
+      *> judgment record that draws on one (COPY DLGSTH01's
+      *> WS-SOURCE-THREAD) and a single space for every other mode, or
+      *> for a judgment record with no identified source thread.
+      *>
+      *> Reads batch/catalog.dat for the path/topic/mode/msgcount
+      *> already extracted there, then reopens each conversation.cob to
+      *> pick up the fields catalog.dat doesn't carry. Per-message
+      *> fields are pulled the same way export_dialogues.cob already
+      *> does - scanning for a tag's literal name inside the COPY
+      *> DLGMSG01 REPLACING clause and lifting the quoted value next to
+      *> it - except here all seven tags in a message group (SPKR-TAG,
+      *> SPKRNM-TAG, SPKRTRAD-TAG, CONTENT-TAG, STANCE-TAG, ERA-TAG,
+      *> TONE-TAG) are captured, not just speaker/content, since
+      *> DIALOGUE-PLAYER needs the full record, not just a console line.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-DIALOGUE-DATA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-CUR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE             PIC X(400).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                 PIC X(400).
+
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG           PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG               VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                   VALUE "Y".
+       01  WS-HEADER-WRITTEN        PIC X(01) VALUE "N".
+           88  HEADER-IS-WRITTEN             VALUE "Y".
+
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+       01  WS-CUR-COLLECTION        PIC X(40).
+       01  WS-CUR-THREAD            PIC X(40).
+       01  WS-CUR-VERDICT           PIC X(240).
+       01  WS-CUR-FOLLOWUP          PIC X(01).
+       01  WS-CUR-SUPERSEDED        PIC X(200).
+       01  WS-CUR-LANGUAGE          PIC X(05).
+       01  WS-CUR-SOURCE-THREAD     PIC X(40).
+
+       01  WS-MSG-SPKR              PIC X(40).
+       01  WS-MSG-SPKRNM            PIC X(40).
+       01  WS-MSG-SPKRTRAD          PIC X(60).
+       01  WS-MSG-CONTENT           PIC X(240).
+       01  WS-MSG-STANCE            PIC X(15).
+       01  WS-MSG-ERA               PIC X(60).
+       01  WS-MSG-TONE              PIC X(15).
+       01  WS-MSG-SEQ               PIC 9(04) VALUE 0.
+
+       01  WS-HITS                  PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-PART-2                PIC X(400).
+       01  WS-PART-3                PIC X(400).
+
+       01  WS-CONVS-DONE            PIC 9(04) VALUE 0.
+       01  WS-MSGS-DONE             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           OPEN OUTPUT DATA-FILE.
+           DISPLAY
+               "BUILD-DIALOGUE-DATA: extracting batch/dialogue_data.dat".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-CATALOG-LINE THRU 2100-EXIT
+                   PERFORM 2200-EXTRACT-ONE-FILE THRU 2200-EXIT
+                   ADD 1 TO WS-CONVS-DONE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-EXTRACT-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE "N" TO WS-HEADER-WRITTEN.
+           MOVE SPACES TO WS-CUR-COLLECTION WS-CUR-THREAD
+                          WS-CUR-VERDICT.
+           MOVE "N" TO WS-CUR-FOLLOWUP.
+           MOVE SPACES TO WS-CUR-SUPERSEDED.
+           MOVE "EN" TO WS-CUR-LANGUAGE.
+           MOVE SPACES TO WS-CUR-SOURCE-THREAD.
+           MOVE 0 TO WS-MSG-SEQ.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2300-SCAN-SRC-LINE THRU 2300-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           IF NOT HEADER-IS-WRITTEN
+               PERFORM 2400-WRITE-HEADER-RECORD THRU 2400-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   IF NOT HEADER-IS-WRITTEN
+                       PERFORM 2310-CHECK-HEADER-TAGS THRU 2310-EXIT
+                   END-IF
+                   MOVE 0 TO WS-HITS
+                   INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "SPKR-TAG"
+                   IF WS-HITS > 0
+                       IF NOT HEADER-IS-WRITTEN
+                           PERFORM 2400-WRITE-HEADER-RECORD THRU 2400-EXIT
+                       END-IF
+                       PERFORM 2500-READ-MESSAGE-GROUP THRU 2500-EXIT
+                   END-IF
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+       2310-CHECK-HEADER-TAGS.
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "COLLECTION-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-COLLECTION WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL " THREAD-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-THREAD WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "VERDICT-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-VERDICT WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "FOLLOWUP-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-FOLLOWUP WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "SUPERSEDED-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-SUPERSEDED WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "LANGUAGE-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-LANGUAGE WS-PART-3
+               END-UNSTRING
+           END-IF.
+
+           MOVE 0 TO WS-HITS.
+           INSPECT SRC-LINE TALLYING WS-HITS FOR ALL "SOURCE-THREAD-TAG".
+           IF WS-HITS > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-CUR-SOURCE-THREAD WS-PART-3
+               END-UNSTRING
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       2400-WRITE-HEADER-RECORD.
+           MOVE SPACES TO DATA-LINE.
+           STRING "H"                              DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-PATH)        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-TOPIC)       DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-MODE)        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-MSGCOUNT)    DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-COLLECTION)  DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-THREAD)      DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-VERDICT)     DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  WS-CUR-FOLLOWUP                   DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-SUPERSEDED)   DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-LANGUAGE)    DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-SOURCE-THREAD) DELIMITED BY SIZE
+                  INTO DATA-LINE
+           END-STRING.
+           WRITE DATA-LINE.
+           SET HEADER-IS-WRITTEN TO TRUE.
+       2400-EXIT.
+           EXIT.
+
+      *> SPKR-TAG has already been read as the current SRC-LINE; the
+      *> remaining five tags of the same message group each occupy the
+      *> next physical line in turn, the same fixed ordering
+      *> export_dialogues.cob's transcript scan already relies on.
+       2500-READ-MESSAGE-GROUP.
+           UNSTRING SRC-LINE DELIMITED BY '"'
+               INTO WS-PART-1 WS-MSG-SPKR
+           END-UNSTRING.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-SPKRNM
+                   END-UNSTRING
+           END-READ.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-SPKRTRAD
+                   END-UNSTRING
+           END-READ.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-CONTENT
+                   END-UNSTRING
+           END-READ.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-STANCE
+                   END-UNSTRING
+           END-READ.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-ERA
+                   END-UNSTRING
+           END-READ.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   UNSTRING SRC-LINE DELIMITED BY '"'
+                       INTO WS-PART-1 WS-MSG-TONE
+                   END-UNSTRING
+           END-READ.
+           ADD 1 TO WS-MSG-SEQ.
+           PERFORM 2600-WRITE-MESSAGE-RECORD THRU 2600-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       2600-WRITE-MESSAGE-RECORD.
+           MOVE SPACES TO DATA-LINE.
+           STRING "M"                              DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-PATH)        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  WS-MSG-SEQ                        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-SPKR)        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-SPKRNM)      DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-SPKRTRAD)    DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-CONTENT)     DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-STANCE)      DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-ERA)         DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MSG-TONE)        DELIMITED BY SIZE
+                  INTO DATA-LINE
+           END-STRING.
+           WRITE DATA-LINE.
+           ADD 1 TO WS-MSGS-DONE.
+       2600-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           CLOSE DATA-FILE.
+           DISPLAY "BUILD-DIALOGUE-DATA: " WS-CONVS-DONE
+                   " conversation(s), " WS-MSGS-DONE
+                   " message(s) written to batch/dialogue_data.dat".
+       3000-EXIT.
+           EXIT.
