@@ -0,0 +1,85 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DLGAUDIT
+      *>
+      *> Appends one line to batch/audit.log recording the program
+      *> path passed in by the caller, the run timestamp and the
+      *> operator ID, so there is a record of which generated
+      *> SACRED-DIALOGUE files have actually been compiled and run
+      *> rather than just sitting in the tree unread.
+      *>
+      *> Every conversation.cob is compiled standalone by
+      *> batch/nightly_run.sh with no link step, so this cannot be a
+      *> COPY member executed inline - it is built once as a
+      *> dynamically-loadable module (cobc -m) and CALLed by path
+      *> from MAIN-LOGIC; GnuCOBOL resolves the CALL against the
+      *> compiled DLGAUDIT.so at run time with no change needed to
+      *> how each conversation.cob itself is compiled.
+      *>
+      *> Usage:
+      *>     cobc -m -std=ibm -I COPYLIB -o DLGAUDIT.so batch/dlgaudit.cob
+      *>     CALL "DLGAUDIT" USING WS-PGM-PATH.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLGAUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "batch/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS          PIC X(02).
+       01  WS-RUN-TIMESTAMP         PIC X(21).
+       01  WS-OPERATOR-ID           PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-PGM-PATH              PIC X(200).
+
+       PROCEDURE DIVISION USING LK-PGM-PATH.
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-AUDIT-FILE THRU 1000-EXIT.
+           PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+       1000-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           MOVE SPACES TO WS-OPERATOR-ID.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+           END-IF.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING FUNCTION TRIM(LK-PGM-PATH)       DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  WS-RUN-TIMESTAMP                  DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OPERATOR-ID)     DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+           END-STRING.
+           WRITE AUDIT-LINE.
+       2000-EXIT.
+           EXIT.
