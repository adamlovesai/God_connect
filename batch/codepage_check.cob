@@ -0,0 +1,150 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> CODEPAGE-CHECK
+      *>
+      *> Every text field is plain PIC X alphanumeric with no codepage
+      *> awareness of its own, and one encoding slip has already
+      *> turned up in the wild: twelve files carried the header-comment
+      *> em-dash
+      *> as the UTF-8-decoded-as-Latin-1-then-re-encoded mojibake byte
+      *> sequence (C3 A2 E2 82 AC E2 80 9D, rendering as "â€”") instead
+      *> of a clean UTF-8 em-dash (E2 80 94). Widening the system to
+      *> non-English theological questions - new COPY DLGLNG01's
+      *> WS-LANGUAGE-CODE declares which one a record is written in -
+      *> would make the same kind of silent corruption much harder to
+      *> spot in a script this shop cannot read by eye. This reads
+      *> batch/manifest.lst and scans every listed conversation.cob for
+      *> that same mojibake byte signature in any literal; any hit
+      *> means the bytes do not match ANY declared codepage (the
+      *> corrupted sequence does not equal a real em-dash in any
+      *> language), so it is flagged with the file's declared language
+      *> code regardless of what that code says.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODEPAGE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "batch/manifest.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SRC-FILE ASSIGN DYNAMIC WS-SRC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+       01  MANIFEST-LINE           PIC X(200).
+
+       FD  SRC-FILE.
+       01  SRC-LINE                PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-PATH              PIC X(200).
+       01  WS-EOF-MANIFEST          PIC X(01) VALUE "N".
+           88  NO-MORE-MANIFEST               VALUE "Y".
+       01  WS-EOF-SRC               PIC X(01) VALUE "N".
+           88  NO-MORE-SRC                    VALUE "Y".
+       01  WS-LINE-NUMBER           PIC 9(06) VALUE 0.
+       01  WS-FILE-LANGUAGE         PIC X(05) VALUE "EN".
+       01  WS-TAG-HIT-COUNT         PIC 9(04) VALUE 0.
+       01  WS-MOJIBAKE-COUNT        PIC 9(04) VALUE 0.
+       01  WS-LINE-MOJIBAKE-COUNT   PIC 9(04) VALUE 0.
+       01  WS-PART-1                PIC X(400).
+       01  WS-PART-3                PIC X(400).
+       01  WS-FILES-CHECKED         PIC 9(04) VALUE 0.
+       01  WS-FILES-BAD             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+               UNTIL NO-MORE-MANIFEST.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MANIFEST-FILE.
+           DISPLAY "CODEPAGE-CHECK: scanning manifest for mojibake "
+                   "byte sequences against the declared language".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   SET NO-MORE-MANIFEST TO TRUE
+               NOT AT END
+                   MOVE MANIFEST-LINE TO WS-SRC-PATH
+                   PERFORM 2100-SCAN-ONE-FILE THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-ONE-FILE.
+           MOVE "N" TO WS-EOF-SRC.
+           MOVE 0 TO WS-LINE-NUMBER.
+           MOVE "EN" TO WS-FILE-LANGUAGE.
+           MOVE 0 TO WS-MOJIBAKE-COUNT.
+           OPEN INPUT SRC-FILE.
+           PERFORM 2200-SCAN-SRC-LINE THRU 2200-EXIT
+               UNTIL NO-MORE-SRC.
+           CLOSE SRC-FILE.
+           ADD 1 TO WS-FILES-CHECKED.
+           IF WS-MOJIBAKE-COUNT > 0
+               ADD 1 TO WS-FILES-BAD
+               DISPLAY "CODEPAGE MISMATCH: " WS-SRC-PATH
+                       " declares " FUNCTION TRIM(WS-FILE-LANGUAGE)
+                       " but contains " WS-MOJIBAKE-COUNT
+                       " corrupted (mojibake) literal byte "
+                       "sequence(s)"
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-SRC-LINE.
+           READ SRC-FILE
+               AT END
+                   SET NO-MORE-SRC TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
+                   PERFORM 2210-CHECK-LANGUAGE-TAG THRU 2210-EXIT
+                   PERFORM 2220-CHECK-MOJIBAKE THRU 2220-EXIT
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2210-CHECK-LANGUAGE-TAG.
+           MOVE 0 TO WS-TAG-HIT-COUNT.
+           INSPECT SRC-LINE TALLYING WS-TAG-HIT-COUNT
+               FOR ALL "LANGUAGE-TAG BY ==".
+           IF WS-TAG-HIT-COUNT > 0
+               UNSTRING SRC-LINE DELIMITED BY '"'
+                   INTO WS-PART-1 WS-FILE-LANGUAGE WS-PART-3
+               END-UNSTRING
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2220-CHECK-MOJIBAKE.
+           MOVE 0 TO WS-LINE-MOJIBAKE-COUNT.
+           INSPECT SRC-LINE TALLYING WS-LINE-MOJIBAKE-COUNT
+               FOR ALL "â€”".
+           ADD WS-LINE-MOJIBAKE-COUNT TO WS-MOJIBAKE-COUNT.
+       2220-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE MANIFEST-FILE.
+           DISPLAY "CODEPAGE-CHECK: " WS-FILES-CHECKED
+                   " file(s) scanned, " WS-FILES-BAD
+                   " with a codepage mismatch".
+       3000-EXIT.
+           EXIT.
