@@ -0,0 +1,183 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> DIALOGUE-PLAYER
+      *>
+      *> Renders a conversation straight from batch/dialogue_data.dat
+      *> (built by build_dialogue_data.cob) instead of compiling a
+      *> fresh SACRED-DIALOGUE program per conversation. Output matches
+      *> a legacy conversation.cob's own MAIN-LOGIC console display
+      *> line for line - Topic, an optional Collection line, an
+      *> optional Thread line, one "[name]: content" line per message,
+      *> and an optional Verdict line - so adding a new conversation to
+      *> this shop is from here on a data load into dialogue_data.dat
+      *> rather than a new program to write and compile. The 19
+      *> existing conversation.cob programs are left in place and
+      *> still run exactly as before; they remain the source material
+      *> build_dialogue_data.cob extracts from, and several other batch
+      *> jobs still read them directly, so this player is an addition
+      *> to the shop's tooling, not a replacement for those files.
+      *>
+      *> With no command-line argument, every conversation in the data
+      *> file is rendered in the order its H record appears. Given a
+      *> conversation's path (the same PATH value batch/catalog.dat
+      *> already carries) as the first command-line argument, only
+      *> that one conversation is rendered - the same single-record
+      *> lookup convention keyword_search.cob's ACCEPT ... FROM
+      *> COMMAND-LINE already established for this shop.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIALOGUE-PLAYER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-FILTER-PATH            PIC X(200) VALUE SPACES.
+       01  WS-RECORD-TYPE            PIC X(01).
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+       01  WS-HAVE-PENDING           PIC X(01) VALUE "N".
+           88  HAVE-PENDING-CONV               VALUE "Y".
+
+       01  WS-MSG-PATH               PIC X(200).
+       01  WS-MSG-SEQ                PIC 9(04).
+
+       01  WS-MSG-MAX                PIC 9(04) VALUE 30.
+       01  WS-MSG-AREA.
+           05  WS-MSG-ENTRY OCCURS 30 TIMES
+                   INDEXED BY WS-MSG-IDX.
+               10  WS-SPEAKER           PIC X(30).
+               10  WS-SPEAKER-NAME      PIC X(40).
+               10  WS-SPEAKER-TRADITION PIC X(60).
+               10  WS-CONTENT           PIC X(240).
+               10  WS-STANCE            PIC X(15).
+               10  WS-ERA               PIC X(60).
+       01  WS-MSG-LOADED              PIC 9(04) VALUE 0.
+
+       01  WS-CONVS-SHOWN             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           IF HAVE-PENDING-CONV
+               PERFORM 2500-RENDER-PENDING THRU 2500-EXIT
+           END-IF.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FILTER-PATH FROM COMMAND-LINE.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   EVALUATE WS-RECORD-TYPE
+                       WHEN "H"
+                           PERFORM 2100-START-HEADER THRU 2100-EXIT
+                       WHEN "M"
+                           PERFORM 2200-LOAD-MESSAGE THRU 2200-EXIT
+                   END-EVALUATE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-HEADER.
+           IF HAVE-PENDING-CONV
+               PERFORM 2500-RENDER-PENDING THRU 2500-EXIT
+           END-IF.
+           MOVE 0 TO WS-MSG-LOADED.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT
+           END-UNSTRING.
+           SET HAVE-PENDING-CONV TO TRUE.
+       2100-EXIT.
+           EXIT.
+
+       2200-LOAD-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-MSG-PATH WS-MSG-SEQ
+           END-UNSTRING.
+           IF WS-MSG-SEQ <= WS-MSG-MAX
+               UNSTRING DATA-LINE DELIMITED BY "|"
+                   INTO WS-RECORD-TYPE WS-MSG-PATH WS-MSG-SEQ
+                        WS-SPEAKER (WS-MSG-SEQ) WS-SPEAKER-NAME (WS-MSG-SEQ)
+                        WS-SPEAKER-TRADITION (WS-MSG-SEQ)
+                        WS-CONTENT (WS-MSG-SEQ) WS-STANCE (WS-MSG-SEQ)
+                        WS-ERA (WS-MSG-SEQ)
+               END-UNSTRING
+               IF WS-MSG-SEQ > WS-MSG-LOADED
+                   MOVE WS-MSG-SEQ TO WS-MSG-LOADED
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2500-RENDER-PENDING.
+           IF WS-FILTER-PATH = SPACES
+                   OR WS-FILTER-PATH = WS-CUR-PATH
+               DISPLAY "Topic: " WS-CUR-TOPIC
+               IF WS-CUR-COLLECTION NOT = SPACES
+                   DISPLAY "Collection: " WS-CUR-COLLECTION
+               END-IF
+               IF WS-CUR-THREAD NOT = SPACES
+                   DISPLAY "Thread: " WS-CUR-THREAD
+               END-IF
+               PERFORM 2600-DISPLAY-MESSAGE
+                   VARYING WS-MSG-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-IDX > WS-MSG-LOADED
+               IF WS-CUR-VERDICT NOT = SPACES
+                   DISPLAY "Verdict: " WS-CUR-VERDICT
+               END-IF
+               DISPLAY "--- End " FUNCTION TRIM(WS-CUR-MODE) ": "
+                       WS-CUR-MSGCOUNT " message(s) - " WS-CUR-TOPIC
+                       " ---"
+               ADD 1 TO WS-CONVS-SHOWN
+           END-IF.
+           MOVE "N" TO WS-HAVE-PENDING.
+       2500-EXIT.
+           EXIT.
+
+       2600-DISPLAY-MESSAGE.
+           DISPLAY "[" WS-SPEAKER-NAME (WS-MSG-IDX) "]: "
+                   WS-CONTENT (WS-MSG-IDX).
+
+       3000-FINISH.
+           CLOSE DATA-FILE.
+           DISPLAY "DIALOGUE-PLAYER: " WS-CONVS-SHOWN
+                   " conversation(s) rendered".
+       3000-EXIT.
+           EXIT.
