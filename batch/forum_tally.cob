@@ -0,0 +1,254 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> FORUM-TALLY
+      *>
+      *> Forum personas argue past each other citing things like
+      *> "cortisol stats" and "crusades" with no structured record of
+      *> who actually engaged whom - it's all buried in (truncated)
+      *> CONTENT prose. This pass derives two numeric tallies per
+      *> persona per forum: ARGUMENTS-MADE (how many messages that
+      *> persona sent) and REBUTTALS-RECEIVED (how many times the very
+      *> next message in the thread names that persona in its own
+      *> CONTENT - forum replies in this tree consistently open by
+      *> addressing whoever they're rebutting by name, e.g. "Martin
+      *> Luther, your sola scr..."). Reads
+      *> batch/dialogue_data.dat (mode = forum only) rather than
+      *> rescanning source. Writes one
+      *> PATH|PERSONA|ARGUMENTS-MADE|REBUTTALS-RECEIVED record per
+      *> persona per forum to batch/forum_tally.dat (gitignored, the
+      *> same reference-file convention as batch/persona_roster.dat)
+      *> and also prints a per-forum tally table, since a numeric
+      *> outcome is what a tally like this should be able to report on.
+      *>
+      *> This is a derived, queryable data file rather than a new field
+      *> literally appended to each message's COPY DLGMSG01 REPLACING
+      *> clause: a persona's tally is a count across several messages,
+      *> not an attribute of any single message, so it has no natural
+      *> per-message slot the way verdict_rollup.cob's WS-VERDICT or
+      *> WS-STANCE/WS-ERA do. A structured rollup file is this shop's
+      *> established way of exposing a cross-message aggregate
+      *> (verdict_rollup.cob, build_persona_roster.cob's persona
+      *> roster) and is used again here for the same reason.
+      *>
+      *> Command line: PATH (optional) - a forum's catalog PATH to
+      *> tally just that one thread, the convention
+      *> dialogue_replay.cob/judgment_case_file.cob already established.
+      *> With no PATH every forum in the data file is tallied.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORUM-TALLY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TALLY-FILE ASSIGN TO "batch/forum_tally.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       FD  TALLY-FILE.
+       01  TALLY-LINE               PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                   VALUE "Y".
+
+       01  WS-FILTER-PATH            PIC X(200) VALUE SPACES.
+       01  WS-RECORD-TYPE            PIC X(01).
+       01  WS-IN-FORUM               PIC X(01) VALUE "N".
+           88  IN-FORUM                        VALUE "Y".
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-TOPIC              PIC X(80).
+       01  WS-CUR-MODE               PIC X(20).
+       01  WS-CUR-MSGCOUNT           PIC 9(04).
+       01  WS-CUR-COLLECTION         PIC X(40).
+       01  WS-CUR-THREAD             PIC X(40).
+       01  WS-CUR-VERDICT            PIC X(240).
+
+       01  WS-MSG-PATH               PIC X(200).
+       01  WS-MSG-SEQ                PIC 9(04).
+       01  WS-MSG-SPEAKER            PIC X(30).
+       01  WS-MSG-SPEAKER-NAME       PIC X(40).
+       01  WS-MSG-SPEAKER-TRADITION  PIC X(60).
+       01  WS-MSG-CONTENT            PIC X(240).
+       01  WS-MSG-STANCE             PIC X(15).
+       01  WS-MSG-ERA                PIC X(60).
+
+       01  WS-PREV-NAME              PIC X(40) VALUE SPACES.
+       01  WS-HITS                   PIC 9(04) VALUE 0.
+
+       01  WS-PERSONA-MAX            PIC 9(04) VALUE 20.
+       01  WS-PERSONA-COUNT          PIC 9(04) VALUE 0.
+       01  WS-PERSONA-TABLE.
+           05  WS-PERSONA-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-PERS-IDX.
+               10  WS-PERS-NAME      PIC X(40).
+               10  WS-PERS-ARGS      PIC 9(04).
+               10  WS-PERS-REBUTS    PIC 9(04).
+       01  WS-FOUND-IDX              PIC 9(04).
+
+       01  WS-FORUMS-SHOWN           PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           IF IN-FORUM
+               PERFORM 2900-RENDER-TALLY THRU 2900-EXIT
+           END-IF.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-FILTER-PATH FROM COMMAND-LINE.
+           OPEN INPUT DATA-FILE.
+           OPEN OUTPUT TALLY-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   EVALUATE WS-RECORD-TYPE
+                       WHEN "H"
+                           PERFORM 2100-START-RECORD THRU 2100-EXIT
+                       WHEN "M"
+                           IF IN-FORUM
+                               PERFORM 2200-TALLY-MESSAGE THRU 2200-EXIT
+                           END-IF
+                   END-EVALUATE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-RECORD.
+           IF IN-FORUM
+               PERFORM 2900-RENDER-TALLY THRU 2900-EXIT
+           END-IF.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-TOPIC
+                    WS-CUR-MODE WS-CUR-MSGCOUNT WS-CUR-COLLECTION
+                    WS-CUR-THREAD WS-CUR-VERDICT
+           END-UNSTRING.
+           MOVE "N" TO WS-IN-FORUM.
+           MOVE SPACES TO WS-PREV-NAME.
+           MOVE 0 TO WS-PERSONA-COUNT.
+           IF WS-CUR-MODE = "forum"
+               IF WS-FILTER-PATH = SPACES OR WS-FILTER-PATH = WS-CUR-PATH
+                   SET IN-FORUM TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-TALLY-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-MSG-PATH WS-MSG-SEQ
+                    WS-MSG-SPEAKER WS-MSG-SPEAKER-NAME
+                    WS-MSG-SPEAKER-TRADITION WS-MSG-CONTENT
+                    WS-MSG-STANCE WS-MSG-ERA
+           END-UNSTRING.
+           IF WS-MSG-SPEAKER-NAME NOT = "System"
+               PERFORM 2210-FIND-OR-ADD-PERSONA THRU 2210-EXIT
+               IF WS-FOUND-IDX NOT = 0
+                   ADD 1 TO WS-PERS-ARGS (WS-FOUND-IDX)
+               END-IF
+               IF WS-PREV-NAME NOT = SPACES
+                       AND WS-PREV-NAME NOT = WS-MSG-SPEAKER-NAME
+                   MOVE 0 TO WS-HITS
+                   INSPECT WS-MSG-CONTENT TALLYING WS-HITS
+                       FOR ALL FUNCTION TRIM(WS-PREV-NAME)
+                   IF WS-HITS > 0
+                       PERFORM 2220-CREDIT-REBUTTAL THRU 2220-EXIT
+                   END-IF
+               END-IF
+               MOVE WS-MSG-SPEAKER-NAME TO WS-PREV-NAME
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-FIND-OR-ADD-PERSONA.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-PERS-IDX TO 1.
+           SEARCH WS-PERSONA-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PERS-NAME (WS-PERS-IDX) = WS-MSG-SPEAKER-NAME
+                   MOVE WS-PERS-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-PERSONA-COUNT < WS-PERSONA-MAX
+                   ADD 1 TO WS-PERSONA-COUNT
+                   MOVE WS-PERSONA-COUNT TO WS-FOUND-IDX
+                   MOVE WS-MSG-SPEAKER-NAME
+                       TO WS-PERS-NAME (WS-FOUND-IDX)
+                   MOVE 0 TO WS-PERS-ARGS (WS-FOUND-IDX)
+                            WS-PERS-REBUTS (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2220-CREDIT-REBUTTAL.
+           SET WS-PERS-IDX TO 1.
+           SEARCH WS-PERSONA-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PERS-NAME (WS-PERS-IDX) = WS-PREV-NAME
+                   ADD 1 TO WS-PERS-REBUTS (WS-PERS-IDX)
+           END-SEARCH.
+       2220-EXIT.
+           EXIT.
+
+       2900-RENDER-TALLY.
+           DISPLAY "Forum: " WS-CUR-TOPIC.
+           DISPLAY "  PERSONA                           ARGS  REBUTS".
+           PERFORM 2910-RENDER-PERSONA
+               VARYING WS-PERS-IDX FROM 1 BY 1
+               UNTIL WS-PERS-IDX > WS-PERSONA-COUNT.
+           ADD 1 TO WS-FORUMS-SHOWN.
+           MOVE "N" TO WS-IN-FORUM.
+       2900-EXIT.
+           EXIT.
+
+       2910-RENDER-PERSONA.
+           DISPLAY "  " WS-PERS-NAME (WS-PERS-IDX)
+                   WS-PERS-ARGS (WS-PERS-IDX)
+                   "    " WS-PERS-REBUTS (WS-PERS-IDX).
+           MOVE SPACES TO TALLY-LINE.
+           STRING FUNCTION TRIM(WS-CUR-PATH)       DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PERS-NAME (WS-PERS-IDX))
+                                                     DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  WS-PERS-ARGS (WS-PERS-IDX)        DELIMITED BY SIZE
+                  "|"                               DELIMITED BY SIZE
+                  WS-PERS-REBUTS (WS-PERS-IDX)      DELIMITED BY SIZE
+                  INTO TALLY-LINE
+           END-STRING.
+           WRITE TALLY-LINE.
+
+       3000-FINISH.
+           CLOSE DATA-FILE.
+           CLOSE TALLY-FILE.
+           DISPLAY "FORUM-TALLY: " WS-FORUMS-SHOWN
+                   " forum(s) tallied to batch/forum_tally.dat".
+       3000-EXIT.
+           EXIT.
