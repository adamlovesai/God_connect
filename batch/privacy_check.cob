@@ -0,0 +1,155 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PRIVACY-CHECK
+      *>
+      *> Reads batch/catalog.dat and scans WS-TOPIC on every
+      *> conversation/forum record - the two modes whose topic text
+      *> is the real question a user actually typed, as opposed to
+      *> judgment/reenactment's own generated case-title text - for
+      *> apparent personal names or other identifying details. The
+      *> heuristic is deliberately simple: split the topic into words
+      *> and flag any word after the first whose leading character is
+      *> uppercase, since a capitalized word in the middle of an
+      *> otherwise ordinary question is usually a proper noun the user
+      *> typed in (the motivating case is "Karolina" in
+      *> christianity/catholic/virgin's topic) rather than ordinary
+      *> sentence punctuation. The lone pronoun "I" is excluded as a
+      *> known non-name exception. This is a review aid, not a
+      *> redaction tool - it is expected to also catch non-name proper
+      *> nouns (e.g. "AI", "God") alongside real names, so a human
+      *> still decides what actually needs redacting before anything
+      *> gets archived or shared externally.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIVACY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "batch/catalog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE            PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CATALOG          PIC X(01) VALUE "N".
+           88  NO-MORE-CATALOG              VALUE "Y".
+       01  WS-CUR-PATH              PIC X(200).
+       01  WS-CUR-TOPIC             PIC X(80).
+       01  WS-CUR-MODE              PIC X(20).
+       01  WS-CUR-DATE              PIC X(30).
+       01  WS-CUR-MSGCOUNT          PIC X(04).
+
+       01  WS-TOPIC-PTR             PIC 9(04).
+       01  WS-WORD-NUM              PIC 9(04).
+       01  WS-CUR-WORD              PIC X(30).
+       01  WS-WORD-DONE             PIC X(01).
+           88  NO-MORE-WORDS                 VALUE "Y".
+
+       01  WS-TOPICS-CHECKED        PIC 9(04) VALUE 0.
+       01  WS-TOPICS-FLAGGED        PIC 9(04) VALUE 0.
+       01  WS-FLAG-ON-THIS-TOPIC    PIC X(01).
+           88  TOPIC-ALREADY-FLAGGED         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+               UNTIL NO-MORE-CATALOG.
+           PERFORM 3000-FINISH THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CATALOG-FILE.
+           DISPLAY "PRIVACY-CHECK: scanning conversation/forum "
+                   "topics for apparent personal names".
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   SET NO-MORE-CATALOG TO TRUE
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE THRU 2100-EXIT
+                   IF WS-CUR-MODE = "conversation"
+                       OR WS-CUR-MODE = "forum"
+                       PERFORM 2200-SCAN-ONE-TOPIC THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PARSE-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-CUR-PATH WS-CUR-TOPIC WS-CUR-MODE
+                    WS-CUR-DATE WS-CUR-MSGCOUNT
+           END-UNSTRING.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-ONE-TOPIC.
+           ADD 1 TO WS-TOPICS-CHECKED.
+           MOVE "N" TO WS-FLAG-ON-THIS-TOPIC.
+           MOVE 1 TO WS-TOPIC-PTR.
+           MOVE 0 TO WS-WORD-NUM.
+           MOVE "N" TO WS-WORD-DONE.
+           PERFORM 2300-SPLIT-NEXT-WORD THRU 2300-EXIT
+               UNTIL NO-MORE-WORDS
+               OR WS-TOPIC-PTR > 80.
+           IF TOPIC-ALREADY-FLAGGED
+               ADD 1 TO WS-TOPICS-FLAGGED
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-SPLIT-NEXT-WORD.
+           MOVE SPACES TO WS-CUR-WORD.
+           UNSTRING WS-CUR-TOPIC DELIMITED BY SPACE
+               INTO WS-CUR-WORD
+               WITH POINTER WS-TOPIC-PTR
+           END-UNSTRING.
+           IF WS-TOPIC-PTR > 80
+               SET NO-MORE-WORDS TO TRUE
+           END-IF.
+           IF WS-CUR-WORD NOT = SPACES
+               ADD 1 TO WS-WORD-NUM
+               PERFORM 2400-CHECK-ONE-WORD THRU 2400-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-CHECK-ONE-WORD.
+           IF WS-WORD-NUM > 1
+               AND WS-CUR-WORD NOT = "I"
+               AND WS-CUR-WORD (1:1) >= "A"
+               AND WS-CUR-WORD (1:1) <= "Z"
+               IF NOT TOPIC-ALREADY-FLAGGED
+                   DISPLAY "POSSIBLE NAME """ WS-CUR-WORD (1:20)
+                           """ IN " WS-CUR-PATH
+                   DISPLAY "    TOPIC: " WS-CUR-TOPIC
+               ELSE
+                   DISPLAY "    ALSO: """ WS-CUR-WORD (1:20) """"
+               END-IF
+               MOVE "Y" TO WS-FLAG-ON-THIS-TOPIC
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       3000-FINISH.
+           CLOSE CATALOG-FILE.
+           DISPLAY "PRIVACY-CHECK: " WS-TOPICS-CHECKED
+                   " topic(s) checked, " WS-TOPICS-FLAGGED
+                   " flagged for privacy review".
+       3000-EXIT.
+           EXIT.
