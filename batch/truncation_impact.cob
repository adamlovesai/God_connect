@@ -0,0 +1,205 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> TRUNCATION-IMPACT
+      *>
+      *> CONTENT gets cut at 60 characters at generation time, even
+      *> though the stored WS-CONTENT field itself (COPY DLGMSG01) is
+      *> PIC X(240) wide - there is no way to recover the text the
+      *> 60-character cutoff actually discarded, so this cannot report
+      *> an exact character count lost. What it can do is flag every
+      *> message whose stored length reached that cutoff (length >= 60)
+      *> and classify how badly the cutoff landed: MID-WORD when the
+      *> last stored character is itself a letter (the cutoff split a
+      *> word in two), MID-SENTENCE when the last character is neither
+      *> a letter nor a sentence-ending mark (the cutoff landed after a
+      *> comma, a dash, an open clause), or CLEAN when the last
+      *> character happens to be ".", "!" or "?" (the cutoff coincided
+      *> with where the sentence would have ended anyway). Rolled up
+      *> per file so the worst-hit transcripts are obvious before
+      *> deciding how much wider CONTENT needs to be.
+      *>
+      *> AUTHOR.      D. OKAFOR, BATCH SUPPORT.
+      *> INSTALLATION. TERRESTRIAL CHURCH DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-09.
+      *>
+      *> MODIFICATION HISTORY
+      *>     2026-08-09  DO   Initial version.
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCATION-IMPACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "batch/dialogue_data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-LINE                PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA               PIC X(01) VALUE "N".
+           88  NO-MORE-DATA                    VALUE "Y".
+
+       01  WS-RECORD-TYPE            PIC X(01).
+
+       01  WS-CUR-PATH               PIC X(200).
+       01  WS-CUR-SEQ                PIC 9(04).
+       01  WS-CUR-SPKR               PIC X(40).
+       01  WS-CUR-SPKRNM             PIC X(40).
+       01  WS-CUR-SPKRTRAD           PIC X(60).
+       01  WS-CUR-CONTENT            PIC X(240).
+       01  WS-CUR-STANCE             PIC X(15).
+       01  WS-CUR-ERA                PIC X(60).
+       01  WS-CUR-TONE               PIC X(15).
+
+       01  WS-CUTOFF-LENGTH          PIC 9(04) VALUE 60.
+       01  WS-CONTENT-LENGTH         PIC 9(04).
+       01  WS-LAST-CHAR              PIC X(01).
+       01  WS-CUT-CLASS              PIC X(12).
+
+       01  WS-PATH-MAX               PIC 9(04) VALUE 100.
+       01  WS-PATH-COUNT             PIC 9(04) VALUE 0.
+       01  WS-PATH-TABLE.
+           05  WS-PATH-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-PATH-IDX.
+               10  WS-PATH-NAME          PIC X(200).
+               10  WS-PATH-MESSAGES      PIC 9(04).
+               10  WS-PATH-CUTOFF        PIC 9(04).
+               10  WS-PATH-MIDWORD       PIC 9(04).
+               10  WS-PATH-MIDSENT       PIC 9(04).
+       01  WS-FOUND-IDX              PIC 9(04).
+
+       01  WS-TOTAL-MESSAGES         PIC 9(06) VALUE 0.
+       01  WS-TOTAL-CUTOFF           PIC 9(06) VALUE 0.
+       01  WS-TOTAL-MIDWORD          PIC 9(06) VALUE 0.
+       01  WS-TOTAL-MIDSENT          PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-DATA-FILE THRU 2000-EXIT
+               UNTIL NO-MORE-DATA.
+           PERFORM 3000-RENDER-REPORT THRU 3000-EXIT.
+           CLOSE DATA-FILE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DATA-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-DATA-FILE.
+           READ DATA-FILE
+               AT END
+                   SET NO-MORE-DATA TO TRUE
+               NOT AT END
+                   MOVE DATA-LINE(1:1) TO WS-RECORD-TYPE
+                   IF WS-RECORD-TYPE = "M"
+                       PERFORM 2100-ASSESS-MESSAGE THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ASSESS-MESSAGE.
+           UNSTRING DATA-LINE DELIMITED BY "|"
+               INTO WS-RECORD-TYPE WS-CUR-PATH WS-CUR-SEQ
+                    WS-CUR-SPKR WS-CUR-SPKRNM WS-CUR-SPKRTRAD
+                    WS-CUR-CONTENT WS-CUR-STANCE WS-CUR-ERA
+                    WS-CUR-TONE
+           END-UNSTRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUR-CONTENT))
+               TO WS-CONTENT-LENGTH.
+           PERFORM 2200-FIND-OR-ADD-PATH THRU 2200-EXIT.
+           ADD 1 TO WS-TOTAL-MESSAGES.
+           IF WS-FOUND-IDX NOT = 0
+               ADD 1 TO WS-PATH-MESSAGES (WS-FOUND-IDX)
+           END-IF.
+           IF WS-CONTENT-LENGTH >= WS-CUTOFF-LENGTH
+               ADD 1 TO WS-TOTAL-CUTOFF
+               IF WS-FOUND-IDX NOT = 0
+                   ADD 1 TO WS-PATH-CUTOFF (WS-FOUND-IDX)
+               END-IF
+               PERFORM 2300-CLASSIFY-CUTOFF THRU 2300-EXIT
+               EVALUATE WS-CUT-CLASS
+                   WHEN "MID-WORD"
+                       ADD 1 TO WS-TOTAL-MIDWORD
+                       IF WS-FOUND-IDX NOT = 0
+                           ADD 1 TO WS-PATH-MIDWORD (WS-FOUND-IDX)
+                       END-IF
+                   WHEN "MID-SENTENCE"
+                       ADD 1 TO WS-TOTAL-MIDSENT
+                       IF WS-FOUND-IDX NOT = 0
+                           ADD 1 TO WS-PATH-MIDSENT (WS-FOUND-IDX)
+                       END-IF
+               END-EVALUATE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-FIND-OR-ADD-PATH.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET WS-PATH-IDX TO 1.
+           SEARCH WS-PATH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PATH-NAME (WS-PATH-IDX) = WS-CUR-PATH
+                   MOVE WS-PATH-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+           IF WS-FOUND-IDX = 0
+               IF WS-PATH-COUNT < WS-PATH-MAX
+                   ADD 1 TO WS-PATH-COUNT
+                   MOVE WS-PATH-COUNT TO WS-FOUND-IDX
+                   MOVE WS-CUR-PATH TO WS-PATH-NAME (WS-FOUND-IDX)
+                   MOVE 0 TO WS-PATH-MESSAGES (WS-FOUND-IDX)
+                            WS-PATH-CUTOFF (WS-FOUND-IDX)
+                            WS-PATH-MIDWORD (WS-FOUND-IDX)
+                            WS-PATH-MIDSENT (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-CLASSIFY-CUTOFF.
+           MOVE FUNCTION TRIM(WS-CUR-CONTENT)(WS-CONTENT-LENGTH:1)
+               TO WS-LAST-CHAR.
+           IF (WS-LAST-CHAR >= "A" AND WS-LAST-CHAR <= "Z")
+               OR (WS-LAST-CHAR >= "a" AND WS-LAST-CHAR <= "z")
+               MOVE "MID-WORD" TO WS-CUT-CLASS
+           ELSE
+               IF WS-LAST-CHAR = "." OR WS-LAST-CHAR = "!"
+                   OR WS-LAST-CHAR = "?"
+                   MOVE "CLEAN" TO WS-CUT-CLASS
+               ELSE
+                   MOVE "MID-SENTENCE" TO WS-CUT-CLASS
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       3000-RENDER-REPORT.
+           DISPLAY "TRUNCATION-IMPACT: messages reaching the "
+                   "60-character cutoff, by file".
+           DISPLAY "MSGS  CUTOFF  MID-WORD  MID-SENT  PATH".
+           PERFORM 3100-RENDER-PATH-LINE
+               VARYING WS-PATH-IDX FROM 1 BY 1
+               UNTIL WS-PATH-IDX > WS-PATH-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "TOTAL  MESSAGES "   WS-TOTAL-MESSAGES
+                   "  CUTOFF "          WS-TOTAL-CUTOFF
+                   "  MID-WORD "        WS-TOTAL-MIDWORD
+                   "  MID-SENTENCE "    WS-TOTAL-MIDSENT.
+       3000-EXIT.
+           EXIT.
+
+       3100-RENDER-PATH-LINE.
+           DISPLAY WS-PATH-MESSAGES (WS-PATH-IDX)
+                   "     " WS-PATH-CUTOFF (WS-PATH-IDX)
+                   "       " WS-PATH-MIDWORD (WS-PATH-IDX)
+                   "         " WS-PATH-MIDSENT (WS-PATH-IDX)
+                   "        " WS-PATH-NAME (WS-PATH-IDX).
+       3100-EXIT.
+           EXIT.
