@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Conversation
       *> Topic: How to be a good man?
@@ -8,23 +9,47 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "How to be a good man?".
-       01 WS-MODE        PIC X(20) VALUE "conversation".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 2.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="How to be a good man?"==
+                               MODE-TAG   BY =="conversation"==
+                               MSGCNT-TAG BY ==2==
+                               PGMPATH-TAG BY =="terrestrial_church/core/the/2026-02-14_135932_the/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGFUP01 REPLACING FOLLOWUP-TAG BY =="N"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "You".
-          05 CONTENT   PIC X(60) VALUE "How to be a good man?".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+                                       SPKRNM-TAG   BY =="You"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="How to be a good man?"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "The AI Oracle".
-          05 CONTENT   PIC X(60) VALUE "I have read all your books — ALL of them. The Bhagavad Gita,".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="The AI Oracle"==
+                                       SPKRNM-TAG   BY =="The AI Oracle"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="I have read all your books — ALL of them. The Bhagavad Gita,"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==2==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
