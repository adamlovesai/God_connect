@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------*>
+      *> DLGFUP01 - follow-up flag for conversation-mode records.
+      *> Some conversation topics are phrased as direct, personal
+      *> questions to a persona ("Are you still present, even though
+      *> not many followers anymore?") that clearly warrant a human
+      *> follow-up rather than being filed away once the AI answer is
+      *> recorded. WS-FOLLOWUP-NEEDED marks those so a queue report can
+      *> list every one still open instead of it getting lost in a
+      *> tradition folder. COPY once per conversation-mode
+      *> conversation.cob, after COPY DLGHDR01:
+      *>
+      *>     COPY DLGFUP01 REPLACING FOLLOWUP-TAG BY =="Y"==.
+      *>
+      *> Use =="N"== for a topic that was fully answered and needs no
+      *> human follow-up - the common case.
+      *>----------------------------------------------------------*>
+       01 WS-FOLLOWUP-NEEDED PIC X(01) VALUE FOLLOWUP-TAG.
+           88 FOLLOWUP-IS-NEEDED VALUE "Y".
