@@ -0,0 +1,83 @@
+      *>----------------------------------------------------------*>
+      *> DLGMSG01 - shared per-message field layout for a
+      *> SACRED-DIALOGUE record. COPY once per WS-MSG-nn group
+      *> under WS-MSG-INIT-AREA, with REPLACING, e.g.
+      *>
+      *>     05 WS-MSG-01.
+      *>         COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+      *>                                 SPKRNM-TAG    BY =="You"==
+      *>                                 SPKRTRAD-TAG  BY ==" "==
+      *>                                 CONTENT-TAG   BY =="..."==
+      *>                                 STANCE-TAG    BY ==" "==
+      *>                                 ERA-TAG       BY ==" "==
+      *>                                 TONE-TAG      BY ==" "==
+      *>                                 PARTROLE-TAG  BY ==" "==.
+      *>
+      *> WS-SPEAKER-NAME/WS-SPEAKER-TRADITION hold the persona name
+      *> and role/tradition parsed out of the leading "**Name**
+      *> (tradition)" markdown some generated replies carry in their
+      *> CONTENT, so forum, judgment and reenactment records expose
+      *> who is actually speaking instead of just the generic
+      *> WS-SPEAKER label ("Forum", "Court", "Time Machine"). Where a
+      *> message's CONTENT does not carry that markdown, WS-SPEAKER-NAME
+      *> repeats WS-SPEAKER and WS-SPEAKER-TRADITION is blank.
+      *>
+      *> WS-STANCE/WS-ERA are reenactment-specific: CONTENT embeds a
+      *> participant's role as a trailing "[WITNESSING]" marker and
+      *> their era/lifespan as a leading "(era, dates)" parenthetical,
+      *> both liable to be cut off by CONTENT's width limit. WS-STANCE
+      *> holds the role (WITNESSING, PARTICIPATING or OBJECTING) and
+      *> WS-ERA the era/date-range text, pulled out as their own fields
+      *> so neither depends on the truncated prose surviving intact.
+      *> Outside reenactment mode both tags are passed as a single
+      *> space, the same convention SPKRTRAD-TAG already uses when a
+      *> message has nothing to put there.
+      *>
+      *> WS-TONE is forum/judgment-specific: the reported tone of the
+      *> exchange at this message (CONCILIATORY, POINTED or HOSTILE),
+      *> assessed from the framing of the remark since cross-traditions
+      *> debate and cross-examination get adversarial fast and nobody
+      *> could tell civil from hostile at a glance without rereading
+      *> the whole transcript. Outside forum and judgment mode it is
+      *> passed as a single space, the same convention WS-STANCE/WS-ERA
+      *> already use when a field doesn't apply to a mode.
+      *>
+      *> WS-PARTICIPANT-ROLE is judgment-specific: the courtroom role a
+      *> speaker is cast in at this message (Lead Counsel, Witness,
+      *> Judge, and so on), normally written inline in CONTENT's
+      *> parenthetical as free text with no controlled vocabulary - a
+      *> typo there would just sit unnoticed. WS-PARTICIPANT-ROLE pulls
+      *> the role keyword out as its own field, upper-cased and stood
+      *> against the fixed list of recognized courtroom roles in
+      *> 88-level ROLE-IS-RECOGNIZED below, so a role-check program can
+      *> flag anything that does not match before a role-based report
+      *> (e.g. how often each tradition gets cast as Lead Counsel
+      *> versus Witness) is built on it. Outside judgment mode it is
+      *> passed as a single space, the same convention WS-STANCE/WS-ERA
+      *> /WS-TONE already use when a field doesn't apply to a mode.
+      *>
+      *> WS-MSG-INIT-AREA is then redefined as an indexable table by
+      *> DLGTBL01 so PROCEDURE DIVISION can walk it with a subscript
+      *> instead of one DISPLAY pair per group. A width fix or a new
+      *> attribute on a message only has to be made here (and mirrored
+      *> in DLGTBL01's table entry) to cascade to every conversation.cob
+      *> that copies it in.
+      *>----------------------------------------------------------*>
+          10 WS-SPEAKER           PIC X(30)  VALUE SPKR-TAG.
+          10 WS-SPEAKER-NAME      PIC X(40)  VALUE SPKRNM-TAG.
+          10 WS-SPEAKER-TRADITION PIC X(60)  VALUE SPKRTRAD-TAG.
+          10 WS-CONTENT           PIC X(240) VALUE CONTENT-TAG.
+          10 WS-STANCE            PIC X(15)  VALUE STANCE-TAG.
+          10 WS-ERA               PIC X(60)  VALUE ERA-TAG.
+          10 WS-TONE              PIC X(15)  VALUE TONE-TAG.
+          10 WS-PARTICIPANT-ROLE  PIC X(30)  VALUE PARTROLE-TAG.
+              88  ROLE-IS-RECOGNIZED   VALUES
+                      "JUDGE"
+                      "LEAD COUNSEL"
+                      "WITNESS"
+                      "PROSECUTION CROSS-EXAM"
+                      "DEFENSE CROSS-EXAM"
+                      "PROSECUTION CLOSING"
+                      "DEFENSE CLOSING"
+                      "DISSENTING OPINION"
+                      SPACES.
