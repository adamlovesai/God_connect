@@ -0,0 +1,19 @@
+      *>----------------------------------------------------------*>
+      *> DLGWID01 - configurable display width for a SACRED-DIALOGUE
+      *> record. DLGSHOW wraps each message's CONTENT to
+      *> WS-DISPLAY-WIDTH columns instead of letting a long reply run
+      *> past a normal terminal width on one unbroken line, so a
+      *> future widening of CONTENT (currently 60 characters truncated
+      *> at generation, PIC X(240) in storage) does not trade one
+      *> truncation problem for an unreadable-wall-of-text one.
+      *> COPY once per conversation.cob, after COPY DLGLNG01:
+      *>
+      *>     COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+      *>
+      *> 072 is the standard value for every file in the tree today -
+      *> a safe width for an 80-column terminal once the "[Name]: "
+      *> label and wrapped-line indent are allowed for. A report with
+      *> its own display constraints can supply a narrower or wider
+      *> value without any change to DLGSHOW itself.
+      *>----------------------------------------------------------*>
+       01 WS-DISPLAY-WIDTH PIC 9(03) VALUE WIDTH-TAG.
