@@ -0,0 +1,19 @@
+      *>----------------------------------------------------------*>
+      *> DLGSTH01 - source-thread reference field for a judgment
+      *> record whose ruling drew on arguments that first surfaced in
+      *> a forum-mode debate. WS-SOURCE-THREAD carries the
+      *> originating forum conversation's WS-THREAD-LINK identifier
+      *> (COPY DLGTHR01), the same collection-scoped ID every member
+      *> of that forum debate already shares, so a ruling can be read
+      *> alongside the debate that produced it rather than as a
+      *> standalone transcript. COPY once per conversation.cob, after
+      *> COPY DLGVRD01:
+      *>
+      *>     COPY DLGSTH01 REPLACING SOURCE-THREAD-TAG BY =="..."==.
+      *>
+      *> Use =="  "== (spaces) for a judgment record with no
+      *> identified source forum thread - reports over
+      *> WS-SOURCE-THREAD should treat spaces as "no known source"
+      *> rather than a thread ID.
+      *>----------------------------------------------------------*>
+       01 WS-SOURCE-THREAD PIC X(40) VALUE SOURCE-THREAD-TAG.
