@@ -0,0 +1,25 @@
+      *>----------------------------------------------------------*>
+      *> DLGTBL01 - redefines the WS-MSG-INIT-AREA literal block (the
+      *> WS-MSG-01, WS-MSG-02, ... groups loaded via DLGMSG01) as an
+      *> OCCURS table so MAIN-LOGIC can walk messages with a subscript
+      *> driven off WS-MSG-COUNT instead of one hardcoded DISPLAY pair
+      *> per message. COPY once per conversation.cob, e.g.
+      *>
+      *>     COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==2==.
+      *>
+      *> MSGMAX-TAG is the number of WS-MSG-nn groups actually declared
+      *> in WS-MSG-INIT-AREA for that file (normally equal to
+      *> WS-MSG-COUNT). The entry layout here must be kept in step with
+      *> DLGMSG01's field layout since the two redefine the same bytes.
+      *>----------------------------------------------------------*>
+       01 WS-MSG-TABLE REDEFINES WS-MSG-INIT-AREA.
+           05 WS-MSG-ENTRY OCCURS MSGMAX-TAG TIMES
+                   INDEXED BY WS-MSG-IDX.
+               10 WS-SPEAKER           PIC X(30).
+               10 WS-SPEAKER-NAME      PIC X(40).
+               10 WS-SPEAKER-TRADITION PIC X(60).
+               10 WS-CONTENT           PIC X(240).
+               10 WS-STANCE            PIC X(15).
+               10 WS-ERA               PIC X(60).
+               10 WS-TONE              PIC X(15).
+               10 WS-PARTICIPANT-ROLE  PIC X(30).
