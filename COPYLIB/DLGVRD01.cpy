@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------*>
+      *> DLGVRD01 - structured verdict field for judgment-mode
+      *> records. The Logos's ruling previously lived only as a
+      *> CONTENT string buried among the other courtroom messages
+      *> and prefixed with the speaker's own markdown header;
+      *> WS-VERDICT pulls the ruling out into its own field so a
+      *> case's outcome can be read and reported on without
+      *> reconstructing it from dialogue text. COPY once per
+      *> judgment-mode conversation.cob, after COPY DLGHDR01:
+      *>
+      *>     COPY DLGVRD01 REPLACING VERDICT-TAG BY =="..."==.
+      *>
+      *> Use a literal such as =="(no ruling issued)"== for a case
+      *> filed before a verdict was reached - reports over WS-VERDICT
+      *> should check for that text rather than assume every judgment
+      *> record carries a reached outcome.
+      *>----------------------------------------------------------*>
+       01 WS-VERDICT       PIC X(240) VALUE VERDICT-TAG.
