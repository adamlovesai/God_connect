@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------*>
+      *> DLGLNG01 - declared language code for a SACRED-DIALOGUE
+      *> record's topic and message text. Every text field today is
+      *> plain PIC X alphanumeric with no codepage awareness of its
+      *> own, and widening the system to non-English theological
+      *> questions would make an undetected encoding slip much harder
+      *> to spot - a mojibake byte sequence has already turned up once
+      *> in this tree's header comments, in an em-dash separator.
+      *> WS-LANGUAGE-CODE records which codepage the generator believes
+      *> it wrote the literal in, so codepage_check.cob has something
+      *> to check the actual bytes against. COPY once per
+      *> conversation.cob, after COPY DLGHDR01:
+      *>
+      *>     COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+      *>
+      *> Use the two-letter uppercase code for the topic's working
+      *> language ("EN" for English, the only language generated so
+      *> far). A record with no language declared should still carry
+      *> =="EN"== rather than spaces - unlike the link fields this
+      *> copybook's sibling members use, every record has some
+      *> language, so there is no "not applicable" case here.
+      *>----------------------------------------------------------*>
+       01 WS-LANGUAGE-CODE PIC X(05) VALUE LANGUAGE-TAG.
