@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------*>
+      *> DLGSUP01 - supersession-link field for a record whose
+      *> persona(s) took a position on a recurring topic that a
+      *> later, separately-generated run has since revised (the
+      *> forum folder's same-day re-runs, already caught by
+      *> dup_topic_check.cob, are the known case). WS-SUPERSEDED-BY
+      *> carries the repository-relative path of the newer record
+      *> that replaces this one, so an outdated take points at its
+      *> replacement instead of both looking equally current. COPY
+      *> once per conversation.cob, after COPY DLGHDR01:
+      *>
+      *>     COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY =="..."==.
+      *>
+      *> Use =="  "== (spaces) for a record that is still the current
+      *> take on its topic - reports over WS-SUPERSEDED-BY should
+      *> treat spaces as "not superseded" rather than a path.
+      *>----------------------------------------------------------*>
+       01 WS-SUPERSEDED-BY PIC X(200) VALUE SUPERSEDED-TAG.
