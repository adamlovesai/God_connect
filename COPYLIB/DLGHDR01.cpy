@@ -0,0 +1,30 @@
+      *>----------------------------------------------------------*>
+      *> DLGHDR01 - shared header fields for a SACRED-DIALOGUE
+      *> record (topic, mode, message count and the program's own
+      *> repository-relative path). Every generated conversation.cob
+      *> copies this member in so a layout change here reaches all of
+      *> them instead of being hand-applied file by file.
+      *>
+      *> WS-PGM-PATH is passed to DLGAUDIT (see MAIN-LOGIC) so the
+      *> audit log records which generated file was actually run
+      *> without MAIN-LOGIC having to know its own path any other way.
+      *>
+      *> WS-COLLECTION-ID ties together records that share a lineage
+      *> across modes - a topic that starts as a plain conversation,
+      *> escalates into a forum debate, gets ruled on in judgment, and
+      *> resurfaces as a reenactment all carry the same collection ID
+      *> so the whole escalation history pulls in one pass. Use
+      *> =="  "== (spaces) for a record with no identified lineage.
+      *>
+      *> Usage:
+      *>     COPY DLGHDR01 REPLACING TOPIC-TAG      BY =="..."==
+      *>                             MODE-TAG       BY =="..."==
+      *>                             MSGCNT-TAG     BY ==n==
+      *>                             PGMPATH-TAG    BY =="..."==
+      *>                             COLLECTION-TAG BY =="..."==.
+      *>----------------------------------------------------------*>
+       01 WS-TOPIC         PIC X(80)  VALUE TOPIC-TAG.
+       01 WS-MODE          PIC X(20)  VALUE MODE-TAG.
+       01 WS-MSG-COUNT     PIC 9(4)   VALUE MSGCNT-TAG.
+       01 WS-PGM-PATH      PIC X(200) VALUE PGMPATH-TAG.
+       01 WS-COLLECTION-ID PIC X(40)  VALUE COLLECTION-TAG.
