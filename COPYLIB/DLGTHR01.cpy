@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------*>
+      *> DLGTHR01 - thread-linkage field for records whose topic is
+      *> a near-duplicate of another run filed close to the same
+      *> date (the forum folder already has three such pairs). All
+      *> members of one recurring debate share the same
+      *> WS-THREAD-LINK identifier so they can be read as one
+      *> continuous thread instead of disconnected one-offs. COPY
+      *> once per conversation.cob, after COPY DLGHDR01:
+      *>
+      *>     COPY DLGTHR01 REPLACING THREAD-TAG BY =="..."==.
+      *>
+      *> Use =="  "== (spaces) for a record with no known recurring
+      *> counterpart - reports over WS-THREAD-LINK should treat
+      *> spaces as "not part of a thread" rather than a thread ID.
+      *>----------------------------------------------------------*>
+       01 WS-THREAD-LINK   PIC X(40) VALUE THREAD-TAG.
