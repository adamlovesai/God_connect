@@ -1,5 +1,6 @@
+      >>SOURCE FORMAT FREE
       *>
-      *> Terrestrial Church â€” Conversation
+      *> Terrestrial Church — Conversation
       *> Topic: Are you still present, even though not many follow
       *> Date: 2026-02-14T13:56:17.930425
       *>
@@ -8,23 +9,50 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "Are you still present, even though not many followers anymore?".
-       01 WS-MODE        PIC X(20) VALUE "conversation".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 2.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="Are you still present, even though not many followers anymore?"==
+                               MODE-TAG   BY =="conversation"==
+                               MSGCNT-TAG BY ==2==
+                               PGMPATH-TAG BY =="ancient_egyptian_religion/classical/thoth/2026-02-14_135731_thoth/conversation.cob"==
+                               COLLECTION-TAG BY ==" "==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGFUP01 REPLACING FOLLOWUP-TAG BY =="Y"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "You".
-          05 CONTENT   PIC X(60) VALUE "Are you still present, even though not many followers anymor".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="You"==
+                                       SPKRNM-TAG   BY =="You"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="Are you still present, even though not many followers anymor"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Thoth".
-          05 CONTENT   PIC X(60) VALUE "I am eternal, scribe of the heavens, unchanging as the stars".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Thoth"==
+                                       SPKRNM-TAG   BY =="Thoth"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="I am eternal, scribe of the heavens, unchanging as the stars"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY ==" "==
+                                       PARTROLE-TAG BY ==" "==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==2==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           IF FOLLOWUP-IS-NEEDED
+               DISPLAY "Follow-up needed: yes"
+           END-IF.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
