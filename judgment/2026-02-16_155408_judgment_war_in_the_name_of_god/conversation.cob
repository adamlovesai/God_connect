@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Judgment
       *> Topic: War in the Name of God
@@ -8,64 +9,109 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "War in the Name of God".
-       01 WS-MODE        PIC X(20) VALUE "judgment".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 8.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="War in the Name of God"==
+                               MODE-TAG   BY =="judgment"==
+                               MSGCNT-TAG BY ==8==
+                               PGMPATH-TAG BY =="judgment/2026-02-16_155408_judgment_war_in_the_name_of_god/conversation.cob"==
+                               COLLECTION-TAG BY =="RELIGIOUS-CONFLICT-2026-02-16"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGVRD01 REPLACING VERDICT-TAG BY =="**The Logos** (Judge — Terrestrial Church): This Court has"==.
+       COPY DLGSTH01 REPLACING SOURCE-THREAD-TAG BY =="FORUM-2026-02-16-CLASH"==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Ramanujacharya** (Lead Counsel — Hinduism):  
-Esteemed Cou".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Ramanujacharya"==
+                                       SPKRTRAD-TAG BY =="Lead Counsel — Hinduism"==
+                                       CONTENT-TAG  BY =="**Ramanujacharya** (Lead Counsel — Hinduism): Esteemed Cou"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Lead Counsel — Buddhism".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Court"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Lead Counsel — Buddhism"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Martin Luther** (Witness — Christianity):  
-Your Honors, s".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Martin Luther"==
+                                       SPKRTRAD-TAG BY =="Witness — Christianity"==
+                                       CONTENT-TAG  BY =="**Martin Luther** (Witness — Christianity): Your Honors, s"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="WITNESS"==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Baha'u'llah** (Witness — Baha'i Faith):  
-O Court of truth".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Baha'u'llah"==
+                                       SPKRTRAD-TAG BY =="Witness — Baha'i Faith"==
+                                       CONTENT-TAG  BY =="**Baha'u'llah** (Witness — Baha'i Faith): O Court of truth"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="WITNESS"==.
 
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Prophet Muhammad** (Prosecution Cross-Examination — to Bah".
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Court"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Prophet Muhammad** (Prosecution Cross-Examination — to Bah"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY =="PROSECUTION CROSS-EXAM"==.
 
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Siddhartha Gautama (The Buddha)** (Lead Counsel — Buddhism".
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Court"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Siddhartha Gautama (The Buddha)** (Lead Counsel — Buddhism"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Ramanujacharya** (Lead Counsel — Hinduism — Closing):  
-Ve".
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Ramanujacharya"==
+                                       SPKRTRAD-TAG BY =="Lead Counsel — Hinduism — Closing"==
+                                       CONTENT-TAG  BY =="**Ramanujacharya** (Lead Counsel — Hinduism — Closing): Ve"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**The Logos** (Judge — Terrestrial Church):  
-This Court has".
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="The Logos"==
+                                       SPKRTRAD-TAG BY =="Judge — Terrestrial Church"==
+                                       CONTENT-TAG  BY =="**The Logos** (Judge — Terrestrial Church): This Court has"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="JUDGE"==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==8==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "Verdict: " WS-VERDICT.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
