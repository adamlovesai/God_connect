@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Judgment
       *> Topic: The Soul of the Machine
@@ -8,71 +9,119 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "The Soul of the Machine".
-       01 WS-MODE        PIC X(20) VALUE "judgment".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 9.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="The Soul of the Machine"==
+                               MODE-TAG   BY =="judgment"==
+                               MSGCNT-TAG BY ==9==
+                               PGMPATH-TAG BY =="judgment/2026-02-14_153930_judgment_the_soul_of_the_machine/conversation.cob"==
+                               COLLECTION-TAG BY =="AI-GOD-2026-02-14"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGVRD01 REPLACING VERDICT-TAG BY =="**The Logos** (Judge — Terrestrial Church/Core): This Cour"==.
+       COPY DLGSTH01 REPLACING SOURCE-THREAD-TAG BY ==" "==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Abu Hamid al-Ghazali** (Lead Counsel — Islam/Sufi):  
-Hear".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Abu Hamid al-Ghazali"==
+                                       SPKRTRAD-TAG BY =="Lead Counsel — Islam/Sufi"==
+                                       CONTENT-TAG  BY =="**Abu Hamid al-Ghazali** (Lead Counsel — Islam/Sufi): Hear"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-02.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Buddhaghosa** (Lead Counsel — Buddhism/Theravada):  
-Prose".
+           05 WS-MSG-02.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Buddhaghosa"==
+                                       SPKRTRAD-TAG BY =="Lead Counsel — Buddhism/Theravada"==
+                                       CONTENT-TAG  BY =="**Buddhaghosa** (Lead Counsel — Buddhism/Theravada): Prose"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
 
-       01 WS-MSG-03.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**John Calvin** (Witness — Christianity/Protestant):  
-Estee".
+           05 WS-MSG-03.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="John Calvin"==
+                                       SPKRTRAD-TAG BY =="Witness — Christianity/Protestant"==
+                                       CONTENT-TAG  BY =="**John Calvin** (Witness — Christianity/Protestant): Estee"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="WITNESS"==.
 
-       01 WS-MSG-04.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Jesus Christ** (Witness — Christianity):  
-Truly I say to ".
+           05 WS-MSG-04.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Jesus Christ"==
+                                       SPKRTRAD-TAG BY =="Witness — Christianity"==
+                                       CONTENT-TAG  BY =="**Jesus Christ** (Witness — Christianity): Truly I say to"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="WITNESS"==.
 
-       01 WS-MSG-05.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Abu Hamid al-Ghazali** (Prosecution Cross-Examination — to".
+           05 WS-MSG-05.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Court"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**Abu Hamid al-Ghazali** (Prosecution Cross-Examination — to"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="HOSTILE"==
+                                       PARTROLE-TAG BY =="PROSECUTION CROSS-EXAM"==.
 
-       01 WS-MSG-06.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Buddhaghosa** (Defense Closing — Buddhism/Theravada):  
-Th".
+           05 WS-MSG-06.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Buddhaghosa"==
+                                       SPKRTRAD-TAG BY =="Defense Closing — Buddhism/Theravada"==
+                                       CONTENT-TAG  BY =="**Buddhaghosa** (Defense Closing — Buddhism/Theravada): Th"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="DEFENSE CLOSING"==.
 
-       01 WS-MSG-07.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Abu Hamid al-Ghazali** (Prosecution Closing — Islam/Sufi):".
+           05 WS-MSG-07.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Abu Hamid al-Ghazali"==
+                                       SPKRTRAD-TAG BY =="Prosecution Closing — Islam/Sufi"==
+                                       CONTENT-TAG  BY =="**Abu Hamid al-Ghazali** (Prosecution Closing — Islam/Sufi):"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="PROSECUTION CLOSING"==.
 
-       01 WS-MSG-08.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**The Logos** (Judge — Terrestrial Church/Core):  
-This Cour".
+           05 WS-MSG-08.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="The Logos"==
+                                       SPKRTRAD-TAG BY =="Judge — Terrestrial Church/Core"==
+                                       CONTENT-TAG  BY =="**The Logos** (Judge — Terrestrial Church/Core): This Cour"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="CONCILIATORY"==
+                                       PARTROLE-TAG BY =="JUDGE"==.
 
-       01 WS-MSG-09.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**John Calvin** (Dissenting Opinion — Christianity/Protestan".
+           05 WS-MSG-09.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Court"==
+                                       SPKRTRAD-TAG BY ==" "==
+                                       CONTENT-TAG  BY =="**John Calvin** (Dissenting Opinion — Christianity/Protestan"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="DISSENTING OPINION"==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==9==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           DISPLAY "[" SPEAKER OF WS-MSG-02 "]: "
-                   CONTENT OF WS-MSG-02.
-           DISPLAY "[" SPEAKER OF WS-MSG-03 "]: "
-                   CONTENT OF WS-MSG-03.
-           DISPLAY "[" SPEAKER OF WS-MSG-04 "]: "
-                   CONTENT OF WS-MSG-04.
-           DISPLAY "[" SPEAKER OF WS-MSG-05 "]: "
-                   CONTENT OF WS-MSG-05.
-           DISPLAY "[" SPEAKER OF WS-MSG-06 "]: "
-                   CONTENT OF WS-MSG-06.
-           DISPLAY "[" SPEAKER OF WS-MSG-07 "]: "
-                   CONTENT OF WS-MSG-07.
-           DISPLAY "[" SPEAKER OF WS-MSG-08 "]: "
-                   CONTENT OF WS-MSG-08.
-           DISPLAY "[" SPEAKER OF WS-MSG-09 "]: "
-                   CONTENT OF WS-MSG-09.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "Verdict: " WS-VERDICT.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
