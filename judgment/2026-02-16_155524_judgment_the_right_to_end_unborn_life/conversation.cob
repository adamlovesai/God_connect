@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *>
       *> Terrestrial Church — Judgment
       *> Topic: The Right to End Unborn Life
@@ -8,18 +9,39 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-TOPIC       PIC X(80) VALUE "The Right to End Unborn Life".
-       01 WS-MODE        PIC X(20) VALUE "judgment".
-       01 WS-MSG-COUNT   PIC 9(4)  VALUE 1.
+       COPY DLGHDR01 REPLACING TOPIC-TAG  BY =="The Right to End Unborn Life"==
+                               MODE-TAG   BY =="judgment"==
+                               MSGCNT-TAG BY ==1==
+                               PGMPATH-TAG BY =="judgment/2026-02-16_155524_judgment_the_right_to_end_unborn_life/conversation.cob"==
+                               COLLECTION-TAG BY =="UNBORN-LIFE"==.
+       COPY DLGLNG01 REPLACING LANGUAGE-TAG BY =="EN"==.
+       COPY DLGWID01 REPLACING WIDTH-TAG BY ==072==.
+       COPY DLGSUP01 REPLACING SUPERSEDED-TAG BY ==" "==.
+       COPY DLGVRD01 REPLACING VERDICT-TAG BY =="(no ruling issued)"==.
+       COPY DLGSTH01 REPLACING SOURCE-THREAD-TAG BY ==" "==.
 
-       01 WS-MSG-01.
-          05 SPEAKER   PIC X(30) VALUE "Court".
-          05 CONTENT   PIC X(60) VALUE "**Ramanujacharya** (Lead Counsel — Hinduism, Vedanta):  
-Est".
+       01 WS-MSG-INIT-AREA.
+           05 WS-MSG-01.
+               COPY DLGMSG01 REPLACING SPKR-TAG     BY =="Court"==
+                                       SPKRNM-TAG   BY =="Ramanujacharya"==
+                                       SPKRTRAD-TAG BY =="Lead Counsel — Hinduism, Vedanta"==
+                                       CONTENT-TAG  BY =="**Ramanujacharya** (Lead Counsel — Hinduism, Vedanta): Est"==
+                                       STANCE-TAG   BY ==" "==
+                                       ERA-TAG      BY ==" "==
+                                       TONE-TAG     BY =="POINTED"==
+                                       PARTROLE-TAG BY =="LEAD COUNSEL"==.
+
+       COPY DLGTBL01 REPLACING MSGMAX-TAG BY ==1==.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Topic: " WS-TOPIC.
-           DISPLAY "[" SPEAKER OF WS-MSG-01 "]: "
-                   CONTENT OF WS-MSG-01.
-           STOP RUN.
\ No newline at end of file
+           CALL "DLGAUDIT" USING WS-PGM-PATH.
+           CALL "DLGSHOW" USING WS-TOPIC WS-MSG-COUNT WS-MSG-TABLE WS-DISPLAY-WIDTH.
+           IF WS-COLLECTION-ID NOT = SPACES
+               DISPLAY "Collection: " WS-COLLECTION-ID
+           END-IF.
+           DISPLAY "Verdict: " WS-VERDICT.
+           DISPLAY "--- End " FUNCTION TRIM(WS-MODE) ": " WS-MSG-COUNT
+                   " message(s) - " WS-TOPIC " ---".
+           STOP RUN.
+
